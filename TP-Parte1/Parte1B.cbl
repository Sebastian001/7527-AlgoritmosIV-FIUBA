@@ -13,6 +13,15 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        FILE-CONTROL.
+      *- La ventana de anios hacia atras ya no viene fija en 5: sale de
+      *- AniosEstadisticas.txt (una linea, cantidad de anios). Si el
+      *- archivo no esta o trae un valor invalido, se sigue usando la
+      *- ventana de 5 anios de siempre (ver CARGAR-CANT-ANIOS).
+           SELECT CONFIG-ANIOS-FILE
+           ASSIGN TO "../files/in/AniosEstadisticas.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CONFIG-ANIOS.
+
            SELECT SUCURSALES-FILE
            ASSIGN TO "../files/in/Sucursales.dat"
            ORGANIZATION IS LINE SEQUENTIAL
@@ -28,11 +37,34 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ESTADISTICAS.
 
+      *- Total general de horas de esta corrida, para que se pueda
+      *- cotejar contra el total de horas que TP_PARTE_1A volco a
+      *- Times.dat (ver TP-Parte1/ReconciliarTotales.cbl).
+           SELECT TOTALHORAS-FILE
+           ASSIGN TO "../files/out/TotalHorasParte1B.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TOTALHORAS.
+
+      *- Variacion anual de horas por sucursal calculada sobre la misma
+      *- matriz MAT-TOT-SUC-HORAS que alimenta Estadisticas.txt, para no
+      *- tener que leer la grilla a ojo para ver que sucursal crece o
+      *- cae (ver ESCRIBIR-TENDENCIA).
+           SELECT TENDENCIA-FILE
+           ASSIGN TO "../files/out/TendenciaSucursales.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TENDENCIA.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
 
+      *--------------------------------*
+      *- CONFIG ANIOS FILE DESCRIPTION -*
+      *--------------------------------*
+       FD CONFIG-ANIOS-FILE LABEL RECORD OMITTED.
+       01 REG-CONFIG-ANIOS             PIC X(02).
+
       *-------------------------------*
       *- SUCURSALES FILE DESCRIPTION -*
       *-------------------------------*
@@ -57,6 +89,12 @@
                   07 TIM-SUCURSAL          PIC X(03).
            03 TIM-TIPCLASE                 PIC X(04).
            03 TIM-HORAS                    PIC 9(2)V99.
+      *- "N" alta normal, "C" correccion/reverso (ver TP_PARTE_1A,
+      *- APLICAR-SIGNO-NOV). TIM-HORAS siempre viene en magnitud; el
+      *- signo de la correccion se aplica aca solo para el total que
+      *- se reconcilia contra TP_PARTE_1A (ver WS-TOT-GRAL-RECON).
+           03 TIM-TIPO-NOV                 PIC X(01).
+              88 TIM-ES-CORRECCION                 VALUE "C".
 
       *---------------------------------*
       *- ESTADISTICAS FILE DESCRIPTION -*
@@ -64,32 +102,78 @@
        FD ESTADISTICAS-FILE LABEL RECORD OMITTED.
        01 REG-ESTADISTICAS                 PIC X(120).
 
+      *-------------------------------*
+      *- TENDENCIA FILE DESCRIPTION  -*
+      *-------------------------------*
+       FD TENDENCIA-FILE LABEL RECORD OMITTED.
+       01 REG-TENDENCIA                    PIC X(120).
+
+      *------------------------------------*
+      *- TOTALHORAS FILE DESCRIPTION      -*
+      *------------------------------------*
+       FD TOTALHORAS-FILE LABEL RECORD OMITTED.
+       01 REG-TOTALHORAS   PIC S9(8)V99
+                            SIGN IS LEADING SEPARATE CHARACTER.
+
        WORKING-STORAGE SECTION.
       *-----------------------
 
        77 FS-TIMES             PIC X(2).
        77 FS-SUCURSALES        PIC X(2).
        77 FS-ESTADISTICAS      PIC X(2).
+       77 FS-CONFIG-ANIOS      PIC X(2).
+       77 FS-TENDENCIA         PIC X(2).
+       77 FS-TOTALHORAS        PIC X(2).
 
        78 CON-EOF                          VALUE 10.
-       78 CON-CANT-ANIOS                   VALUE 5.
-       78 CON-CANT-SUC                     VALUE 3.
+      *- Techo de anios hacia atras que las tablas de este programa
+      *- pueden tener cargados a la vez; la cantidad real sale de
+      *- AniosEstadisticas.txt (ver CANT-ANIOS/CARGAR-CANT-ANIOS), asi
+      *- que pedir una ventana mas larga no pierde anios mientras no se
+      *- supere este techo.
+       78 CON-MAX-ANIOS                    VALUE 20.
+      *- Techo de sucursales que las tablas de este programa pueden
+      *- tener cargadas a la vez; la cantidad real sale de cuantas
+      *- filas tenga Sucursales.dat (ver CANT-SUCURSALES/CARGAR-
+      *- SUCURSALES), asi que abrir una sucursal nueva no pierde sus
+      *- horas mientras no se supere este techo.
+       78 CON-MAX-SUC                      VALUE 50.
        78 CON-CANT-MESES                   VALUE 12.
 
+       77 CANT-SUCURSALES       PIC 9(2)    VALUE 0.
+      *- Por defecto, la misma ventana de 5 anios de siempre si
+      *- AniosEstadisticas.txt no esta o trae un valor invalido.
+       77 CANT-ANIOS            PIC 9(2)    VALUE 5.
+
        01 WS-TOT-GRAL          PIC 9(10)V99.
+      *- Igual que WS-TOT-GRAL pero neteando las correcciones/reversos
+      *- (TIM-ES-CORRECCION), para que se pueda comparar contra
+      *- TOT-HORAS-GRAL de TP_PARTE_1A (ver GRABAR-TOTAL-HORAS y
+      *- TP-Parte1/ReconciliarTotales.cbl). WS-TOT-GRAL sigue sin
+      *- netear porque Estadisticas.txt muestra horas dictadas, no un
+      *- saldo.
+       01 WS-TOT-GRAL-RECON    PIC S9(10)V99 SIGN LEADING SEPARATE.
        01 WS-ANIO-ACTUAL       PIC 9(4).
        01 WS-HOJA              PIC 9(3)    VALUE 001.
-       01 WS-I                 PIC 9(1).
-       01 WS-J                 PIC 9(1).
-       01 WS-I2                PIC 9(1).
-       01 WS-J2                PIC 9(1).
+       01 WS-I                 PIC 9(2).
+       01 WS-J                 PIC 9(2).
+       01 WS-I2                PIC 9(2).
+       01 WS-J2                PIC 9(2).
        01 WS-K                 PIC 9(2).
-       01 WS-IND-ANIO          PIC 9(1).
-       01 WS-IND-SUC           PIC 9(1).
+       01 WS-IND-ANIO          PIC 9(2).
+       01 WS-IND-SUC           PIC 9(2).
        01 WS-TIM-ANIO          PIC 9(4).
        01 WS-TIM-MES           PIC 9(2).
        01 WS-TIM-SUC           PIC X(03).
        01 WS-SUC-FLAG          PIC 9(1).
+       01 WS-J-ANT             PIC 9(2).
+
+      *- Usados al calcular la variacion anual de horas por sucursal
+      *- (ver ESCRIBIR-TENDENCIA).
+       01 WS-HORAS-ACTUAL      PIC 9(5)V99.
+       01 WS-HORAS-PREVIO      PIC 9(5)V99.
+       01 WS-DIF-HORAS         PIC S9(6)V99   SIGN LEADING SEPARATE.
+       01 WS-PCT-CAMBIO        PIC S9(3)V99   SIGN LEADING SEPARATE.
 
        01 FECHA-ACTUAL.
            03  FECHA-ACTUAL-AAAA      PIC 9(4).
@@ -98,14 +182,14 @@
 
        01 VEC-SUCURSALES.
            03 VEC-SUCURSALES-ELM
-               OCCURS CON-CANT-SUC TIMES
+               OCCURS CON-MAX-SUC TIMES
                INDEXED BY INDICE.
                05  VEC-SUCURSALES-SUCURSAL        PIC X(03).
                05  VEC-SUCURSALES-RAZON           PIC X(25).
 
        01 VEC-ANIOS.
            03 VEC-ANIOS-ELEM
-              OCCURS CON-CANT-ANIOS TIMES
+              OCCURS CON-MAX-ANIOS TIMES
               INDEXED BY INDICE2                  PIC 9(4).
 
        01 VEC-TOT-MENSUAL.
@@ -113,14 +197,14 @@
               OCCURS CON-CANT-MESES TIMES         PIC 9(4).
 
        01 MAT-DATOS.
-           03 MAT-DATOS-SUC OCCURS CON-CANT-SUC TIMES.
-              05 MAT-DATOS-ANIO OCCURS CON-CANT-ANIOS TIMES.
+           03 MAT-DATOS-SUC OCCURS CON-MAX-SUC TIMES.
+              05 MAT-DATOS-ANIO OCCURS CON-MAX-ANIOS TIMES.
                  07 MAT-DATOS-MES OCCURS CON-CANT-MESES TIMES.
                     09 MAT-DATOS-HORAS            PIC 9(2)V99.
 
        01 MAT-TOT-SUC.
-           03 MAT-TOT-SUC-SUC OCCURS CON-CANT-SUC TIMES.
-              05 MAT-TOT-SUC-ANIO OCCURS CON-CANT-ANIOS TIMES.
+           03 MAT-TOT-SUC-SUC OCCURS CON-MAX-SUC TIMES.
+              05 MAT-TOT-SUC-ANIO OCCURS CON-MAX-ANIOS TIMES.
                  07 MAT-TOT-SUC-HORAS             PIC 9(2)V99.
 
        01 ENCABEZADO1.
@@ -209,6 +293,39 @@
            03 FILLER           PIC X(4)    VALUE SPACES.
            03 DET-TOTAL        PIC 9(4).
 
+       01 ENCABEZADO2-TENDENCIA.
+           03 FILLER           PIC X(20)   VALUE SPACES.
+           03 ENC-T-TITULO     PIC X(56)   VALUE
+           "Variacion Anual de Horas aplicadas por Sucursal".
+           03 FILLER           PIC X(44)   VALUE SPACES.
+
+       01 ENCABEZADO-DET-TENDENCIA.
+           03 FILLER           PIC X(19)   VALUE "Sucursal".
+           03 FILLER           PIC X(2)    VALUE SPACES.
+           03 ENC-T-ANIO        PIC X(4)   VALUE "Anio".
+           03 FILLER           PIC X(2)    VALUE SPACES.
+           03 ENC-T-HORAS-ANT   PIC X(8)   VALUE "Horas-1".
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 ENC-T-HORAS-ACT   PIC X(8)   VALUE "Horas".
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 ENC-T-PCT         PIC X(12)  VALUE "Variacion %".
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 ENC-T-NOTA        PIC X(10)  VALUE SPACES.
+
+       01 FILA-TENDENCIA.
+           03 DET-T-SUCURSAL    PIC X(19).
+           03 FILLER            PIC X(2)    VALUE SPACES.
+           03 DET-T-ANIO         PIC 9(4).
+           03 FILLER            PIC X(2)    VALUE SPACES.
+           03 DET-T-HORAS-ANT    PIC 9(5)V99.
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 DET-T-HORAS-ACT    PIC 9(5)V99.
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 DET-T-PCT-SIGNO    PIC X(01).
+           03 DET-T-PCT          PIC 9(3)V99.
+           03 FILLER             PIC X(3)   VALUE SPACES.
+           03 DET-T-NOTA         PIC X(10).
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
@@ -218,6 +335,8 @@
            PERFORM INICIALIZAR.
            PERFORM ABRIR-ARCHIVOS.
 
+           PERFORM CARGAR-CANT-ANIOS.
+
            PERFORM LEER-SUCURSALES.
            PERFORM CARGAR-SUCURSALES.
 
@@ -234,6 +353,9 @@
            PERFORM IMPRIMIR-ENCABEZADO-DETALLES.
            PERFORM ESCRIBIR-ARCHIVO.
            PERFORM IMPRIMIR-TOTALES.
+           PERFORM GRABAR-TOTAL-HORAS.
+
+           PERFORM ESCRIBIR-TENDENCIA.
 
            PERFORM CERRAR-ARCHIVOS.
            STOP RUN.
@@ -242,6 +364,7 @@
 
        INICIALIZAR.
            MOVE 0 TO WS-TOT-GRAL.
+           MOVE 0 TO WS-TOT-GRAL-RECON.
 
        ABRIR-ARCHIVOS.
            OPEN INPUT SUCURSALES-FILE.
@@ -263,6 +386,12 @@
                STOP RUN
            END-IF.
 
+           OPEN OUTPUT TENDENCIA-FILE.
+           IF FS-TENDENCIA IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TENDENCIA FS: " FS-TENDENCIA
+               STOP RUN
+           END-IF.
+
        LEER-SUCURSALES.
            READ SUCURSALES-FILE.
            IF FS-SUCURSALES IS NOT EQUAL TO 00 AND CON-EOF
@@ -272,15 +401,37 @@
        CARGAR-SUCURSALES.
            PERFORM GUARDAR-SUCURSAL
                   VARYING INDICE FROM 1 BY 1
-                  UNTIL (INDICE > CON-CANT-SUC)
+                  UNTIL (INDICE > CON-MAX-SUC)
                   OR (FS-SUCURSALES = CON-EOF).
 
        GUARDAR-SUCURSAL.
            MOVE SUC-SUCURSAL TO VEC-SUCURSALES-SUCURSAL(INDICE).
            MOVE SUC-RAZON TO VEC-SUCURSALES-RAZON(INDICE).
+           SET CANT-SUCURSALES TO INDICE.
 
            PERFORM LEER-SUCURSALES.
 
+       CARGAR-CANT-ANIOS.
+           OPEN INPUT CONFIG-ANIOS-FILE.
+           IF FS-CONFIG-ANIOS IS EQUAL TO 00
+               READ CONFIG-ANIOS-FILE
+               IF FS-CONFIG-ANIOS IS EQUAL TO 00
+                   AND REG-CONFIG-ANIOS IS NUMERIC
+                   AND REG-CONFIG-ANIOS IS NOT EQUAL TO "00"
+                   MOVE REG-CONFIG-ANIOS TO CANT-ANIOS
+               END-IF
+               CLOSE CONFIG-ANIOS-FILE
+           ELSE
+               DISPLAY "NO SE ENCONTRO ANIOSESTADISTICAS.TXT, "
+                   "SE USA LA VENTANA DE 5 ANIOS POR DEFECTO"
+           END-IF.
+
+           IF CANT-ANIOS > CON-MAX-ANIOS
+               DISPLAY "VENTANA DE ANIOS CONFIGURADA SUPERA EL "
+                   "TECHO, SE USA LA VENTANA DE 5 ANIOS POR DEFECTO"
+               MOVE 5 TO CANT-ANIOS
+           END-IF.
+
        CARGAR-FECHA.
            MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
 
@@ -324,9 +475,9 @@
 
        GENERAR-ANIOS.
            MOVE 1 TO WS-I.
-           MOVE 4 TO WS-J.
+           SUBTRACT 1 FROM CANT-ANIOS GIVING WS-J.
 
-           PERFORM CARGAR-ANIO UNTIL (WS-I > CON-CANT-ANIOS).
+           PERFORM CARGAR-ANIO UNTIL (WS-I > CANT-ANIOS).
 
        CARGAR-ANIO.
            MOVE FECHA-ACTUAL-AAAA TO WS-ANIO-ACTUAL.
@@ -420,6 +571,12 @@
 
            ADD TIM-HORAS TO WS-TOT-GRAL.
 
+           IF TIM-ES-CORRECCION
+               SUBTRACT TIM-HORAS FROM WS-TOT-GRAL-RECON
+           ELSE
+               ADD TIM-HORAS TO WS-TOT-GRAL-RECON
+           END-IF.
+
        SUCURSAL-NO-ENCONTRADA.
            DISPLAY "- Sucursal no enconetrada".
 
@@ -433,7 +590,8 @@
            MOVE 1 TO WS-I2.
 
            *> Recorrer por Sucursal
-           PERFORM IMPRIMIR-FILAS-SUCURSAL UNTIL (WS-I2 > CON-CANT-SUC).
+           PERFORM IMPRIMIR-FILAS-SUCURSAL
+               UNTIL (WS-I2 > CANT-SUCURSALES).
 
        IMPRIMIR-FILAS-SUCURSAL.
            *> Flag para nombre de Sucursal
@@ -442,7 +600,7 @@
            *> Recorrer por Anio
            MOVE 1 TO WS-J2.
            PERFORM IMRPIMIR-COLUMNAS-SUCURSAL
-                  UNTIL (WS-J2 > CON-CANT-ANIOS).
+                  UNTIL (WS-J2 > CANT-ANIOS).
 
            *> Imprimir linea en blanco
            DISPLAY ENCABEZADO3.
@@ -516,9 +674,93 @@
            WRITE REG-ESTADISTICAS FROM FILA-DETALLES.
            WRITE REG-ESTADISTICAS FROM LINEA-DETALLES.
 
+      *- Se graba aparte de Estadisticas.txt para que el total quede
+      *- disponible para su reconciliacion contra el de TP_PARTE_1A
+      *- (ver TP-Parte1/ReconciliarTotales.cbl).
+       GRABAR-TOTAL-HORAS.
+           MOVE WS-TOT-GRAL-RECON TO REG-TOTALHORAS.
+           OPEN OUTPUT TOTALHORAS-FILE.
+           WRITE REG-TOTALHORAS.
+           CLOSE TOTALHORAS-FILE.
+
+      *- Variacion anual de horas por sucursal, calculada sobre la
+      *- misma matriz MAT-TOT-SUC-HORAS que alimenta Estadisticas.txt
+      *- (ver comentario de SELECT TENDENCIA-FILE). El anio 1 de cada
+      *- sucursal no tiene anio anterior con el que comparar, asi que
+      *- el recorrido de columnas arranca en el anio 2.
+       ESCRIBIR-TENDENCIA.
+           DISPLAY ENCABEZADO2-TENDENCIA.
+           WRITE REG-TENDENCIA FROM ENCABEZADO2-TENDENCIA.
+           WRITE REG-TENDENCIA FROM ENCABEZADO-DET-TENDENCIA.
+
+           MOVE 1 TO WS-I2.
+
+           *> Recorrer por Sucursal
+           PERFORM IMPRIMIR-TENDENCIA-SUCURSAL
+               UNTIL (WS-I2 > CANT-SUCURSALES).
+
+       IMPRIMIR-TENDENCIA-SUCURSAL.
+           *> Flag para nombre de Sucursal
+           MOVE 1 TO WS-SUC-FLAG.
+
+           *> Recorrer por Anio, a partir del segundo
+           MOVE 2 TO WS-J2.
+           PERFORM IMPRIMIR-TENDENCIA-COLUMNA
+               UNTIL (WS-J2 > CANT-ANIOS).
+
+           ADD 1 TO WS-I2.
+
+       IMPRIMIR-TENDENCIA-COLUMNA.
+           *> Mostrar nombre Sucursal en tabla
+           IF WS-SUC-FLAG = 1
+               MOVE VEC-SUCURSALES-RAZON(WS-I2) TO DET-T-SUCURSAL
+
+               *> Reset flag de Sucursal
+               MOVE 0 TO WS-SUC-FLAG
+           ELSE
+               *> No repetir sucursal
+               MOVE SPACES TO DET-T-SUCURSAL
+           END-IF.
+
+           SUBTRACT 1 FROM WS-J2 GIVING WS-J-ANT.
+
+           MOVE VEC-ANIOS-ELEM(WS-J2)              TO DET-T-ANIO.
+           MOVE MAT-TOT-SUC-HORAS(WS-I2, WS-J-ANT) TO WS-HORAS-PREVIO
+                                                       DET-T-HORAS-ANT.
+           MOVE MAT-TOT-SUC-HORAS(WS-I2, WS-J2)    TO WS-HORAS-ACTUAL
+                                                       DET-T-HORAS-ACT.
+
+           IF WS-HORAS-PREVIO = 0
+               MOVE "+"       TO DET-T-PCT-SIGNO
+               MOVE 0         TO DET-T-PCT
+               MOVE "S/D"     TO DET-T-NOTA
+           ELSE
+               COMPUTE WS-DIF-HORAS =
+                   WS-HORAS-ACTUAL - WS-HORAS-PREVIO
+               COMPUTE WS-PCT-CAMBIO ROUNDED =
+                   (WS-DIF-HORAS / WS-HORAS-PREVIO) * 100
+
+               IF WS-PCT-CAMBIO IS NEGATIVE
+                   MOVE "-" TO DET-T-PCT-SIGNO
+                   COMPUTE DET-T-PCT = WS-PCT-CAMBIO * -1
+               ELSE
+                   MOVE "+" TO DET-T-PCT-SIGNO
+                   MOVE WS-PCT-CAMBIO TO DET-T-PCT
+               END-IF
+
+               MOVE SPACES TO DET-T-NOTA
+           END-IF.
+
+           *> Mostrar fila por pantalla e imprimir en archivo
+           DISPLAY FILA-TENDENCIA.
+           WRITE REG-TENDENCIA FROM FILA-TENDENCIA.
+
+           ADD 1 TO WS-J2.
+
        CERRAR-ARCHIVOS.
            CLOSE SUCURSALES-FILE.
            CLOSE TIMES-FILE.
            CLOSE ESTADISTICAS-FILE.
+           CLOSE TENDENCIA-FILE.
 
        END PROGRAM "TP_PARTE_1B".
