@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIAR-TOTALES.
+       AUTHOR. "ADRIAN MOULY - SEBASTIAN TORRES".
+       DATE-WRITTEN. "2DO CUATRIMESTRE 2015".
+
+      *- TP_PARTE_1A calcula su total general sumando IMPORTE sobre el
+      *- merge de NovTimes1/2/3 (TOT-GRAL), mientras que TP_PARTE_1B lo
+      *- recalcula de forma independiente releyendo Times.dat y
+      *- sumando TIM-HORAS por sucursal/anio/mes (WS-TOT-GRAL). Son
+      *- unidades distintas (importe contra horas) para comparar
+      *- directamente, asi que el total que realmente se puede cotejar
+      *- entre ambos es el de horas: TOT-HORAS-GRAL en TP_PARTE_1A (las
+      *- horas volcadas a Times.dat en esta corrida) contra
+      *- WS-TOT-GRAL-RECON en TP_PARTE_1B (las horas que releyo de ese
+      *- mismo Times.dat). Los dos netean las correcciones/reversos
+      *- (TIM-TIPO-NOV = "C") de la misma forma, restando en vez de
+      *- sumar, asi que una corrida con correcciones no dispara una
+      *- diferencia falsa. Si no coinciden, TP_PARTE_1B esta perdiendo
+      *- registros en su matching de sucursal/anio (por ejemplo una
+      *- sucursal o anio fuera de sus tablas), y antes quedaba sin
+      *- detectar.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TOTALHORAS1-FILE
+           ASSIGN TO DISK "../files/out/TotalHorasParte1A.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TOTALHORAS1.
+
+       SELECT TOTALHORAS2-FILE
+           ASSIGN TO DISK "../files/out/TotalHorasParte1B.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TOTALHORAS2.
+
+       SELECT EXCEPCIONES
+           ASSIGN TO DISK "../files/out/Excepciones.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCEPCIONES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TOTALHORAS1-FILE
+           LABEL RECORD OMITTED.
+       01 REG-TOTALHORAS1   PIC S9(8)V99
+                             SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD TOTALHORAS2-FILE
+           LABEL RECORD OMITTED.
+       01 REG-TOTALHORAS2   PIC S9(8)V99
+                             SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD EXCEPCIONES
+           LABEL RECORD OMITTED.
+       01 REG-EXCEPCIONES.
+           03 EXC-CLAVE       PIC X(11).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-PROGRAMA    PIC X(20).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-MOTIVO      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-TOTALHORAS1   PIC XX.
+       77 FS-TOTALHORAS2   PIC XX.
+       77 FS-EXCEPCIONES   PIC XX.
+
+       77 WS-TOTAL-1A      PIC S9(8)V99 SIGN LEADING SEPARATE.
+       77 WS-TOTAL-1B      PIC S9(8)V99 SIGN LEADING SEPARATE.
+       77 WS-DIFERENCIA    PIC S9(8)V99 SIGN LEADING SEPARATE.
+
+       PROCEDURE DIVISION.
+
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-TOTALES.
+           PERFORM COMPARAR-TOTALES.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT TOTALHORAS1-FILE.
+           IF FS-TOTALHORAS1 IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TOTALHORASPARTE1A FS: "
+                       FS-TOTALHORAS1
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT TOTALHORAS2-FILE.
+           IF FS-TOTALHORAS2 IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TOTALHORASPARTE1B FS: "
+                       FS-TOTALHORAS2
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND EXCEPCIONES.
+           IF FS-EXCEPCIONES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR EXCEPCIONES FS: " FS-EXCEPCIONES
+               STOP RUN
+           END-IF.
+
+       LEER-TOTALES.
+           READ TOTALHORAS1-FILE.
+           IF FS-TOTALHORAS1 IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL LEER TOTALHORASPARTE1A FS: "
+                       FS-TOTALHORAS1
+               STOP RUN
+           END-IF.
+           MOVE REG-TOTALHORAS1 TO WS-TOTAL-1A.
+
+           READ TOTALHORAS2-FILE.
+           IF FS-TOTALHORAS2 IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL LEER TOTALHORASPARTE1B FS: "
+                       FS-TOTALHORAS2
+               STOP RUN
+           END-IF.
+           MOVE REG-TOTALHORAS2 TO WS-TOTAL-1B.
+
+       COMPARAR-TOTALES.
+           DISPLAY "TOTAL HORAS TP_PARTE_1A: " WS-TOTAL-1A.
+           DISPLAY "TOTAL HORAS TP_PARTE_1B: " WS-TOTAL-1B.
+
+           SUBTRACT WS-TOTAL-1B FROM WS-TOTAL-1A GIVING WS-DIFERENCIA.
+
+           IF WS-DIFERENCIA = 0
+               DISPLAY "LOS TOTALES COINCIDEN"
+           ELSE
+               DISPLAY "LOS TOTALES NO COINCIDEN, DIFERENCIA: "
+                       WS-DIFERENCIA
+               PERFORM REGISTRAR-EXCEPCION-DIFERENCIA
+           END-IF.
+
+       REGISTRAR-EXCEPCION-DIFERENCIA.
+           MOVE "TOTALHORAS"          TO EXC-CLAVE.
+           MOVE "RECONCILIAR-TOTALES" TO EXC-PROGRAMA.
+           MOVE "TOTAL HORAS 1A/1B NO COINCIDEN" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
+       CERRAR-ARCHIVOS.
+           CLOSE TOTALHORAS1-FILE.
+           CLOSE TOTALHORAS2-FILE.
+           CLOSE EXCEPCIONES.
+
+       END PROGRAM RECONCILIAR-TOTALES.
