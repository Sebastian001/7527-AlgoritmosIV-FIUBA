@@ -13,21 +13,48 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        FILE-CONTROL.
+      *- Las fuentes de novedades ya no vienen fijas en 3 SELECT: la
+      *- cantidad real de fuentes activas se toma de NovTimesFuentes.txt
+      *- (una ruta por linea) y cada FD se abre con ASSIGN dinamico a la
+      *- ruta que corresponda. CON-MAX-FUENTES es el techo de fuentes
+      *- que este programa sabe atender; sumar una fuente nueva es
+      *- agregar una linea al archivo de configuracion, no tocar codigo,
+      *- mientras no se supere ese techo.
+           SELECT FUENTES_FILE
+           ASSIGN TO "../files/in/NovTimesFuentes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FUENTES.
+
            SELECT NOVTIMES1_FILE
-           ASSIGN TO "../files/in/NovTimes1.dat"
+           ASSIGN TO WS-RUTA-FUENTE-1
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-NOVTIMES1.
 
            SELECT NOVTIMES2_FILE
-           ASSIGN TO "../files/in/NovTimes2.dat"
+           ASSIGN TO WS-RUTA-FUENTE-2
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-NOVTIMES2.
 
            SELECT NOVTIMES3_FILE
-           ASSIGN TO "../files/in/NovTimes3.dat"
+           ASSIGN TO WS-RUTA-FUENTE-3
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-NOVTIMES3.
 
+           SELECT NOVTIMES4_FILE
+           ASSIGN TO WS-RUTA-FUENTE-4
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NOVTIMES4.
+
+           SELECT NOVTIMES5_FILE
+           ASSIGN TO WS-RUTA-FUENTE-5
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NOVTIMES5.
+
+           SELECT NOVTIMES6_FILE
+           ASSIGN TO WS-RUTA-FUENTE-6
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NOVTIMES6.
+
            SELECT PROFESORES_FILE
            ASSIGN TO "../files/in/Profesores.dat"
            ORGANIZATION IS LINE SEQUENTIAL
@@ -43,6 +70,14 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-TIPOSCLASE.
 
+      *- Feriados.dat es opcional: si no esta presente no se aplica
+      *- ningun recargo (ver CARGAR-FERIADOS), igual que
+      *- NovTimesFuentes.txt cuando falta.
+           SELECT FERIADOS_FILE
+           ASSIGN TO "../files/in/Feriados.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FERIADOS.
+
            SELECT TIMES_FILE
            ASSIGN TO "../files/out/Times.dat"
            ORGANIZATION IS LINE SEQUENTIAL
@@ -53,6 +88,34 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-LISTADO.
 
+           SELECT EXCEPCIONES_FILE
+           ASSIGN TO "../files/out/Excepciones.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCEPCIONES.
+
+      *- Recibos.txt es un desglose mas simple por profesor (sin
+      *- sucursal ni tarifa, solo fecha/tipo/horas/importe y el total
+      *- neto) para entregarle o mandarle por mail al propio profesor,
+      *- en vez de arrancarle paginas a Listado.txt que es para uso
+      *- interno (ver PRINT-RECIBO-ENCABEZADO-PROF).
+           SELECT RECIBOS_FILE
+           ASSIGN TO "../files/out/Recibos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECIBOS.
+
+           SELECT CHECKPOINT_FILE
+           ASSIGN TO "../files/out/Parte1ACheckpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+      *- Total general de horas volcadas a Times.dat en esta corrida,
+      *- para que TP_PARTE_1B (o cualquier otro lector) pueda cotejarlo
+      *- contra su propio total sin tener que re-sumar Times.dat.
+           SELECT TOTALHORAS_FILE
+           ASSIGN TO "../files/out/TotalHorasParte1A.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TOTALHORAS.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -70,6 +133,13 @@
                   07 TIM-SUCURSAL          PIC X(03).
            03 TIM-TIPCLASE                 PIC X(04).
            03 TIM-HORAS                    PIC 9(2)V99.
+      *- Igual que NOVn-TIPO-NOV: "N" alta normal, "C" correccion/
+      *- reverso. TIM-HORAS/TIM-TIPCLASE siempre quedan en magnitud
+      *- (nunca negativos) asi un lector de Times.dat que todavia no
+      *- conoce esta bandera sigue viendo un valor valido; el signo de
+      *- la correccion solo se aplica dentro de este programa al
+      *- acumular importes y totales para Listado.txt.
+           03 TIM-TIPO-NOV                 PIC X(01).
 
       *-------------------------------*
       *- PROFESORES FILE DESCRIPTION -*
@@ -99,10 +169,26 @@
       *-------------------------------*
        FD TIPOSCLASE_FILE LABEL RECORD STANDARD.
        01 REG-TIPOSCLASE.
-              03 TIP-CLASE         PIC X(04).
+              03 TIP-CLAVE.
+                 05 TIP-CLASE      PIC X(04).
+                 05 TIP-VIG-DES    PIC 9(08).
               03 TIP-DESC          PIC X(20).
               03 TIP-TARIFA        PIC 9(5)V99.
 
+      *-------------------------------*
+      *- FERIADOS FILE DESCRIPTION   -*
+      *-------------------------------*
+       FD FERIADOS_FILE LABEL RECORD STANDARD.
+       01 REG-FERIADOS.
+              03 FER-FECHA         PIC 9(08).
+              03 FER-RECARGO       PIC 9(01)V99.
+
+      *-----------------------------*
+      *- FUENTES CONFIG DESCRIPTION -*
+      *-----------------------------*
+       FD FUENTES_FILE LABEL RECORD OMITTED.
+       01 REG-FUENTES                       PIC X(60).
+
       *------------------------------*
       *- NOVTIMES1 FILE DESCRIPTION -*
       *------------------------------*
@@ -116,6 +202,10 @@
                    07 NOV1-SUCURSAL          PIC X(03).
            03 NOV1-TIPCLASE                  PIC X(04).
            03 NOV1-HORAS                     PIC 9(2)V99.
+      *- "N" = normal (alta), "C" = correccion/reverso contra un
+      *- periodo ya liquidado. En blanco (archivos anteriores a este
+      *- cambio) se trata igual que "N".
+           03 NOV1-TIPO-NOV                 PIC X(01).
 
       *------------------------------*
       *- NOVTIMES2 FILE DESCRIPTION -*
@@ -130,6 +220,10 @@
                    07 NOV2-SUCURSAL          PIC X(03).
            03 NOV2-TIPCLASE                  PIC X(04).
            03 NOV2-HORAS                     PIC 9(2)V99.
+      *- "N" = normal (alta), "C" = correccion/reverso contra un
+      *- periodo ya liquidado. En blanco (archivos anteriores a este
+      *- cambio) se trata igual que "N".
+           03 NOV2-TIPO-NOV                 PIC X(01).
 
       *------------------------------*
       *- NOVTIMES3 FILE DESCRIPTION -*
@@ -144,12 +238,111 @@
                    07 NOV3-SUCURSAL          PIC X(03).
            03 NOV3-TIPCLASE                  PIC X(04).
            03 NOV3-HORAS                     PIC 9(2)V99.
+      *- "N" = normal (alta), "C" = correccion/reverso contra un
+      *- periodo ya liquidado. En blanco (archivos anteriores a este
+      *- cambio) se trata igual que "N".
+           03 NOV3-TIPO-NOV                 PIC X(01).
+
+      *------------------------------*
+      *- NOVTIMES4 FILE DESCRIPTION -*
+      *------------------------------*
+       FD NOVTIMES4_FILE LABEL RECORD STANDARD.
+       01 REG-NOVTIMES4.
+           03 CLAVE-NOV4.
+               05 CLAVE-SUC4.
+                   07 CLAVE-FECHA4.
+                       09 NOV4-NUMERO        PIC X(5).
+                       09 NOV4-FECHA         PIC 9(8).
+                   07 NOV4-SUCURSAL          PIC X(03).
+           03 NOV4-TIPCLASE                  PIC X(04).
+           03 NOV4-HORAS                     PIC 9(2)V99.
+      *- "N" = normal (alta), "C" = correccion/reverso contra un
+      *- periodo ya liquidado. En blanco (archivos anteriores a este
+      *- cambio) se trata igual que "N".
+           03 NOV4-TIPO-NOV                 PIC X(01).
+
+      *------------------------------*
+      *- NOVTIMES5 FILE DESCRIPTION -*
+      *------------------------------*
+       FD NOVTIMES5_FILE LABEL RECORD STANDARD.
+       01 REG-NOVTIMES5.
+           03 CLAVE-NOV5.
+               05 CLAVE-SUC5.
+                   07 CLAVE-FECHA5.
+                       09 NOV5-NUMERO        PIC X(5).
+                       09 NOV5-FECHA         PIC 9(8).
+                   07 NOV5-SUCURSAL          PIC X(03).
+           03 NOV5-TIPCLASE                  PIC X(04).
+           03 NOV5-HORAS                     PIC 9(2)V99.
+      *- "N" = normal (alta), "C" = correccion/reverso contra un
+      *- periodo ya liquidado. En blanco (archivos anteriores a este
+      *- cambio) se trata igual que "N".
+           03 NOV5-TIPO-NOV                 PIC X(01).
+
+      *------------------------------*
+      *- NOVTIMES6 FILE DESCRIPTION -*
+      *------------------------------*
+       FD NOVTIMES6_FILE LABEL RECORD STANDARD.
+       01 REG-NOVTIMES6.
+           03 CLAVE-NOV6.
+               05 CLAVE-SUC6.
+                   07 CLAVE-FECHA6.
+                       09 NOV6-NUMERO        PIC X(5).
+                       09 NOV6-FECHA         PIC 9(8).
+                   07 NOV6-SUCURSAL          PIC X(03).
+           03 NOV6-TIPCLASE                  PIC X(04).
+           03 NOV6-HORAS                     PIC 9(2)V99.
+      *- "N" = normal (alta), "C" = correccion/reverso contra un
+      *- periodo ya liquidado. En blanco (archivos anteriores a este
+      *- cambio) se trata igual que "N".
+           03 NOV6-TIPO-NOV                 PIC X(01).
 
       *----------------------------------*
       *- LISTADO FINAL FILE DESCRIPTION -*
       *----------------------------------*
        FD LISTADO_FILE LABEL RECORD OMITTED.
        01 REG-LISTADO PIC X(80).
+
+      *----------------------------------*
+      *- RECIBOS FILE DESCRIPTION       -*
+      *----------------------------------*
+       FD RECIBOS_FILE LABEL RECORD OMITTED.
+       01 REG-RECIBOS PIC X(80).
+
+      *------------------------------*
+      *- EXCEPCIONES FILE DESCRIPTION-*
+      *------------------------------*
+       FD EXCEPCIONES_FILE LABEL RECORD OMITTED.
+       01 REG-EXCEPCIONES.
+           03 EXC-CLAVE       PIC X(11).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-PROGRAMA    PIC X(20).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-MOTIVO      PIC X(40).
+
+      *--------------------------------*
+      *- CHECKPOINT FILE DESCRIPTION  -*
+      *--------------------------------*
+       FD CHECKPOINT_FILE LABEL RECORD OMITTED.
+       01 REG-CHECKPOINT.
+           03 CKP-ULTIMO-PROF   PIC X(5).
+           03 FILLER            PIC X       VALUE SPACE.
+      *- Con signo porque una correccion/reverso (ver NOV-TIPO-NOV)
+      *- puede dejar el acumulado general en negativo.
+           03 CKP-TOT-GRAL      PIC S9(10)V99
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+           03 FILLER            PIC X       VALUE SPACE.
+           03 CKP-TOT-HORAS-GRAL PIC S9(8)V99
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+           03 FILLER            PIC X       VALUE SPACE.
+           03 CKP-HOJA          PIC 999.
+
+      *------------------------------------*
+      *- TOTALHORAS FILE DESCRIPTION      -*
+      *------------------------------------*
+       FD TOTALHORAS_FILE LABEL RECORD OMITTED.
+       01 REG-TOTALHORAS   PIC S9(8)V99
+                            SIGN IS LEADING SEPARATE CHARACTER.
       *-----------------------
        WORKING-STORAGE SECTION.
 
@@ -171,14 +364,38 @@
        77 PROFESORES-EOF    PIC X(2)      VALUE "NO".
           88 EOF                          VALUE "SI".
 
+       77 FS-FUENTES        PIC X(2).
        77 FS-NOVTIMES1      PIC X(2).
        77 FS-NOVTIMES2      PIC X(2).
        77 FS-NOVTIMES3      PIC X(2).
+       77 FS-NOVTIMES4      PIC X(2).
+       77 FS-NOVTIMES5      PIC X(2).
+       77 FS-NOVTIMES6      PIC X(2).
        77 FS-PROFESORES     PIC X(2).
        77 FS-SUCURSALES     PIC X(2).
        77 FS-TIPOSCLASE     PIC X(2).
+       77 FS-FERIADOS       PIC X(2).
        77 FS-TIMES          PIC X(2).
        77 FS-LISTADO        PIC X(2).
+       77 FS-EXCEPCIONES    PIC X(2).
+       77 FS-CHECKPOINT     PIC X(2).
+       77 FS-TOTALHORAS     PIC X(2).
+       77 FS-RECIBOS        PIC X(2).
+
+      *- Checkpoint/restart del loop de profesores: cada
+      *- CON-CHECKPOINT-CADA profesores procesados se graba el ultimo
+      *- MENOR-NUMERO, el total general y la hoja actual en
+      *- Parte1ACheckpoint.dat. Si el archivo trae un profesor al
+      *- arrancar, Times.dat/Listado.txt se abren EXTEND y el merge
+      *- avanza en silencio (sin grabar ni imprimir de nuevo) hasta
+      *- pasar ese profesor.
+       78 CON-CHECKPOINT-CADA          VALUE 20.
+       77 WS-ULTIMO-PROF-PROCESADO     PIC X(5)   VALUE SPACES.
+       77 CANT-PROF-DESDE-CHECKPOINT   PIC 999    VALUE 0.
+       77 HAY-CHECKPOINT               PIC X(2)   VALUE "NO".
+          88 REANUDAR                             VALUE "SI".
+       77 SALTEAR-CHECKPOINT           PIC X(2)   VALUE "NO".
+          88 EN-ZONA-YA-PROCESADA                 VALUE "SI".
 
        01 FECHA-DE-HOY.
            03  FECHA-AAAA      pic 9(4).
@@ -241,10 +458,12 @@
            03 FILLER          PIC X       VALUE " ".
            03 DT-TARIFA       PIC ZZZZ9,99.
            03 FILLER          PIC X(3)    VALUE ALL " ".
-           03 DT-HORAS        PIC Z9,99.
-           03 FILLER          PIC X(8)    VALUE ALL " ".
-           03 DT-IMPORTE      PIC ZZZZZZ9,99.
-           03 FILLER          PIC X(3)    VALUE ALL " ".
+      *- Con signo: una linea de correccion/reverso (ver NOV-TIPO-NOV)
+      *- imprime horas e importe en negativo en vez de quedar muda.
+           03 DT-HORAS        PIC -Z9,99.
+           03 FILLER          PIC X(7)    VALUE ALL " ".
+           03 DT-IMPORTE      PIC -ZZZZZZ9,99.
+           03 FILLER          PIC X(2)    VALUE ALL " ".
 
        01 FECHA-DATO.
            03  FECHAD-AAAA      pic 9(4).
@@ -253,26 +472,89 @@
 
        01 ENCABEZADO5-SUBTOT-FECHA.
            03 FILLER           PIC X(17)    VALUE "Totales por fecha".
-           03 FILLER           PIC X(36)    VALUE ALL " ".
-           03 E5-TOT-HORAS     PIC ZZ9,99.
-           03 FILLER           PIC X(7)     VALUE ALL " ".
-           03 E5-TOT-IMPORTE   PIC ZZZZZZZ9,99.
-           03 FILLER           PIC X(2)     VALUE ALL " ".
+           03 FILLER           PIC X(35)    VALUE ALL " ".
+           03 E5-TOT-HORAS     PIC -ZZ9,99.
+           03 FILLER           PIC X(6)     VALUE ALL " ".
+           03 E5-TOT-IMPORTE   PIC -ZZZZZZZ9,99.
+           03 FILLER           PIC X(1)     VALUE ALL " ".
 
        01 ENCABEZADO6-SUBTOT-PROFESOR.
            03 FILLER          PIC X(20)    VALUE "Totales por Profesor".
-           03 FILLER          PIC X(32)    VALUE ALL " ".
-           03 E6-TOT-HORAS    PIC ZZZ9,99.
-           03 FILLER          PIC X(6)     VALUE ALL " ".
-           03 E6-TOT-IMPORTE  PIC ZZZZZZZZ9,99.
-           03 FILLER          PIC X(2)     VALUE ALL " ".
+           03 FILLER          PIC X(31)    VALUE ALL " ".
+           03 E6-TOT-HORAS    PIC -ZZZ9,99.
+           03 FILLER          PIC X(5)     VALUE ALL " ".
+           03 E6-TOT-IMPORTE  PIC -ZZZZZZZZ9,99.
+           03 FILLER          PIC X(1)     VALUE ALL " ".
 
        01 ENCABEZADO7-TOT-GENERAL.
            03 FILLER          PIC X(13)    VALUE "Total general".
-           03 FILLER          PIC X(51)    VALUE ALL " ".
-           03 E7-TOT-IMPORTE  PIC ZZZZZZZZZ9,99.
+           03 FILLER          PIC X(50)    VALUE ALL " ".
+           03 E7-TOT-IMPORTE  PIC -ZZZZZZZZZ9,99.
            03 FILLER          PIC X        VALUE " ".
 
+      *----------------------------------------*
+      *- RECIBOS: desglose simple por profesor -*
+      *----------------------------------------*
+       01 RECIBO-ENCABEZADO1.
+           03  FILLER          PIC X(6)    VALUE "Fecha ".
+           03  REC-E1-DD       PIC 9(2).
+           03  FILLER          PIC X       VALUE "/".
+           03  REC-E1-MM       PIC 9(2).
+           03  FILLER          PIC X       VALUE "/".
+           03  REC-E1-AAAA     PIC 9(4).
+           03  FILLER          PIC X(45)   VALUE SPACES.
+           03  FILLER          PIC X(5)    VALUE "Hoja ".
+           03  REC-E1-HOJA     PIC 9(3).
+
+       01 RECIBO-ENCABEZADO2.
+           03 FILLER PIC X(20) VALUE SPACES.
+           03 FILLER PIC X(33) VALUE "Recibo de haberes del profesor".
+           03 FILLER PIC X(27) VALUE SPACES.
+
+       01 RECIBO-ENCABEZADO3-PROF.
+           03  FILLER          PIC X(10)   VALUE "Profesor: ".
+           03  REC-E3-PROF-NUM PIC X(5).
+           03  FILLER          PIC X(5)    VALUE SPACES.
+           03  FILLER          PIC X(8)    VALUE "Nombre: ".
+           03  REC-E3-PROF-NOM PIC X(25).
+           03  FILLER          PIC X(27)   VALUE SPACES.
+
+       01 RECIBO-ENCABEZADO4-TABLA.
+           03 FILLER       PIC X(10)   VALUE "   Fecha  ".
+           03 FILLER       PIC X(22)   VALUE " Tipo de clase       ".
+           03 FILLER       PIC X(10)   VALUE "  Horas   ".
+           03 FILLER       PIC X(20)   VALUE "       Importe ".
+
+       01 RECIBO-LINEA-TABLA.
+           03 FILLER       PIC X(62)   VALUE ALL "_".
+
+       01 RECIBO-LINEA-SUBTOTAL.
+           03 FILLER       PIC X(32)   VALUE ALL " ".
+           03 FILLER       PIC X(10)   VALUE "   ------ ".
+           03 FILLER       PIC X(20)   VALUE "      -----------  ".
+
+       01 RECIBO-DATOS-TABLA.
+           03 REC-FECHA-DD     PIC 9(2).
+           03 FILLER           PIC X       VALUE "/".
+           03 REC-FECHA-MM     PIC 9(2).
+           03 FILLER           PIC X       VALUE "/".
+           03 REC-FECHA-AAAA   PIC 9(4).
+           03 FILLER           PIC X(3)    VALUE ALL " ".
+           03 REC-TIPO         PIC X(20).
+           03 FILLER           PIC X       VALUE " ".
+           03 REC-HORAS        PIC -Z9,99.
+           03 FILLER           PIC X(7)    VALUE ALL " ".
+           03 REC-IMPORTE      PIC -ZZZZZZ9,99.
+           03 FILLER           PIC X(2)    VALUE ALL " ".
+
+       01 RECIBO-TOTAL-NETO.
+           03 FILLER          PIC X(19)    VALUE "Total neto a cobrar".
+           03 FILLER          PIC X(18)    VALUE ALL " ".
+           03 REC-TOT-HORAS   PIC -ZZZ9,99.
+           03 FILLER          PIC X(5)     VALUE ALL " ".
+           03 REC-TOT-IMPORTE PIC -ZZZZZZZZ9,99.
+           03 FILLER          PIC X(1)     VALUE ALL " ".
+
        01 CLAVE-MENOR.
            03 CLAVE-MENOR-SUC.
                05 CLAVE-MENOR-FECHA.
@@ -289,28 +571,133 @@
                    07 NOV-SUCURSAL          PIC X(03).
            03 NOV-TIPCLASE                  PIC X(04).
            03 NOV-HORAS                     PIC 9(2)V99.
+           03 NOV-TIPO-NOV                  PIC X(01).
+              88 NOV-ES-CORRECCION                 VALUE "C".
+              88 NOV-ES-NORMAL                      VALUE "N" SPACE.
+
+      *- Rutas de las fuentes de novedades activas, leidas de
+      *- NovTimesFuentes.txt (una por linea, en el orden en que se
+      *- deben abrir NOVTIMES1_FILE .. NOVTIMES6_FILE).
+       78 CON-MAX-FUENTES              VALUE 6.
+       77 CANT-FUENTES                 PIC 9        VALUE 0.
+       77 WS-RUTA-FUENTE-1             PIC X(60).
+       77 WS-RUTA-FUENTE-2             PIC X(60).
+       77 WS-RUTA-FUENTE-3             PIC X(60).
+       77 WS-RUTA-FUENTE-4             PIC X(60).
+       77 WS-RUTA-FUENTE-5             PIC X(60).
+       77 WS-RUTA-FUENTE-6             PIC X(60).
+
+       77 TODAS-FUENTES-EOF            PIC X(2)     VALUE "NO".
+          88 TODAS-EOF                              VALUE "SI".
+       77 HAY-COINCIDENCIA-NUM         PIC X(2)     VALUE "NO".
+          88 COINCIDE-NUMERO                        VALUE "SI".
+       77 HAY-COINCIDENCIA-FECHA       PIC X(2)     VALUE "NO".
+          88 COINCIDE-FECHA                         VALUE "SI".
+
+      *- Tipos de clase ya grabados para el profesor/fecha/sucursal
+      *- (CLAVE-MENOR-SUC) que esta procesando PROCESO3, junto con la
+      *- fuente que lo grabo. Un mismo tipo repetido por la MISMA
+      *- fuente es valido (por ej. una correccion, req 013, o dos
+      *- turnos distintos de la misma materia) y no se toca; un mismo
+      *- tipo reportado por OTRA fuente distinta es el caso que hay
+      *- que detectar: dos sistemas avisando la misma clase.
+       78 CON-CANT-TIPOS-GRUPO-MAX    VALUE 10.
+       01 VEC-TIPOS-GRABADOS.
+           03 VEC-TIPO-GRABADO-ELM
+               OCCURS CON-CANT-TIPOS-GRUPO-MAX TIMES
+               INDEXED BY INDICE-TG.
+               05 VEC-TIPO-GRABADO         PIC X(04).
+               05 VEC-TIPO-GRABADO-FUENTE  PIC 9.
+
+       77 CANT-TIPOS-GRABADOS       PIC 99   VALUE 0.
+       77 IND-TIPO-GRABADO-HALLADO  PIC 99   VALUE 0.
+       77 WS-FUENTE-ACTUAL          PIC 9    VALUE 0.
+
+      *- Estado corriente de cada fuente activa (clave y datos del
+      *- ultimo registro leido). Reemplaza a REG-NOVTIMES1/2/3 sueltos
+      *- como fuente de verdad del merge, que ahora recorre 1..
+      *- CANT-FUENTES en lugar de tener un PERFORM POS-SUCn por fuente.
+       01 TABLA-ESTADO-FUENTES.
+           03 EST-FUENTE
+               OCCURS 6 TIMES
+               INDEXED BY IX-FUENTE.
+               05 EST-FS              PIC X(2).
+               05 EST-CLAVE-SUC.
+                   07 EST-CLAVE-FECHA.
+                       09 EST-NUMERO      PIC X(5).
+                       09 EST-FECHA       PIC 9(8).
+                   07 EST-SUCURSAL        PIC X(03).
+               05 EST-TIPCLASE         PIC X(04).
+               05 EST-HORAS            PIC 9(2)V99.
+               05 EST-TIPO-NOV         PIC X(01).
 
        01 VEC.
            03 VEC-TIPOSCLASE
-               OCCURS 50 TIMES
+               OCCURS 100 TIMES
                INDEXED BY INDICE.
                05  VEC-TIPOSCLASE-TIPO        PIC X(04).
+               05  VEC-TIPOSCLASE-VIG-DES     PIC 9(08).
                05  VEC-TIPOSCLASE-DESC        PIC X(20).
                05  VEC-TIPOSCLASE-TARIFA      PIC 9(5)V99.
+           03 VEC-FERIADOS
+               OCCURS 50 TIMES
+               INDEXED BY INDICE-FER.
+               05  VEC-FER-FECHA              PIC 9(08).
+               05  VEC-FER-RECARGO            PIC 9(01)V99.
+
+       77 CANT-TIPOSCLASE  PIC 999         VALUE 0.
+       77 IND-TIPO-HALLADO PIC 999         VALUE 0.
+       77 VIG-DES-HALLADA  PIC 9(8)        VALUE 0.
+       77 CANT-FERIADOS    PIC 999         VALUE 0.
+      *- 1,00 = sin recargo; BUSCAR-FERIADO lo pisa si NOV-FECHA cae
+      *- en un feriado configurado (ver CALCULAR-IMPORTE).
+       77 WS-RECARGO-FERIADO PIC 9(01)V99  VALUE 1.
+       77 TARIFA-EFECTIVA  PIC 9(5)V99     VALUE 0.
+
+      *- Tabla de sucursales validas, usada solo por la validacion
+      *- previa al merge (VALIDAR-FUENTES); TP_PARTE_1A no necesita el
+      *- resto del REG-SUCURSALES para eso, solo el codigo.
+       01 VEC-SUCURSALES.
+           03 VEC-SUC-ELM
+               OCCURS 100 TIMES
+               INDEXED BY INDICE-SUC.
+               05 VEC-SUC-COD          PIC X(03).
+
+       77 CANT-SUCURSALES   PIC 999        VALUE 0.
+       77 HAY-TIPO-VALIDO   PIC X(2)       VALUE "NO".
+          88 TIPO-VALIDO                   VALUE "SI".
+       77 HAY-SUC-VALIDA    PIC X(2)       VALUE "NO".
+          88 SUC-VALIDA                    VALUE "SI".
+
+       01 WS-CLAVE-VALIDACION.
+           03 WS-CLAVE-VAL-NUM     PIC X(5).
+           03 WS-CLAVE-VAL-SUC     PIC X(3).
+           03 FILLER               PIC X(3).
 
        77 LINEA           PIC 99.
        77 HOJA            PIC 999.
-       77 TOT-GRAL        PIC 9999999999V99.
-       77 TOT-IMP-PROF    PIC 99999999V99.
-       77 TOT-HORAS-PROF  PIC 999V99.
-       77 TOT-IMP-FECHA   PIC 9999999V99.
-       77 TOT-HORAS-FECHA PIC 99V99.
-       77 IMPORTE         PIC 9999999V99.
-       77 HORAS           PIC 99V99.
+      *- Con signo porque las correcciones/reversos (NOV-ES-CORRECCION)
+      *- se acumulan en negativo; ver PROCESO-NOV/CALCULAR-IMPORTE.
+       77 TOT-GRAL        PIC S9999999999V99 SIGN LEADING SEPARATE.
+      *- Total general de horas (no de importe) de toda la corrida;
+      *- se vuelca a TotalHorasParte1A.dat para que otro programa lo
+      *- pueda cotejar contra su propio total de horas (ver
+      *- GRABAR-TOTAL-HORAS).
+       77 TOT-HORAS-GRAL  PIC S9(8)V99        SIGN LEADING SEPARATE.
+       77 TOT-IMP-PROF    PIC S99999999V99   SIGN LEADING SEPARATE.
+       77 TOT-HORAS-PROF  PIC S999V99         SIGN LEADING SEPARATE.
+       77 TOT-IMP-FECHA   PIC S9999999V99    SIGN LEADING SEPARATE.
+       77 TOT-HORAS-FECHA PIC S99V99          SIGN LEADING SEPARATE.
+       77 IMPORTE         PIC S9999999V99    SIGN LEADING SEPARATE.
+       77 HORAS           PIC S99V99          SIGN LEADING SEPARATE.
        77 DESCRIPCION     PIC X(20).
        77 TARIFA          PIC 9(5)V99.
        77 RESTO-LINEAS    PIC 99.
        77 I               PIC 99.
+       77 LINEA-RECIBO       PIC 99.
+       77 HOJA-RECIBO        PIC 999.
+       77 RESTO-LINEAS-RECIBO PIC 99.
+       77 I-RECIBO           PIC 99.
 
       *-----------------------
        PROCEDURE DIVISION.
@@ -320,22 +707,32 @@
 
            PERFORM INICIALIZAR.
            PERFORM ABRIR-ARCHIVOS.
+           PERFORM CARGAR-FUENTES.
+           PERFORM ABRIR-FUENTES.
 
            PERFORM LEER-TIPOSCLASE.
            PERFORM CARGAR-TIPOSCLASE.
+           PERFORM CARGAR-FERIADOS.
+
+           PERFORM LEER-SUCURSALES.
+           PERFORM CARGAR-SUCURSALES.
 
-           PERFORM LEER-NOVTIMES1.
-           PERFORM LEER-NOVTIMES2.
-           PERFORM LEER-NOVTIMES3.
+           PERFORM VALIDAR-FUENTES.
+
+           PERFORM LEER-FUENTE
+               VARYING IX-FUENTE FROM 1 BY 1
+               UNTIL IX-FUENTE > CANT-FUENTES.
            PERFORM LEER-PROFESORES.
 
-           PERFORM PROCESO1 UNTIL FS-NOVTIMES1 = 10
-               AND FS-NOVTIMES2 = 10 AND FS-NOVTIMES3 = 10
+           PERFORM PROCESO1 UNTIL TODAS-EOF
                AND FS-PROFESORES = 10.
 
            PERFORM PRINT-ENCABEZADO.
            PERFORM PRINT-TOTAL-GRAL.
+           PERFORM GRABAR-TOTAL-HORAS.
+           PERFORM LIMPIAR-CHECKPOINT.
 
+           PERFORM CERRAR-FUENTES.
            PERFORM CERRAR-ARCHIVOS.
            STOP RUN.
 
@@ -345,7 +742,33 @@
            DISPLAY "Inicializar Variables".
            MOVE 0 TO LINEA.
            MOVE 1 TO HOJA.
+           MOVE 0 TO LINEA-RECIBO.
+           MOVE 1 TO HOJA-RECIBO.
            MOVE 0 TO TOT-GRAL.
+           MOVE 0 TO TOT-HORAS-GRAL.
+           PERFORM LEER-CHECKPOINT.
+
+      *- Si Parte1ACheckpoint.dat trae un profesor pendiente de una
+      *- corrida anterior, retoma el total general y la hoja desde
+      *- donde quedaron en lugar de arrancar de cero.
+       LEER-CHECKPOINT.
+           MOVE SPACES TO WS-ULTIMO-PROF-PROCESADO.
+           MOVE "NO" TO HAY-CHECKPOINT.
+           OPEN INPUT CHECKPOINT_FILE.
+           IF FS-CHECKPOINT IS EQUAL TO 00
+               READ CHECKPOINT_FILE RECORD
+                   AT END CONTINUE
+               END-READ
+               IF FS-CHECKPOINT IS EQUAL TO 00
+                   AND CKP-ULTIMO-PROF IS NOT EQUAL TO SPACES
+                   MOVE CKP-ULTIMO-PROF TO WS-ULTIMO-PROF-PROCESADO
+                   MOVE CKP-TOT-GRAL TO TOT-GRAL
+                   MOVE CKP-TOT-HORAS-GRAL TO TOT-HORAS-GRAL
+                   MOVE CKP-HOJA TO HOJA
+                   MOVE "SI" TO HAY-CHECKPOINT
+               END-IF
+               CLOSE CHECKPOINT_FILE
+           END-IF.
 
        PRINT-ENCABEZADO.
            MOVE FUNCTION CURRENT-DATE TO FECHA-DE-HOY.
@@ -359,24 +782,6 @@
            ADD 3 TO LINEA.
 
        ABRIR-ARCHIVOS.
-           OPEN INPUT NOVTIMES1_FILE.
-           IF FS-NOVTIMES1 IS NOT EQUAL TO 00
-               DISPLAY "ERROR AL ABRIR NOVTIMES1 FS: " FS-NOVTIMES1
-               STOP RUN
-           END-IF.
-
-           OPEN INPUT NOVTIMES2_FILE.
-           IF FS-NOVTIMES2 IS NOT EQUAL TO 00
-               DISPLAY "ERROR AL ABRIR NOVTIMES2 FS: " FS-NOVTIMES2
-               STOP RUN
-           END-IF.
-
-           OPEN INPUT NOVTIMES3_FILE.
-           IF FS-NOVTIMES3 IS NOT EQUAL TO 00
-               DISPLAY "ERROR AL ABRIR NOVTIMES3 FS: " FS-NOVTIMES3
-               STOP RUN
-           END-IF.
-
            OPEN INPUT PROFESORES_FILE.
            IF FS-PROFESORES IS NOT EQUAL TO 00
                DISPLAY "ERROR AL ABRIR PROFESORES FS: " FS-PROFESORES
@@ -395,24 +800,203 @@
                STOP RUN
            END-IF.
 
-           OPEN OUTPUT TIMES_FILE.
+           IF REANUDAR
+               OPEN EXTEND TIMES_FILE
+           ELSE
+               OPEN OUTPUT TIMES_FILE
+           END-IF.
            IF FS-TIMES IS NOT EQUAL TO 00
                DISPLAY "ERROR AL ABRIR TIMES FS: " FS-TIMES
                STOP RUN
            END-IF.
 
-           OPEN OUTPUT LISTADO_FILE.
+           IF REANUDAR
+               OPEN EXTEND LISTADO_FILE
+           ELSE
+               OPEN OUTPUT LISTADO_FILE
+           END-IF.
            IF FS-LISTADO IS NOT EQUAL TO 00
                DISPLAY "ERROR AL ABRIR LISTADO FS: " FS-LISTADO
                STOP RUN
            END-IF.
 
+           IF REANUDAR
+               OPEN EXTEND RECIBOS_FILE
+           ELSE
+               OPEN OUTPUT RECIBOS_FILE
+           END-IF.
+           IF FS-RECIBOS IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR RECIBOS FS: " FS-RECIBOS
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND EXCEPCIONES_FILE.
+           IF FS-EXCEPCIONES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR EXCEPCIONES FS: " FS-EXCEPCIONES
+               STOP RUN
+           END-IF.
+
        LEER-SUCURSALES.
            READ SUCURSALES_FILE.
            IF FS-SUCURSALES IS NOT EQUAL TO 00 AND 10
                DISPLAY "ERROR AL LEER SUCURSALES FS: " FS-SUCURSALES
            END-IF.
 
+       LEER-FUENTES-CFG.
+           READ FUENTES_FILE RECORD AT END MOVE HIGH-VALUES TO
+           REG-FUENTES.
+           IF FS-FUENTES IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER NOVTIMESFUENTES FS: " FS-FUENTES
+           END-IF.
+
+       CARGAR-FUENTES.
+           MOVE 0 TO CANT-FUENTES.
+           OPEN INPUT FUENTES_FILE.
+           IF FS-FUENTES IS EQUAL TO 00
+               PERFORM LEER-FUENTES-CFG
+               PERFORM GUARDAR-FUENTE-CFG
+                   UNTIL FS-FUENTES = 10
+                   OR CANT-FUENTES = CON-MAX-FUENTES
+               CLOSE FUENTES_FILE
+           ELSE
+               DISPLAY "NO SE ENCONTRO NOVTIMESFUENTES.TXT, "
+                   "SE USAN LAS 3 FUENTES POR DEFECTO"
+               PERFORM CARGAR-FUENTES-POR-DEFECTO
+           END-IF.
+           IF CANT-FUENTES = 0
+               DISPLAY "NO HAY FUENTES DE NOVEDADES CONFIGURADAS"
+               STOP RUN
+           END-IF.
+
+       GUARDAR-FUENTE-CFG.
+           IF REG-FUENTES IS NOT EQUAL TO SPACES
+               ADD 1 TO CANT-FUENTES
+               EVALUATE CANT-FUENTES
+                   WHEN 1 MOVE REG-FUENTES TO WS-RUTA-FUENTE-1
+                   WHEN 2 MOVE REG-FUENTES TO WS-RUTA-FUENTE-2
+                   WHEN 3 MOVE REG-FUENTES TO WS-RUTA-FUENTE-3
+                   WHEN 4 MOVE REG-FUENTES TO WS-RUTA-FUENTE-4
+                   WHEN 5 MOVE REG-FUENTES TO WS-RUTA-FUENTE-5
+                   WHEN 6 MOVE REG-FUENTES TO WS-RUTA-FUENTE-6
+               END-EVALUATE
+           END-IF.
+           PERFORM LEER-FUENTES-CFG.
+
+       CARGAR-FUENTES-POR-DEFECTO.
+           MOVE 3 TO CANT-FUENTES.
+           MOVE "../files/in/NovTimes1.dat" TO WS-RUTA-FUENTE-1.
+           MOVE "../files/in/NovTimes2.dat" TO WS-RUTA-FUENTE-2.
+           MOVE "../files/in/NovTimes3.dat" TO WS-RUTA-FUENTE-3.
+
+       ABRIR-FUENTES.
+           PERFORM ABRIR-UNA-FUENTE
+               VARYING IX-FUENTE FROM 1 BY 1
+               UNTIL IX-FUENTE > CANT-FUENTES.
+
+       ABRIR-UNA-FUENTE.
+           EVALUATE IX-FUENTE
+               WHEN 1
+                   OPEN INPUT NOVTIMES1_FILE
+                   MOVE FS-NOVTIMES1 TO EST-FS(IX-FUENTE)
+               WHEN 2
+                   OPEN INPUT NOVTIMES2_FILE
+                   MOVE FS-NOVTIMES2 TO EST-FS(IX-FUENTE)
+               WHEN 3
+                   OPEN INPUT NOVTIMES3_FILE
+                   MOVE FS-NOVTIMES3 TO EST-FS(IX-FUENTE)
+               WHEN 4
+                   OPEN INPUT NOVTIMES4_FILE
+                   MOVE FS-NOVTIMES4 TO EST-FS(IX-FUENTE)
+               WHEN 5
+                   OPEN INPUT NOVTIMES5_FILE
+                   MOVE FS-NOVTIMES5 TO EST-FS(IX-FUENTE)
+               WHEN 6
+                   OPEN INPUT NOVTIMES6_FILE
+                   MOVE FS-NOVTIMES6 TO EST-FS(IX-FUENTE)
+           END-EVALUATE.
+           IF EST-FS(IX-FUENTE) IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR FUENTE " IX-FUENTE
+                   " FS: " EST-FS(IX-FUENTE)
+               STOP RUN
+           END-IF.
+
+       CERRAR-FUENTES.
+           PERFORM CERRAR-UNA-FUENTE
+               VARYING IX-FUENTE FROM 1 BY 1
+               UNTIL IX-FUENTE > CANT-FUENTES.
+
+       CERRAR-UNA-FUENTE.
+           EVALUATE IX-FUENTE
+               WHEN 1 CLOSE NOVTIMES1_FILE
+               WHEN 2 CLOSE NOVTIMES2_FILE
+               WHEN 3 CLOSE NOVTIMES3_FILE
+               WHEN 4 CLOSE NOVTIMES4_FILE
+               WHEN 5 CLOSE NOVTIMES5_FILE
+               WHEN 6 CLOSE NOVTIMES6_FILE
+           END-EVALUATE.
+
+      *- Lee el proximo registro de la fuente IX-FUENTE y actualiza su
+      *- estado en EST-FUENTE. Es el unico lugar que todavia conoce
+      *- cada FD por separado (GnuCOBOL no permite un READ indirecto);
+      *- todo lo demas (merge, totales, impresion) opera sobre la
+      *- tabla generica y no sabe de cuantas fuentes hay ni de sus
+      *- nombres de archivo.
+       LEER-FUENTE.
+           EVALUATE IX-FUENTE
+               WHEN 1
+                   PERFORM LEER-NOVTIMES1
+                   MOVE FS-NOVTIMES1  TO EST-FS(IX-FUENTE)
+                   MOVE CLAVE-SUC1    TO EST-CLAVE-SUC(IX-FUENTE)
+                   MOVE NOV1-TIPCLASE TO EST-TIPCLASE(IX-FUENTE)
+                   MOVE NOV1-HORAS    TO EST-HORAS(IX-FUENTE)
+                   MOVE NOV1-TIPO-NOV TO EST-TIPO-NOV(IX-FUENTE)
+               WHEN 2
+                   PERFORM LEER-NOVTIMES2
+                   MOVE FS-NOVTIMES2  TO EST-FS(IX-FUENTE)
+                   MOVE CLAVE-SUC2    TO EST-CLAVE-SUC(IX-FUENTE)
+                   MOVE NOV2-TIPCLASE TO EST-TIPCLASE(IX-FUENTE)
+                   MOVE NOV2-HORAS    TO EST-HORAS(IX-FUENTE)
+                   MOVE NOV2-TIPO-NOV TO EST-TIPO-NOV(IX-FUENTE)
+               WHEN 3
+                   PERFORM LEER-NOVTIMES3
+                   MOVE FS-NOVTIMES3  TO EST-FS(IX-FUENTE)
+                   MOVE CLAVE-SUC3    TO EST-CLAVE-SUC(IX-FUENTE)
+                   MOVE NOV3-TIPCLASE TO EST-TIPCLASE(IX-FUENTE)
+                   MOVE NOV3-HORAS    TO EST-HORAS(IX-FUENTE)
+                   MOVE NOV3-TIPO-NOV TO EST-TIPO-NOV(IX-FUENTE)
+               WHEN 4
+                   PERFORM LEER-NOVTIMES4
+                   MOVE FS-NOVTIMES4  TO EST-FS(IX-FUENTE)
+                   MOVE CLAVE-SUC4    TO EST-CLAVE-SUC(IX-FUENTE)
+                   MOVE NOV4-TIPCLASE TO EST-TIPCLASE(IX-FUENTE)
+                   MOVE NOV4-HORAS    TO EST-HORAS(IX-FUENTE)
+                   MOVE NOV4-TIPO-NOV TO EST-TIPO-NOV(IX-FUENTE)
+               WHEN 5
+                   PERFORM LEER-NOVTIMES5
+                   MOVE FS-NOVTIMES5  TO EST-FS(IX-FUENTE)
+                   MOVE CLAVE-SUC5    TO EST-CLAVE-SUC(IX-FUENTE)
+                   MOVE NOV5-TIPCLASE TO EST-TIPCLASE(IX-FUENTE)
+                   MOVE NOV5-HORAS    TO EST-HORAS(IX-FUENTE)
+                   MOVE NOV5-TIPO-NOV TO EST-TIPO-NOV(IX-FUENTE)
+               WHEN 6
+                   PERFORM LEER-NOVTIMES6
+                   MOVE FS-NOVTIMES6  TO EST-FS(IX-FUENTE)
+                   MOVE CLAVE-SUC6    TO EST-CLAVE-SUC(IX-FUENTE)
+                   MOVE NOV6-TIPCLASE TO EST-TIPCLASE(IX-FUENTE)
+                   MOVE NOV6-HORAS    TO EST-HORAS(IX-FUENTE)
+                   MOVE NOV6-TIPO-NOV TO EST-TIPO-NOV(IX-FUENTE)
+           END-EVALUATE.
+           PERFORM ACTUALIZAR-EOF-FUENTES.
+
+       ACTUALIZAR-EOF-FUENTES.
+           MOVE "SI" TO TODAS-FUENTES-EOF.
+           PERFORM VARYING IX-FUENTE FROM 1 BY 1
+               UNTIL IX-FUENTE > CANT-FUENTES
+               IF EST-FS(IX-FUENTE) IS NOT EQUAL TO 10
+                   MOVE "NO" TO TODAS-FUENTES-EOF
+               END-IF
+           END-PERFORM.
+
        LEER-NOVTIMES1.
            READ NOVTIMES1_FILE RECORD AT END MOVE HIGH-VALUE TO
            CLAVE-NOV1.
@@ -434,6 +1018,27 @@
                DISPLAY "ERROR AL LEER NOVTIMES3 FS: " FS-NOVTIMES3
            END-IF.
 
+       LEER-NOVTIMES4.
+           READ NOVTIMES4_FILE RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-NOV4.
+           IF FS-NOVTIMES4 IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER NOVTIMES4 FS: " FS-NOVTIMES4
+           END-IF.
+
+       LEER-NOVTIMES5.
+           READ NOVTIMES5_FILE RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-NOV5.
+           IF FS-NOVTIMES5 IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER NOVTIMES5 FS: " FS-NOVTIMES5
+           END-IF.
+
+       LEER-NOVTIMES6.
+           READ NOVTIMES6_FILE RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-NOV6.
+           IF FS-NOVTIMES6 IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER NOVTIMES6 FS: " FS-NOVTIMES6
+           END-IF.
+
        LEER-PROFESORES.
            READ PROFESORES_FILE.
            IF FS-PROFESORES IS NOT EQUAL TO 00 AND 10
@@ -449,42 +1054,194 @@
        CARGAR-TIPOSCLASE.
            PERFORM GUARDAR-TIPOCLASE
                   VARYING INDICE FROM 1 BY 1
-                  UNTIL INDICE > 50
+                  UNTIL INDICE > 100
                   OR FS-TIPOSCLASE IS EQUAL TO 10.
 
        GUARDAR-TIPOCLASE.
            DISPLAY "Guardar TC: " TIP-CLASE " Desc: " TIP-DESC.
 
            MOVE TIP-CLASE   TO VEC-TIPOSCLASE-TIPO(INDICE).
+           MOVE TIP-VIG-DES TO VEC-TIPOSCLASE-VIG-DES(INDICE).
            MOVE TIP-DESC    TO VEC-TIPOSCLASE-DESC(INDICE).
            MOVE TIP-TARIFA  TO VEC-TIPOSCLASE-TARIFA(INDICE).
+           SET CANT-TIPOSCLASE TO INDICE.
 
            PERFORM LEER-TIPOSCLASE.
 
-       DETERMINAR-CLAVE-MENOR.
-           DISPLAY "Determinar clave Menor".
-           MOVE CLAVE-NOV1 TO CLAVE-MENOR.
-           IF CLAVE-SUC2 < CLAVE-MENOR
-               MOVE CLAVE-SUC2 TO CLAVE-MENOR
+       LEER-FERIADOS.
+           READ FERIADOS_FILE.
+           IF FS-FERIADOS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER FERIADOS FS: " FS-FERIADOS
+           END-IF.
+
+      *- Feriados.dat es opcional; si no esta, CANT-FERIADOS queda en
+      *- 0 y BUSCAR-FERIADO nunca encuentra recargo (ver SELECT
+      *- FERIADOS_FILE).
+       CARGAR-FERIADOS.
+           MOVE 0 TO CANT-FERIADOS.
+           OPEN INPUT FERIADOS_FILE.
+           IF FS-FERIADOS IS EQUAL TO 00
+               PERFORM LEER-FERIADOS
+               PERFORM GUARDAR-FERIADO
+                   VARYING INDICE-FER FROM 1 BY 1
+                   UNTIL INDICE-FER > 50
+                   OR FS-FERIADOS IS EQUAL TO 10
+               CLOSE FERIADOS_FILE
+           ELSE
+               DISPLAY "NO SE ENCONTRO FERIADOS.DAT, NO SE APLICA "
+                   "NINGUN RECARGO"
+           END-IF.
+
+       GUARDAR-FERIADO.
+           MOVE FER-FECHA   TO VEC-FER-FECHA(INDICE-FER).
+           MOVE FER-RECARGO TO VEC-FER-RECARGO(INDICE-FER).
+           SET CANT-FERIADOS TO INDICE-FER.
+           PERFORM LEER-FERIADOS.
+
+      *- NOV-FECHA cae en Feriados.dat -> se factura con el recargo
+      *- configurado; si no, WS-RECARGO-FERIADO queda en 1,00 (sin
+      *- efecto sobre CALCULAR-IMPORTE).
+       BUSCAR-FERIADO.
+           MOVE 1 TO WS-RECARGO-FERIADO.
+           PERFORM VARYING INDICE-FER FROM 1 BY 1
+               UNTIL INDICE-FER > CANT-FERIADOS
+               IF VEC-FER-FECHA(INDICE-FER) IS EQUAL TO NOV-FECHA
+                   MOVE VEC-FER-RECARGO(INDICE-FER)
+                       TO WS-RECARGO-FERIADO
+               END-IF
+           END-PERFORM.
+
+       CARGAR-SUCURSALES.
+           PERFORM GUARDAR-SUCURSAL
+                  VARYING INDICE-SUC FROM 1 BY 1
+                  UNTIL INDICE-SUC > 100
+                  OR FS-SUCURSALES IS EQUAL TO 10.
+
+       GUARDAR-SUCURSAL.
+           MOVE SUC-SUCURSAL TO VEC-SUC-COD(INDICE-SUC).
+           SET CANT-SUCURSALES TO INDICE-SUC.
+           PERFORM LEER-SUCURSALES.
+
+      *- Recorre cada fuente activa de punta a punta antes de que
+      *- arranque el merge, para poder avisar de NOV-TIPCLASE/NOV-
+      *- SUCURSAL invalidos de una sola vez en lugar de ir descubriendo
+      *- "NO ENCONTRADO" fuente por fuente mientras se arma Listado.txt.
+      *- Al terminar de leer una fuente la vuelve a abrir, para que el
+      *- merge de PROCESO3 la lea otra vez desde el principio.
+       VALIDAR-FUENTES.
+           PERFORM VALIDAR-UNA-FUENTE
+               VARYING IX-FUENTE FROM 1 BY 1
+               UNTIL IX-FUENTE > CANT-FUENTES.
+
+       VALIDAR-UNA-FUENTE.
+           PERFORM LEER-FUENTE.
+           PERFORM VALIDAR-REGISTRO-FUENTE UNTIL EST-FS(IX-FUENTE) = 10.
+           PERFORM CERRAR-UNA-FUENTE.
+           PERFORM ABRIR-UNA-FUENTE.
+
+       VALIDAR-REGISTRO-FUENTE.
+           PERFORM VALIDAR-TIPO-CLASE-FUENTE.
+           PERFORM VALIDAR-SUCURSAL-FUENTE.
+           PERFORM LEER-FUENTE.
+
+       VALIDAR-TIPO-CLASE-FUENTE.
+           MOVE "NO" TO HAY-TIPO-VALIDO.
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > CANT-TIPOSCLASE
+               IF VEC-TIPOSCLASE-TIPO(INDICE) IS EQUAL
+                   TO EST-TIPCLASE(IX-FUENTE)
+                   MOVE "SI" TO HAY-TIPO-VALIDO
+               END-IF
+           END-PERFORM.
+           IF NOT TIPO-VALIDO
+               PERFORM REGISTRAR-EXCEPCION-TIPO-CLASE
            END-IF.
-           IF CLAVE-SUC3 < CLAVE-MENOR
-               MOVE CLAVE-SUC3 TO CLAVE-MENOR
+
+       VALIDAR-SUCURSAL-FUENTE.
+           MOVE "NO" TO HAY-SUC-VALIDA.
+           PERFORM VARYING INDICE-SUC FROM 1 BY 1
+               UNTIL INDICE-SUC > CANT-SUCURSALES
+               IF VEC-SUC-COD(INDICE-SUC) IS EQUAL
+                   TO EST-SUCURSAL(IX-FUENTE)
+                   MOVE "SI" TO HAY-SUC-VALIDA
+               END-IF
+           END-PERFORM.
+           IF NOT SUC-VALIDA
+               PERFORM REGISTRAR-EXCEPCION-SUCURSAL-VAL
            END-IF.
+
+       REGISTRAR-EXCEPCION-TIPO-CLASE.
+           MOVE EST-NUMERO(IX-FUENTE)   TO WS-CLAVE-VAL-NUM.
+           MOVE EST-SUCURSAL(IX-FUENTE) TO WS-CLAVE-VAL-SUC.
+           MOVE WS-CLAVE-VALIDACION     TO EXC-CLAVE.
+           MOVE "TP_PARTE_1A-VAL"       TO EXC-PROGRAMA.
+           MOVE "TIPO DE CLASE INEXISTENTE" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
+       REGISTRAR-EXCEPCION-SUCURSAL-VAL.
+           MOVE EST-NUMERO(IX-FUENTE)   TO WS-CLAVE-VAL-NUM.
+           MOVE EST-SUCURSAL(IX-FUENTE) TO WS-CLAVE-VAL-SUC.
+           MOVE WS-CLAVE-VALIDACION     TO EXC-CLAVE.
+           MOVE "TP_PARTE_1A-VAL"       TO EXC-PROGRAMA.
+           MOVE "SUCURSAL INEXISTENTE"  TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
+       DETERMINAR-CLAVE-MENOR.
+           DISPLAY "Determinar clave Menor".
+           MOVE HIGH-VALUES TO CLAVE-MENOR.
+           PERFORM VARYING IX-FUENTE FROM 1 BY 1
+               UNTIL IX-FUENTE > CANT-FUENTES
+               IF EST-CLAVE-SUC(IX-FUENTE) < CLAVE-MENOR-SUC
+                   MOVE EST-CLAVE-SUC(IX-FUENTE) TO CLAVE-MENOR-SUC
+               END-IF
+           END-PERFORM.
+           PERFORM VERIFICAR-COINCIDENCIA-FUENTES.
            DISPLAY "CLAVE MENOR PROFESOR " MENOR-NUMERO.
 
+      *- Indica, para la clave menor recien calculada, si todavia
+      *- queda alguna fuente activa con ese mismo numero de profesor
+      *- o esa misma fecha (reemplaza a los "MENOR-NUMERO <> NOVn-
+      *- NUMERO AND ..." que antes se escribian a mano por fuente).
+       VERIFICAR-COINCIDENCIA-FUENTES.
+           MOVE "NO" TO HAY-COINCIDENCIA-NUM.
+           MOVE "NO" TO HAY-COINCIDENCIA-FECHA.
+           PERFORM VARYING IX-FUENTE FROM 1 BY 1
+               UNTIL IX-FUENTE > CANT-FUENTES
+               IF EST-NUMERO(IX-FUENTE) IS EQUAL TO MENOR-NUMERO
+                   MOVE "SI" TO HAY-COINCIDENCIA-NUM
+               END-IF
+               IF EST-CLAVE-FECHA(IX-FUENTE) IS EQUAL
+                   TO CLAVE-MENOR-FECHA
+                   MOVE "SI" TO HAY-COINCIDENCIA-FECHA
+               END-IF
+           END-PERFORM.
+
        PRINT-ENCABEZADO-PROF.
            DISPLAY "Imprimir encabezado profesor".
-           PERFORM PRINT-ENCABEZADO.
+           IF NOT EN-ZONA-YA-PROCESADA
+               PERFORM PRINT-ENCABEZADO
+           END-IF.
            PERFORM LEER-PROFESORES UNTIL FS-PROFESORES = 10
                OR MENOR-NUMERO <= CLAVE-PROF.
-           IF MENOR-NUMERO = CLAVE-PROF
-               PERFORM PRINT-DATOS-PROF
+           IF EN-ZONA-YA-PROCESADA
+               CONTINUE
            ELSE
-               WRITE REG-LISTADO FROM "PROFESOR INEXISTENTE"
-               WRITE REG-LISTADO FROM MENOR-NUMERO
-               DISPLAY "PROFESOR " MENOR-NUMERO " NO ENCONTRADO"
+               IF MENOR-NUMERO = CLAVE-PROF
+                   PERFORM PRINT-DATOS-PROF
+               ELSE
+                   WRITE REG-LISTADO FROM "PROFESOR INEXISTENTE"
+                   WRITE REG-LISTADO FROM MENOR-NUMERO
+                   DISPLAY "PROFESOR " MENOR-NUMERO " NO ENCONTRADO"
+                   PERFORM REGISTRAR-EXCEPCION-PROFESOR
+               END-IF
            END-IF.
 
+       REGISTRAR-EXCEPCION-PROFESOR.
+           MOVE MENOR-NUMERO      TO EXC-CLAVE.
+           MOVE "TP_PARTE_1A"     TO EXC-PROGRAMA.
+           MOVE "PROFESOR INEXISTENTE" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
        PRINT-DATOS-PROF.
            DISPLAY "Imprimir datos profesor".
            DISPLAY PROF-NOMBRE.
@@ -493,6 +1250,7 @@
            MOVE PROF-NOMBRE TO E3-PROF-NOM.
            WRITE REG-LISTADO FROM ENCABEZADO3-PROF.
            ADD 1 TO LINEA.
+           PERFORM PRINT-RECIBO-ENCABEZADO-PROF.
 
        PRINT-ENCABEZADO-TABLA.
            DISPLAY "Fecha   Sucursal   Tipo  Tarifa   Horas   Importe".
@@ -504,21 +1262,28 @@
            DISPLAY "Ejecutar Proceso1".
 
            PERFORM DETERMINAR-CLAVE-MENOR.
+           IF REANUDAR AND MENOR-NUMERO <= WS-ULTIMO-PROF-PROCESADO
+               MOVE "SI" TO SALTEAR-CHECKPOINT
+           ELSE
+               MOVE "NO" TO SALTEAR-CHECKPOINT
+           END-IF.
            MOVE 0 TO TOT-IMP-PROF.
            MOVE 0 TO TOT-HORAS-PROF.
            PERFORM PRINT-ENCABEZADO-PROF.
-           PERFORM PROCESO2 UNTIL (FS-NOVTIMES1 = 10
-               AND FS-NOVTIMES2 = 10 AND FS-NOVTIMES3 = 10
-               AND FS-PROFESORES = 10) OR (MENOR-NUMERO <> NOV1-NUMERO
-               AND MENOR-NUMERO <> NOV2-NUMERO
-               AND MENOR-NUMERO <> NOV3-NUMERO).
-           PERFORM PRINT-TOT-POR-PROFESOR.
-           PERFORM PRINT-SALTO-DE-PAGINA.
+           PERFORM PROCESO2 UNTIL (TODAS-EOF
+               AND FS-PROFESORES = 10) OR NOT COINCIDE-NUMERO.
+           IF NOT EN-ZONA-YA-PROCESADA
+               PERFORM PRINT-TOT-POR-PROFESOR
+               PERFORM PRINT-SALTO-DE-PAGINA
+               PERFORM PRINT-SALTO-DE-PAGINA-RECIBO
+           END-IF.
+           PERFORM ACTUALIZAR-CHECKPOINT.
 
        PRINT-TOT-POR-PROFESOR.
            MOVE TOT-HORAS-PROF TO E6-TOT-HORAS.
            MOVE TOT-IMP-PROF TO E6-TOT-IMPORTE.
            WRITE REG-LISTADO FROM ENCABEZADO6-SUBTOT-PROFESOR.
+           PERFORM PRINT-RECIBO-TOTAL.
 
        PRINT-SALTO-DE-PAGINA.
            SUBTRACT LINEA FROM 60 GIVING RESTO-LINEAS.
@@ -531,27 +1296,78 @@
            WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
            ADD 1 TO I.
 
+      *----------------------------------------------------*
+      *- RECIBOS: encabezado/detalle/total por profesor,   -*
+      *- un recibo (una pagina) por PROF-NUMERO, sin el     -*
+      *- detalle de sucursal/tarifa que trae Listado.txt.   -*
+      *----------------------------------------------------*
+       PRINT-RECIBO-ENCABEZADO-PROF.
+           MOVE FECHA-DD OF FECHA-DE-HOY   TO REC-E1-DD.
+           MOVE FECHA-MM OF FECHA-DE-HOY   TO REC-E1-MM.
+           MOVE FECHA-AAAA OF FECHA-DE-HOY TO REC-E1-AAAA.
+           MOVE HOJA-RECIBO                TO REC-E1-HOJA.
+           WRITE REG-RECIBOS FROM RECIBO-ENCABEZADO1.
+           WRITE REG-RECIBOS FROM RECIBO-ENCABEZADO2.
+           WRITE REG-RECIBOS FROM LINEA-EN-BLANCO.
+           ADD 3 TO LINEA-RECIBO.
+           MOVE PROF-NUMERO TO REC-E3-PROF-NUM.
+           MOVE PROF-NOMBRE TO REC-E3-PROF-NOM.
+           WRITE REG-RECIBOS FROM RECIBO-ENCABEZADO3-PROF.
+           ADD 1 TO LINEA-RECIBO.
+           WRITE REG-RECIBOS FROM RECIBO-ENCABEZADO4-TABLA.
+           WRITE REG-RECIBOS FROM RECIBO-LINEA-TABLA.
+           ADD 2 TO LINEA-RECIBO.
+
+       PRINT-RECIBO-DETALLE.
+           MOVE FECHAD-DD    TO REC-FECHA-DD.
+           MOVE FECHAD-MM    TO REC-FECHA-MM.
+           MOVE FECHAD-AAAA  TO REC-FECHA-AAAA.
+           MOVE DESCRIPCION  TO REC-TIPO.
+           MOVE HORAS        TO REC-HORAS.
+           MOVE IMPORTE      TO REC-IMPORTE.
+           WRITE REG-RECIBOS FROM RECIBO-DATOS-TABLA.
+           ADD 1 TO LINEA-RECIBO.
+
+       PRINT-RECIBO-TOTAL.
+           WRITE REG-RECIBOS FROM RECIBO-LINEA-SUBTOTAL.
+           MOVE TOT-HORAS-PROF TO REC-TOT-HORAS.
+           MOVE TOT-IMP-PROF   TO REC-TOT-IMPORTE.
+           WRITE REG-RECIBOS FROM RECIBO-TOTAL-NETO.
+           ADD 2 TO LINEA-RECIBO.
+
+       PRINT-SALTO-DE-PAGINA-RECIBO.
+           SUBTRACT LINEA-RECIBO FROM 60 GIVING RESTO-LINEAS-RECIBO.
+           MOVE 1 TO I-RECIBO.
+           PERFORM PRINT-LINEAS-EN-BLANCO-RECIBO
+               UNTIL I-RECIBO > RESTO-LINEAS-RECIBO.
+           MOVE 0 TO LINEA-RECIBO.
+           ADD 1 TO HOJA-RECIBO.
+
+       PRINT-LINEAS-EN-BLANCO-RECIBO.
+           WRITE REG-RECIBOS FROM LINEA-EN-BLANCO.
+           ADD 1 TO I-RECIBO.
+
        PROCESO2.
            DISPLAY "Ejecutar Proceso2".
            PERFORM DETERMINAR-CLAVE-MENOR.
            MOVE 0 TO TOT-IMP-FECHA.
            MOVE 0 TO TOT-HORAS-FECHA.
-           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
-           PERFORM PRINT-ENCABEZADO-TABLA.
-           PERFORM PROCESO3 UNTIL (FS-NOVTIMES1 = 10
-               AND FS-NOVTIMES2 = 10 AND FS-NOVTIMES3 = 10
-               AND FS-PROFESORES = 10)
-               OR (CLAVE-MENOR-FECHA <> CLAVE-FECHA1
-               AND CLAVE-MENOR-FECHA <> CLAVE-FECHA2
-               AND CLAVE-MENOR-FECHA <> CLAVE-FECHA3).
-           PERFORM PRINT-LINEA-SUBTOTAL.
-           PERFORM PRINT-TOT-POR-FECHA.
-           ADD 2 TO LINEA.
-           IF LINEA > 60
-               MOVE 0 TO LINEA
-               ADD 1 TO HOJA
-               PERFORM PRINT-ENCABEZADO
-               ADD 3 TO LINEA
+           IF NOT EN-ZONA-YA-PROCESADA
+               WRITE REG-LISTADO FROM LINEA-EN-BLANCO
+               PERFORM PRINT-ENCABEZADO-TABLA
+           END-IF.
+           PERFORM PROCESO3 UNTIL (TODAS-EOF
+               AND FS-PROFESORES = 10) OR NOT COINCIDE-FECHA.
+           IF NOT EN-ZONA-YA-PROCESADA
+               PERFORM PRINT-LINEA-SUBTOTAL
+               PERFORM PRINT-TOT-POR-FECHA
+               ADD 2 TO LINEA
+               IF LINEA > 60
+                   MOVE 0 TO LINEA
+                   ADD 1 TO HOJA
+                   PERFORM PRINT-ENCABEZADO
+                   ADD 3 TO LINEA
+               END-IF
            END-IF.
 
        PRINT-LINEA-SUBTOTAL.
@@ -567,55 +1383,134 @@
        PROCESO3.
            DISPLAY "EJECUTAR Proceso3".
            PERFORM DETERMINAR-CLAVE-MENOR.
-           PERFORM POS-SUC1 UNTIL FS-NOVTIMES1 = 10
-               OR CLAVE-MENOR-SUC <> CLAVE-SUC1.
-           PERFORM POS-SUC2 UNTIL FS-NOVTIMES2 = 10
-               OR CLAVE-MENOR-SUC <> CLAVE-SUC2.
-           PERFORM POS-SUC3 UNTIL FS-NOVTIMES3 = 10
-               OR CLAVE-MENOR-SUC <> CLAVE-SUC3.
-
-       POS-SUC1.
-           MOVE REG-NOVTIMES1 TO REG-NOVTIMES.
-           PERFORM PROCESO-NOV.
-           PERFORM LEER-NOVTIMES1.
-
-       POS-SUC2.
-           MOVE REG-NOVTIMES2 TO REG-NOVTIMES.
-           PERFORM PROCESO-NOV.
-           PERFORM LEER-NOVTIMES2.
-
-       POS-SUC3.
-           MOVE REG-NOVTIMES3 TO REG-NOVTIMES.
-           PERFORM PROCESO-NOV.
-           PERFORM LEER-NOVTIMES3.
+           MOVE 0 TO CANT-TIPOS-GRABADOS.
+           PERFORM VARYING IX-FUENTE FROM 1 BY 1
+               UNTIL IX-FUENTE > CANT-FUENTES
+               PERFORM POS-FUENTE UNTIL EST-FS(IX-FUENTE) = 10
+                   OR CLAVE-MENOR-SUC <> EST-CLAVE-SUC(IX-FUENTE)
+           END-PERFORM.
+
+      *- Busca, entre los tipos de clase ya grabados para este mismo
+      *- profesor/fecha/sucursal, uno igual a NOV-TIPCLASE que haya
+      *- sido grabado por una fuente DISTINTA de la actual. Dos tipos
+      *- de clase distintos el mismo dia son validos y no coinciden
+      *- aca; el mismo tipo repetido por la misma fuente (correccion,
+      *- req 013, o dos turnos de la misma materia) tampoco, porque
+      *- ese caso ya lo resuelve el PERFORM POS-FUENTE interno de
+      *- PROCESO3 record por record.
+       BUSCAR-TIPO-GRABADO.
+           MOVE 0 TO IND-TIPO-GRABADO-HALLADO.
+           PERFORM VARYING INDICE-TG FROM 1 BY 1
+               UNTIL INDICE-TG > CANT-TIPOS-GRABADOS
+               IF VEC-TIPO-GRABADO(INDICE-TG) IS EQUAL TO NOV-TIPCLASE
+                   AND VEC-TIPO-GRABADO-FUENTE(INDICE-TG) IS NOT EQUAL
+                       TO WS-FUENTE-ACTUAL
+                   SET IND-TIPO-GRABADO-HALLADO TO INDICE-TG
+               END-IF
+           END-PERFORM.
+
+       AGREGAR-TIPO-GRABADO.
+           IF CANT-TIPOS-GRABADOS < CON-CANT-TIPOS-GRUPO-MAX
+               ADD 1 TO CANT-TIPOS-GRABADOS
+               MOVE NOV-TIPCLASE TO
+                   VEC-TIPO-GRABADO(CANT-TIPOS-GRABADOS)
+               MOVE WS-FUENTE-ACTUAL TO
+                   VEC-TIPO-GRABADO-FUENTE(CANT-TIPOS-GRABADOS)
+           END-IF.
+
+       REGISTRAR-EXCEPCION-NOV-DUPLICADA.
+           MOVE MENOR-NUMERO            TO WS-CLAVE-VAL-NUM.
+           MOVE MENOR-SUCURSAL          TO WS-CLAVE-VAL-SUC.
+           MOVE WS-CLAVE-VALIDACION     TO EXC-CLAVE.
+           MOVE "TP_PARTE_1A"           TO EXC-PROGRAMA.
+           MOVE "NOVEDAD DUPLICADA ENTRE FUENTES" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+           DISPLAY "NOVEDAD DUPLICADA ENTRE FUENTES, PROFESOR "
+               MENOR-NUMERO " SUCURSAL " MENOR-SUCURSAL
+               " TIPO " NOV-TIPCLASE.
+
+      *- Si el mismo profesor/fecha/sucursal/tipo-de-clase ya lo grabo
+      *- OTRA fuente, se descarta este renglon y se avisa por
+      *- Excepciones.dat en vez de grabarlo de nuevo en Times.dat.
+       POS-FUENTE.
+           SET WS-FUENTE-ACTUAL TO IX-FUENTE.
+           MOVE EST-CLAVE-SUC(IX-FUENTE) TO CLAVE-SUC OF REG-NOVTIMES.
+           MOVE EST-TIPCLASE(IX-FUENTE)  TO NOV-TIPCLASE.
+           MOVE EST-HORAS(IX-FUENTE)     TO NOV-HORAS.
+           MOVE EST-TIPO-NOV(IX-FUENTE)  TO NOV-TIPO-NOV.
+           PERFORM BUSCAR-TIPO-GRABADO.
+           IF IND-TIPO-GRABADO-HALLADO > 0
+               IF EN-ZONA-YA-PROCESADA
+                   CONTINUE
+               ELSE
+                   PERFORM REGISTRAR-EXCEPCION-NOV-DUPLICADA
+               END-IF
+           ELSE
+               PERFORM PROCESO-NOV
+               PERFORM AGREGAR-TIPO-GRABADO
+           END-IF.
+           PERFORM LEER-FUENTE.
 
        PROCESO-NOV.
-           PERFORM GUARDAR-EN-TIMES.
-           PERFORM BUSCAR-TIPO-CLASE.
-           PERFORM PRINT-DATOS-E-IMPORTE.
-           PERFORM CALCULAR-TOTALES.
+           IF EN-ZONA-YA-PROCESADA
+               CONTINUE
+           ELSE
+               PERFORM GUARDAR-EN-TIMES
+               PERFORM BUSCAR-TIPO-CLASE
+               PERFORM PRINT-DATOS-E-IMPORTE
+               PERFORM CALCULAR-TOTALES
+           END-IF.
 
        GUARDAR-EN-TIMES.
            MOVE REG-NOVTIMES TO REG-TIMES.
            WRITE REG-TIMES.
 
        BUSCAR-TIPO-CLASE.
-           SET INDICE TO 1.
-           SEARCH VEC-TIPOSCLASE
-           AT END PERFORM NO-ENCONTRADO
-           WHEN VEC-TIPOSCLASE-TIPO(INDICE) IS EQUAL TO NOV-TIPCLASE
+           MOVE 0 TO IND-TIPO-HALLADO.
+           MOVE 0 TO VIG-DES-HALLADA.
+           PERFORM BUSCAR-VIGENCIA-TIPO-CLASE
+                  VARYING INDICE FROM 1 BY 1
+                  UNTIL INDICE > CANT-TIPOSCLASE.
+           IF IND-TIPO-HALLADO = 0
+               PERFORM NO-ENCONTRADO
+           ELSE
                MOVE NOV-HORAS TO HORAS
+               MOVE VEC-TIPOSCLASE-DESC(IND-TIPO-HALLADO) TO DESCRIPCION
+               MOVE VEC-TIPOSCLASE-TARIFA(IND-TIPO-HALLADO) TO TARIFA
                PERFORM CALCULAR-IMPORTE
-               MOVE VEC-TIPOSCLASE-DESC(INDICE) TO DESCRIPCION
-               MOVE VEC-TIPOSCLASE-TARIFA(INDICE) TO TARIFA
-           END-SEARCH.
+           END-IF.
+
+      *- Se queda con la vigencia mas reciente que sea anterior o
+      *- igual a la fecha de la novedad (mismo criterio que BUSCAR-
+      *- TARIFA/PROCESAR-TARIFA en TP-PARTE2).
+       BUSCAR-VIGENCIA-TIPO-CLASE.
+           IF VEC-TIPOSCLASE-TIPO(INDICE) IS EQUAL TO NOV-TIPCLASE
+               AND VEC-TIPOSCLASE-VIG-DES(INDICE) <= NOV-FECHA
+               AND VEC-TIPOSCLASE-VIG-DES(INDICE) >= VIG-DES-HALLADA
+               SET IND-TIPO-HALLADO TO INDICE
+               MOVE VEC-TIPOSCLASE-VIG-DES(INDICE) TO VIG-DES-HALLADA
+           END-IF.
 
        NO-ENCONTRADO.
            DISPLAY "NO ENCONTRADO".
 
        CALCULAR-IMPORTE.
-           MULTIPLY VEC-TIPOSCLASE-TARIFA(INDICE) BY HORAS
-           GIVING IMPORTE.
+           PERFORM BUSCAR-FERIADO.
+           MULTIPLY TARIFA BY WS-RECARGO-FERIADO
+               GIVING TARIFA-EFECTIVA.
+           MULTIPLY TARIFA-EFECTIVA BY HORAS
+               GIVING IMPORTE.
+           PERFORM APLICAR-SIGNO-NOV.
+
+      *- Una correccion/reverso (NOV-ES-CORRECCION) resta en vez de
+      *- sumar: se carga en Times.dat en magnitud (ver TIM-TIPO-NOV)
+      *- pero de aqui en adelante HORAS/IMPORTE quedan en negativo
+      *- para que los totales de Listado.txt la descuenten.
+       APLICAR-SIGNO-NOV.
+           IF NOV-ES-CORRECCION
+               MULTIPLY -1 BY HORAS
+               MULTIPLY -1 BY IMPORTE
+           END-IF.
 
        PRINT-DATOS-E-IMPORTE.
            DISPLAY IMPORTE.
@@ -626,9 +1521,10 @@
            MOVE NOV-SUCURSAL TO DT-SUC.
            MOVE DESCRIPCION TO DT-TIPO.
            MOVE TARIFA TO DT-TARIFA.
-           MOVE NOV-HORAS TO DT-HORAS.
+           MOVE HORAS TO DT-HORAS.
            MOVE IMPORTE TO DT-IMPORTE.
            WRITE REG-LISTADO FROM DATOS-TABLA.
+           PERFORM PRINT-RECIBO-DETALLE.
 
        CALCULAR-TOTALES.
            DISPLAY "Calcula totales".
@@ -637,6 +1533,7 @@
            ADD IMPORTE TO TOT-IMP-PROF.
            ADD HORAS TO TOT-HORAS-PROF.
            ADD IMPORTE TO TOT-GRAL.
+           ADD HORAS TO TOT-HORAS-GRAL.
 
        PRINT-TOTAL-GRAL.
            DISPLAY "Imprimir totales".
@@ -644,14 +1541,56 @@
            MOVE TOT-GRAL TO E7-TOT-IMPORTE.
            WRITE REG-LISTADO FROM ENCABEZADO7-TOT-GENERAL.
 
+      *- Cuenta profesores realmente procesados en esta corrida (no
+      *- los que se saltearon por venir de antes del checkpoint) y
+      *- graba uno nuevo cada CON-CHECKPOINT-CADA.
+       ACTUALIZAR-CHECKPOINT.
+           IF NOT EN-ZONA-YA-PROCESADA
+               ADD 1 TO CANT-PROF-DESDE-CHECKPOINT
+               IF CANT-PROF-DESDE-CHECKPOINT >= CON-CHECKPOINT-CADA
+                   PERFORM GRABAR-CHECKPOINT
+                   MOVE 0 TO CANT-PROF-DESDE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE MENOR-NUMERO   TO CKP-ULTIMO-PROF.
+           MOVE TOT-GRAL       TO CKP-TOT-GRAL.
+           MOVE TOT-HORAS-GRAL TO CKP-TOT-HORAS-GRAL.
+           MOVE HOJA           TO CKP-HOJA.
+           OPEN OUTPUT CHECKPOINT_FILE.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT_FILE.
+
+      *- Al terminar limpio toda la corrida se deja un checkpoint en
+      *- blanco, para que la proxima ejecucion arranque de cero en
+      *- lugar de creer que quedo un profesor pendiente.
+       LIMPIAR-CHECKPOINT.
+           MOVE SPACES TO CKP-ULTIMO-PROF.
+           MOVE 0      TO CKP-TOT-GRAL.
+           MOVE 0      TO CKP-TOT-HORAS-GRAL.
+           MOVE 0      TO CKP-HOJA.
+           OPEN OUTPUT CHECKPOINT_FILE.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT_FILE.
+
+      *- Se graba siempre al final de la corrida (no solo cada
+      *- CON-CHECKPOINT-CADA como el checkpoint) para que el total
+      *- quede disponible para su reconciliacion contra el de
+      *- TP_PARTE_1B (ver TP-Parte1/ReconciliarTotales.cbl).
+       GRABAR-TOTAL-HORAS.
+           MOVE TOT-HORAS-GRAL TO REG-TOTALHORAS.
+           OPEN OUTPUT TOTALHORAS_FILE.
+           WRITE REG-TOTALHORAS.
+           CLOSE TOTALHORAS_FILE.
+
        CERRAR-ARCHIVOS.
-           CLOSE NOVTIMES1_FILE.
-           CLOSE NOVTIMES2_FILE.
-           CLOSE NOVTIMES3_FILE.
            CLOSE PROFESORES_FILE.
            CLOSE SUCURSALES_FILE.
            CLOSE TIPOSCLASE_FILE.
            CLOSE TIMES_FILE.
            CLOSE LISTADO_FILE.
+           CLOSE RECIBOS_FILE.
+           CLOSE EXCEPCIONES_FILE.
 
        END PROGRAM "TP_PARTE_1A".
