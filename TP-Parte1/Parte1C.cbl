@@ -0,0 +1,363 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. "TP_PARTE_1C".
+       AUTHOR. "Adrian Mouly - Sebastian Torres".
+       DATE-WRITTEN. "2do cuatrimestre 2015".
+      *-------------------------------------------------------------*
+      * Listado de facturacion agrupado por tipo de clase, cruzando *
+      * Times.dat contra TiposClase.dat. Complementa a TP_PARTE_1A  *
+      * (que sólo desglosa por profesor y fecha) y a TP_PARTE_1B    *
+      * (que sólo desglosa por sucursal/anio/mes).                  *
+      *-------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT TIMES_FILE
+           ASSIGN TO "../files/out/Times.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TIMES.
+
+           SELECT TIPOSCLASE_FILE
+           ASSIGN TO "../files/in/TiposClase.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TIPOSCLASE.
+
+           SELECT LISTADO_FILE
+           ASSIGN TO "../files/out/ListadoPorTipoClase.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+
+      *--------------------------*
+      *- TIMES FILE DESCRIPTION -*
+      *--------------------------*
+       FD TIMES_FILE LABEL RECORD STANDARD.
+       01 REG-TIMES.
+           03 CLAVE-TIMES.
+              05 CLAVE-TIMES-SUC.
+                  07 CLAVE-TIMES-FECHA.
+                      09 TIM-NUMERO        PIC X(5).
+                      09 TIM-FECHA         PIC 9(8).
+                  07 TIM-SUCURSAL          PIC X(03).
+           03 TIM-TIPCLASE                 PIC X(04).
+           03 TIM-HORAS                    PIC 9(2)V99.
+
+      *-------------------------------*
+      *- TIPOSCLASE FILE DESCRIPTION -*
+      *-------------------------------*
+       FD TIPOSCLASE_FILE LABEL RECORD STANDARD.
+       01 REG-TIPOSCLASE.
+              03 TIP-CLAVE.
+                 05 TIP-CLASE      PIC X(04).
+                 05 TIP-VIG-DES    PIC 9(08).
+              03 TIP-DESC          PIC X(20).
+              03 TIP-TARIFA        PIC 9(5)V99.
+
+      *----------------------------------*
+      *- LISTADO FINAL FILE DESCRIPTION -*
+      *----------------------------------*
+       FD LISTADO_FILE LABEL RECORD OMITTED.
+       01 REG-LISTADO PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+       77 TIPOSCLASE-EOF    PIC X(2)      VALUE "NO".
+          88 EOF                          VALUE "SI".
+
+       77 TIMES-EOF         PIC X(2)      VALUE "NO".
+          88 EOF                          VALUE "SI".
+
+       77 FS-TIMES          PIC X(2).
+       77 FS-TIPOSCLASE     PIC X(2).
+       77 FS-LISTADO        PIC X(2).
+
+       01 FECHA-DE-HOY.
+           03  FECHA-AAAA      pic 9(4).
+           03  FECHA-MM        pic 9(2).
+           03  FECHA-DD        pic 9(2).
+
+       01 ENCABEZADO1.
+           03  FILLER      PIC X(6)    VALUE "Fecha ".
+           03  FECHA-DD    PIC 9(2).
+           03  FILLER      PIC X       VALUE "/".
+           03  FECHA-MM    PIC 9(2).
+           03  FILLER      PIC X       VALUE "/".
+           03  FECHA-AAAA  PIC 9(4).
+           03  FILLER      PIC X(45)   VALUE SPACES.
+           03  FILLER      PIC X(5)    VALUE "Hoja ".
+           03  E1-HOJA     PIC 9(3).
+
+       01 ENCABEZADO2.
+           03 FILLER PIC x(14) VALUE SPACES.
+           03 FILLER PIC X(42) VALUE
+              "Listado de facturacion por tipo de clase".
+           03 FILLER PIC x(24) VALUE SPACES.
+
+       01 LINEA-EN-BLANCO.
+           03 FILLER PIC X(80) VALUE SPACES.
+
+       01 ENCABEZADO-TABLA.
+           03 FILLER       PIC X(6)    VALUE "Tipo  ".
+           03 FILLER       PIC X(22)   VALUE "Descripcion          ".
+           03 FILLER       PIC X(12)   VALUE "   Horas   ".
+           03 FILLER       PIC X(20)   VALUE "      Importe ".
+
+       01 LINEA-TABLA.
+           03 FILLER       PIC X(80)   VALUE ALL "_".
+
+       01 DATOS-TABLA.
+           03 DT-TIPO         PIC X(4).
+           03 FILLER          PIC X(2)    VALUE SPACES.
+           03 DT-DESC         PIC X(20).
+           03 FILLER          PIC X(2)    VALUE SPACES.
+           03 DT-HORAS        PIC ZZZZZ9,99.
+           03 FILLER          PIC X(4)    VALUE SPACES.
+           03 DT-IMPORTE      PIC ZZZZZZZ9,99.
+           03 FILLER          PIC X(2)    VALUE SPACES.
+
+       01 ENCABEZADO7-TOT-GENERAL.
+           03 FILLER          PIC X(13)    VALUE "Total general".
+           03 FILLER          PIC X(51)    VALUE ALL " ".
+           03 E7-TOT-IMPORTE  PIC ZZZZZZZZZ9,99.
+           03 FILLER          PIC X        VALUE " ".
+
+       01 VEC.
+           03 VEC-TIPOSCLASE
+               OCCURS 100 TIMES
+               INDEXED BY INDICE.
+               05  VEC-TIPOSCLASE-TIPO        PIC X(04).
+               05  VEC-TIPOSCLASE-VIG-DES     PIC 9(08).
+               05  VEC-TIPOSCLASE-DESC        PIC X(20).
+               05  VEC-TIPOSCLASE-TARIFA      PIC 9(5)V99.
+
+       78 CON-CANT-RESUMEN-MAX    VALUE 50.
+       01 VEC-RESUMEN.
+           03 VEC-RESUMEN-ELM
+               OCCURS CON-CANT-RESUMEN-MAX TIMES
+               INDEXED BY INDICE2.
+               05  RES-TIPO           PIC X(04).
+               05  RES-DESC           PIC X(20).
+               05  RES-TOT-HORAS      PIC 9(7)V99.
+               05  RES-TOT-IMPORTE    PIC 9(9)V99.
+
+       77 CANT-TIPOSCLASE  PIC 999         VALUE 0.
+       77 CANT-RESUMEN     PIC 99          VALUE 0.
+       77 IND-TIPO-HALLADO PIC 999         VALUE 0.
+       77 VIG-DES-HALLADA  PIC 9(8)        VALUE 0.
+       77 IND-RESUMEN-HALLADO PIC 99       VALUE 0.
+       77 LINEA            PIC 99.
+       77 HOJA             PIC 999.
+       77 TOT-GRAL         PIC 9999999999V99.
+       77 IMPORTE          PIC 9999999V99.
+       77 RESTO-LINEAS     PIC 99.
+       77 I                PIC 99.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+
+           PERFORM INICIALIZAR.
+           PERFORM ABRIR-ARCHIVOS.
+
+           PERFORM LEER-TIPOSCLASE.
+           PERFORM CARGAR-TIPOSCLASE.
+
+           PERFORM LEER-TIMES.
+           PERFORM PROCESO1 UNTIL FS-TIMES = 10.
+
+           PERFORM PRINT-ENCABEZADO.
+           PERFORM PRINT-ENCABEZADO-TABLA.
+           PERFORM PRINT-DETALLE
+                  VARYING INDICE2 FROM 1 BY 1
+                  UNTIL INDICE2 > CANT-RESUMEN.
+           PERFORM PRINT-TOTAL-GRAL.
+           PERFORM PRINT-SALTO-DE-PAGINA.
+
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       INICIALIZAR.
+           DISPLAY "Inicializar Variables".
+           MOVE 0 TO LINEA.
+           MOVE 1 TO HOJA.
+           MOVE 0 TO TOT-GRAL.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT TIMES_FILE.
+           IF FS-TIMES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TIMES FS: " FS-TIMES
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT TIPOSCLASE_FILE.
+           IF FS-TIPOSCLASE IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TIPOSCLASE FS: " FS-TIPOSCLASE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LISTADO_FILE.
+           IF FS-LISTADO IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR LISTADO FS: " FS-LISTADO
+               STOP RUN
+           END-IF.
+
+       LEER-TIMES.
+           READ TIMES_FILE RECORD AT END MOVE HIGH-VALUE TO CLAVE-TIMES.
+           IF FS-TIMES IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER TIMES FS: " FS-TIMES
+           END-IF.
+
+       LEER-TIPOSCLASE.
+           READ TIPOSCLASE_FILE.
+           IF FS-TIPOSCLASE IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER TIPOS-CLASE FS: " FS-TIPOSCLASE
+           END-IF.
+
+       CARGAR-TIPOSCLASE.
+           PERFORM GUARDAR-TIPOCLASE
+                  VARYING INDICE FROM 1 BY 1
+                  UNTIL INDICE > 100
+                  OR FS-TIPOSCLASE IS EQUAL TO 10.
+
+       GUARDAR-TIPOCLASE.
+           MOVE TIP-CLASE   TO VEC-TIPOSCLASE-TIPO(INDICE).
+           MOVE TIP-VIG-DES TO VEC-TIPOSCLASE-VIG-DES(INDICE).
+           MOVE TIP-DESC    TO VEC-TIPOSCLASE-DESC(INDICE).
+           MOVE TIP-TARIFA  TO VEC-TIPOSCLASE-TARIFA(INDICE).
+           SET CANT-TIPOSCLASE TO INDICE.
+           PERFORM ACTUALIZAR-RESUMEN.
+
+           PERFORM LEER-TIPOSCLASE.
+
+      *- TiposClase.dat trae una fila por vigencia; el resumen por
+      *- tipo se arma una sola vez por TIP-CLASE distinto. Como el
+      *- archivo es LINE SEQUENTIAL y no garantiza que las vigencias
+      *- de un mismo tipo vengan en filas consecutivas, hay que
+      *- recorrer todo VEC-RESUMEN-ELM (no solo la ultima fila
+      *- agregada) para saber si ese tipo ya tiene resumen.
+       ACTUALIZAR-RESUMEN.
+           MOVE 0 TO IND-RESUMEN-HALLADO.
+           PERFORM BUSCAR-RESUMEN-TIPO
+                  VARYING INDICE2 FROM 1 BY 1
+                  UNTIL INDICE2 > CANT-RESUMEN.
+           IF IND-RESUMEN-HALLADO = 0
+               PERFORM AGREGAR-RESUMEN
+           END-IF.
+
+       BUSCAR-RESUMEN-TIPO.
+           IF RES-TIPO(INDICE2) IS EQUAL TO TIP-CLASE
+               SET IND-RESUMEN-HALLADO TO INDICE2
+           END-IF.
+
+       AGREGAR-RESUMEN.
+           IF CANT-RESUMEN < CON-CANT-RESUMEN-MAX
+               ADD 1 TO CANT-RESUMEN
+               SET INDICE2 TO CANT-RESUMEN
+               MOVE TIP-CLASE TO RES-TIPO(INDICE2)
+               MOVE TIP-DESC  TO RES-DESC(INDICE2)
+               MOVE 0         TO RES-TOT-HORAS(INDICE2)
+               MOVE 0         TO RES-TOT-IMPORTE(INDICE2)
+           END-IF.
+
+       PROCESO1.
+           PERFORM ACUMULAR-POR-TIPO.
+           PERFORM LEER-TIMES.
+
+       ACUMULAR-POR-TIPO.
+           MOVE 0 TO IND-TIPO-HALLADO.
+           MOVE 0 TO VIG-DES-HALLADA.
+           PERFORM BUSCAR-VIGENCIA-TIPO-CLASE
+                  VARYING INDICE FROM 1 BY 1
+                  UNTIL INDICE > CANT-TIPOSCLASE.
+           IF IND-TIPO-HALLADO = 0
+               PERFORM NO-ENCONTRADO
+           ELSE
+               MULTIPLY VEC-TIPOSCLASE-TARIFA(IND-TIPO-HALLADO)
+                   BY TIM-HORAS GIVING IMPORTE
+               PERFORM ACTUALIZAR-TOTAL-RESUMEN
+               ADD IMPORTE TO TOT-GRAL
+           END-IF.
+
+      *- Misma logica de vigencia-desde que BUSCAR-TIPO-CLASE en
+      *- TP_PARTE_1A: se queda con la fila mas reciente cuya
+      *- vigencia sea anterior o igual a la fecha de la hora dictada.
+       BUSCAR-VIGENCIA-TIPO-CLASE.
+           IF VEC-TIPOSCLASE-TIPO(INDICE) IS EQUAL TO TIM-TIPCLASE
+               AND VEC-TIPOSCLASE-VIG-DES(INDICE) <= TIM-FECHA
+               AND VEC-TIPOSCLASE-VIG-DES(INDICE) >= VIG-DES-HALLADA
+               SET IND-TIPO-HALLADO TO INDICE
+               MOVE VEC-TIPOSCLASE-VIG-DES(INDICE) TO VIG-DES-HALLADA
+           END-IF.
+
+       ACTUALIZAR-TOTAL-RESUMEN.
+           SET INDICE2 TO 1.
+           SEARCH VEC-RESUMEN-ELM
+           AT END DISPLAY "TIPO DE CLASE " TIM-TIPCLASE
+                  " SIN RESUMEN"
+           WHEN RES-TIPO(INDICE2) IS EQUAL TO TIM-TIPCLASE
+               ADD TIM-HORAS TO RES-TOT-HORAS(INDICE2)
+               ADD IMPORTE TO RES-TOT-IMPORTE(INDICE2)
+           END-SEARCH.
+
+       NO-ENCONTRADO.
+           DISPLAY "TIPO DE CLASE " TIM-TIPCLASE " NO ENCONTRADO".
+
+       PRINT-ENCABEZADO.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-DE-HOY.
+           MOVE CORRESPONDING FECHA-DE-HOY TO ENCABEZADO1.
+           DISPLAY ENCABEZADO1.
+           DISPLAY ENCABEZADO2.
+           MOVE HOJA TO E1-HOJA.
+           WRITE REG-LISTADO FROM ENCABEZADO1.
+           WRITE REG-LISTADO FROM ENCABEZADO2.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 3 TO LINEA.
+
+       PRINT-ENCABEZADO-TABLA.
+           WRITE REG-LISTADO FROM ENCABEZADO-TABLA.
+           WRITE REG-LISTADO FROM LINEA-TABLA.
+           ADD 2 TO LINEA.
+
+       PRINT-DETALLE.
+           MOVE RES-TIPO(INDICE2) TO DT-TIPO.
+           MOVE RES-DESC(INDICE2) TO DT-DESC.
+           MOVE RES-TOT-HORAS(INDICE2) TO DT-HORAS.
+           MOVE RES-TOT-IMPORTE(INDICE2) TO DT-IMPORTE.
+           WRITE REG-LISTADO FROM DATOS-TABLA.
+           ADD 1 TO LINEA.
+
+       PRINT-TOTAL-GRAL.
+           DISPLAY "Imprimir totales".
+           DISPLAY TOT-GRAL.
+           MOVE TOT-GRAL TO E7-TOT-IMPORTE.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           WRITE REG-LISTADO FROM ENCABEZADO7-TOT-GENERAL.
+           ADD 2 TO LINEA.
+
+       PRINT-SALTO-DE-PAGINA.
+           SUBTRACT LINEA FROM 60 GIVING RESTO-LINEAS.
+           MOVE 1 TO I.
+           PERFORM PRINT-LINEAS-EN-BLANCO UNTIL I > RESTO-LINEAS.
+           MOVE 0 TO LINEA.
+           ADD 1 TO HOJA.
+
+       PRINT-LINEAS-EN-BLANCO.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 1 TO I.
+
+       CERRAR-ARCHIVOS.
+           CLOSE TIMES_FILE.
+           CLOSE TIPOSCLASE_FILE.
+           CLOSE LISTADO_FILE.
+
+       END PROGRAM "TP_PARTE_1C".
