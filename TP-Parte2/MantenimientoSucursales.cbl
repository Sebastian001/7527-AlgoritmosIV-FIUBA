@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENIMIENTO-SUCURSALES.
+       AUTHOR. "ADRIAN MOULY - SEBASTIAN TORRES".
+       DATE-WRITTEN. "2DO CUATRIMESTRE 2015".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SUCURSALES
+           ASSIGN TO DISK "../files/in/ArchivosIndexados/Sucursales.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SUC-SUCURSAL OF REG-SUCURSALES
+           ALTERNATE RECORD KEY IS SUC-CUIT OF REG-SUCURSALES
+           ALTERNATE RECORD KEY IS SUC-RAZON OF REG-SUCURSALES
+           WITH DUPLICATES
+           FILE STATUS IS FS-SUCURSALES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SUCURSALES
+           LABEL RECORD IS STANDARD.
+       01 REG-SUCURSALES.
+           03  SUC-SUCURSAL    PIC X(03).
+           03  SUC-RAZON       PIC X(25).
+           03  SUC-DIRE        PIC X(20).
+           03  SUC-TEL         PIC X(20).
+           03  SUC-CUIT        PIC 9(11).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SUCURSALES        PIC XX.
+           88 OK-SUC                   VALUE "00".
+           88 NO-SUC                   VALUE "23".
+           88 EOF-SUC                  VALUE "10".
+
+       01 WS-OPCION             PIC X.
+       01 WS-CONTINUAR          PIC X       VALUE "S".
+           88 CONTINUAR                     VALUE "S".
+
+       01 WS-SUB-OPCION         PIC X.
+
+       PROCEDURE DIVISION.
+
+           PERFORM ABRIR-SUCURSALES.
+           PERFORM MENU-PRINCIPAL UNTIL NOT CONTINUAR.
+           PERFORM CERRAR-SUCURSALES.
+           STOP RUN.
+
+       ABRIR-SUCURSALES.
+           OPEN I-O SUCURSALES.
+           IF FS-SUCURSALES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR SUCURSALES FS: " FS-SUCURSALES
+               STOP RUN
+           END-IF.
+
+       CERRAR-SUCURSALES.
+           CLOSE SUCURSALES.
+
+       MENU-PRINCIPAL.
+           DISPLAY "----------------------------------------".
+           DISPLAY "MANTENIMIENTO DE SUCURSALES".
+           DISPLAY "1. ALTA".
+           DISPLAY "2. MODIFICACION".
+           DISPLAY "3. BAJA".
+           DISPLAY "4. SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN "1" PERFORM ALTA-SUCURSAL
+               WHEN "2" PERFORM MODIFICACION-SUCURSAL
+               WHEN "3" PERFORM BAJA-SUCURSAL
+               WHEN "4" MOVE "N" TO WS-CONTINUAR
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       ALTA-SUCURSAL.
+           DISPLAY "CODIGO DE SUCURSAL: " WITH NO ADVANCING.
+           ACCEPT SUC-SUCURSAL.
+           READ SUCURSALES RECORD.
+           IF OK-SUC
+               DISPLAY "YA EXISTE UNA SUCURSAL CON ESE CODIGO"
+           ELSE
+               DISPLAY "RAZON SOCIAL: " WITH NO ADVANCING
+               ACCEPT SUC-RAZON
+               DISPLAY "DIRECCION: " WITH NO ADVANCING
+               ACCEPT SUC-DIRE
+               DISPLAY "TELEFONO: " WITH NO ADVANCING
+               ACCEPT SUC-TEL
+               DISPLAY "CUIT: " WITH NO ADVANCING
+               ACCEPT SUC-CUIT
+               WRITE REG-SUCURSALES
+               IF FS-SUCURSALES IS NOT EQUAL TO 00
+                   DISPLAY "ERROR AL DAR DE ALTA LA SUCURSAL FS: "
+                       FS-SUCURSALES
+               ELSE
+                   DISPLAY "SUCURSAL DADA DE ALTA"
+               END-IF
+           END-IF.
+
+       MODIFICACION-SUCURSAL.
+           DISPLAY "CODIGO DE SUCURSAL: " WITH NO ADVANCING.
+           ACCEPT SUC-SUCURSAL.
+           READ SUCURSALES RECORD.
+           IF NOT OK-SUC
+               DISPLAY "SUCURSAL NO ENCONTRADA"
+           ELSE
+               DISPLAY "1. RAZON SOCIAL"
+               DISPLAY "2. DIRECCION"
+               DISPLAY "3. TELEFONO"
+               DISPLAY "CAMPO A MODIFICAR: " WITH NO ADVANCING
+               ACCEPT WS-SUB-OPCION
+               EVALUATE WS-SUB-OPCION
+                   WHEN "1"
+                       DISPLAY "NUEVA RAZON SOCIAL: " WITH NO ADVANCING
+                       ACCEPT SUC-RAZON
+                   WHEN "2"
+                       DISPLAY "NUEVA DIRECCION: " WITH NO ADVANCING
+                       ACCEPT SUC-DIRE
+                   WHEN "3"
+                       DISPLAY "NUEVO TELEFONO: " WITH NO ADVANCING
+                       ACCEPT SUC-TEL
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+               IF WS-SUB-OPCION IS EQUAL TO "1" OR "2" OR "3"
+                   REWRITE REG-SUCURSALES
+                   IF FS-SUCURSALES IS NOT EQUAL TO 00
+                       DISPLAY "ERROR AL MODIFICAR LA SUCURSAL FS: "
+                           FS-SUCURSALES
+                   ELSE
+                       DISPLAY "SUCURSAL MODIFICADA"
+                   END-IF
+               END-IF
+           END-IF.
+
+       BAJA-SUCURSAL.
+           DISPLAY "CODIGO DE SUCURSAL: " WITH NO ADVANCING.
+           ACCEPT SUC-SUCURSAL.
+           READ SUCURSALES RECORD.
+           IF NOT OK-SUC
+               DISPLAY "SUCURSAL NO ENCONTRADA"
+           ELSE
+               DELETE SUCURSALES RECORD
+               IF FS-SUCURSALES IS NOT EQUAL TO 00
+                   DISPLAY "ERROR AL DAR DE BAJA LA SUCURSAL FS: "
+                       FS-SUCURSALES
+               ELSE
+                   DISPLAY "SUCURSAL DADA DE BAJA"
+               END-IF
+           END-IF.
