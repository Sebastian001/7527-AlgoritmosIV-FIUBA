@@ -11,13 +11,18 @@
        SELECT SUCURSALES
            ASSIGN TO DISK "../files/in/ArchivosIndexados/Sucursales.dat"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS SUC-SUCURSAL OF REG-SUCURSALES
            ALTERNATE RECORD KEY IS SUC-CUIT OF REG-SUCURSALES
            ALTERNATE RECORD KEY IS SUC-RAZON OF REG-SUCURSALES
            WITH DUPLICATES
            FILE STATUS IS FS-SUCURSALES.
 
+       SELECT EXCEPCIONES
+           ASSIGN TO DISK "../files/out/Excepciones.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCEPCIONES.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -30,11 +35,21 @@
            03  SUC-TEL         PIC X(20).
            03  SUC-CUIT        PIC 9(11).
 
+       FD EXCEPCIONES
+           LABEL RECORD OMITTED.
+       01 REG-EXCEPCIONES.
+           03 EXC-CLAVE       PIC X(11).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-PROGRAMA    PIC X(20).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-MOTIVO      PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 FS-SUCURSALES        PIC XX.
            88 OK-SUC                   VALUE "00".
            88 NO-SUC                   VALUE "23".
            88 EOF-SUC                  VALUE "10".
+       01 FS-EXCEPCIONES       PIC XX.
 
 
        LINKAGE SECTION.
@@ -42,6 +57,8 @@
        01 PAR-IN.
            03  IN-OP                   PIC X(06).
            03  IN-CUIT                 PIC 9(11).
+           03  IN-SUCURSAL             PIC X(03).
+           03  IN-RAZON                PIC X(25).
 
        01 PAR-OUT.
            03 OUT-CR                  PIC X(02).
@@ -63,6 +80,18 @@
            IF (IN-OP IS EQUAL TO "BUSCAR")
                PERFORM PROCESAR-SUCURSALES
            END-IF.
+           IF (IN-OP IS EQUAL TO "BUSCS")
+               PERFORM PROCESAR-SUCURSAL-POR-COD
+           END-IF.
+           IF (IN-OP IS EQUAL TO "BUSCR")
+               PERFORM PROCESAR-SUCURSAL-POR-RAZON
+           END-IF.
+           IF (IN-OP IS EQUAL TO "PRIMER")
+               PERFORM LISTAR-PRIMERA
+           END-IF.
+           IF (IN-OP IS EQUAL TO "SIGTE")
+               PERFORM LISTAR-SIGUIENTE
+           END-IF.
            EXIT PROGRAM.
 
 
@@ -72,9 +101,14 @@
                DISPLAY "ERROR AL ABRIR ARCHIVO SUCURSALES FS: "
                  FS-SUCURSALES
            END-IF.
+           OPEN EXTEND EXCEPCIONES.
+           IF FS-EXCEPCIONES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR EXCEPCIONES FS: " FS-EXCEPCIONES
+           END-IF.
 
        CERRAR-SUCURSALES.
            CLOSE SUCURSALES.
+           CLOSE EXCEPCIONES.
 
        PROCESAR-SUCURSALES.
            DISPLAY "PROCESAR SUCURSALES".
@@ -87,9 +121,101 @@
                MOVE REG-SUCURSALES TO OUT-REG-SUCURSALES
            ELSE IF (NO-SUC)
                DISPLAY "SUCURSAL NO ENCONTRADA."
+               PERFORM REGISTRAR-EXCEPCION-SUCURSAL
+           ELSE IF (EOF-SUC)
+               DISPLAY "FIN DE ARCHIVO SUCURSALES."
+
+           END-IF.
+
+           MOVE FS-SUCURSALES TO OUT-CR.
+
+       REGISTRAR-EXCEPCION-SUCURSAL.
+           MOVE IN-CUIT            TO EXC-CLAVE.
+           MOVE "BUSCAR-SUCURSAL"  TO EXC-PROGRAMA.
+           MOVE "SUCURSAL NO ENCONTRADA" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
+      *- Busca por SUC-SUCURSAL (la clave primaria del indexado) en
+      *- lugar de por CUIT, para poder rearmar el listado de una sola
+      *- sucursal sin depender de conocer su rango de CUIT.
+       PROCESAR-SUCURSAL-POR-COD.
+           DISPLAY "PROCESAR SUCURSAL POR CODIGO".
+           MOVE IN-SUCURSAL TO SUC-SUCURSAL OF REG-SUCURSALES.
+
+           READ SUCURSALES RECORD.
+
+           IF (OK-SUC)
+               MOVE REG-SUCURSALES TO OUT-REG-SUCURSALES
+           ELSE IF (NO-SUC)
+               DISPLAY "SUCURSAL NO ENCONTRADA."
+               PERFORM REGISTRAR-EXCEPCION-SUCURSAL-COD
            ELSE IF (EOF-SUC)
                DISPLAY "FIN DE ARCHIVO SUCURSALES."
 
            END-IF.
 
            MOVE FS-SUCURSALES TO OUT-CR.
+
+       REGISTRAR-EXCEPCION-SUCURSAL-COD.
+           MOVE IN-SUCURSAL         TO EXC-CLAVE.
+           MOVE "BUSCAR-SUCURSAL"   TO EXC-PROGRAMA.
+           MOVE "SUCURSAL NO ENCONTRADA" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
+      *- Busca por SUC-RAZON (alternate key con duplicados, igual que
+      *- SUC-CUIT) para que el sector de atencion al publico pueda
+      *- ubicar una sucursal por nombre cuando quien llama no tiene
+      *- a mano el CUIT. Si hay mas de una sucursal con la misma
+      *- razon social se devuelve la primera (mismo criterio que
+      *- PROCESAR-SUCURSALES con SUC-CUIT).
+       PROCESAR-SUCURSAL-POR-RAZON.
+           DISPLAY "PROCESAR SUCURSAL POR RAZON".
+           MOVE IN-RAZON TO SUC-RAZON OF REG-SUCURSALES.
+
+           READ SUCURSALES RECORD
+               KEY IS SUC-RAZON OF REG-SUCURSALES.
+
+           IF (OK-SUC)
+               MOVE REG-SUCURSALES TO OUT-REG-SUCURSALES
+           ELSE IF (NO-SUC)
+               DISPLAY "SUCURSAL NO ENCONTRADA."
+               PERFORM REGISTRAR-EXCEPCION-SUCURSAL-RAZON
+           ELSE IF (EOF-SUC)
+               DISPLAY "FIN DE ARCHIVO SUCURSALES."
+
+           END-IF.
+
+           MOVE FS-SUCURSALES TO OUT-CR.
+
+      *- IN-RAZON es PIC X(25) y no entra en EXC-CLAVE (PIC X(11), la
+      *- misma clave corta que usan CUIT/SUC-SUCURSAL en las otras dos
+      *- REGISTRAR-EXCEPCION de este programa). En vez de truncarla
+      *- ahi, se deja EXC-CLAVE en blanco y la razon social completa
+      *- se graba en EXC-MOTIVO.
+       REGISTRAR-EXCEPCION-SUCURSAL-RAZON.
+           MOVE SPACES              TO EXC-CLAVE.
+           MOVE "BUSCAR-SUCURSAL"   TO EXC-PROGRAMA.
+           MOVE SPACES              TO EXC-MOTIVO.
+           MOVE "RAZON: "           TO EXC-MOTIVO(1:7).
+           MOVE IN-RAZON            TO EXC-MOTIVO(8:25).
+           WRITE REG-EXCEPCIONES.
+
+      *- Recorrido secuencial completo de Sucursales.dat, para que
+      *- quien llama pueda cargar todo el archivo en memoria una sola
+      *- vez en lugar de pedir un registro por vez.
+       LISTAR-PRIMERA.
+           DISPLAY "LISTAR PRIMERA SUCURSAL".
+           MOVE LOW-VALUES TO SUC-SUCURSAL OF REG-SUCURSALES.
+           START SUCURSALES KEY IS >= SUC-SUCURSAL OF REG-SUCURSALES.
+           IF (FS-SUCURSALES IS EQUAL TO 00)
+               PERFORM LISTAR-SIGUIENTE
+           ELSE
+               MOVE FS-SUCURSALES TO OUT-CR
+           END-IF.
+
+       LISTAR-SIGUIENTE.
+           READ SUCURSALES NEXT RECORD.
+           IF (OK-SUC)
+               MOVE REG-SUCURSALES TO OUT-REG-SUCURSALES
+           END-IF.
+           MOVE FS-SUCURSALES TO OUT-CR.
