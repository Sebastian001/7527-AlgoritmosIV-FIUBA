@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENIMIENTO-PROFESORES.
+       AUTHOR. "ADRIAN MOULY - SEBASTIAN TORRES".
+       DATE-WRITTEN. "2DO CUATRIMESTRE 2015".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT PROFESORES
+           ASSIGN TO DISK "../files/in/ArchivosIndexados/Profesores.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PROF-NUMERO OF REG-PROFESORES
+           ALTERNATE RECORD KEY IS PROF-DNI OF REG-PROFESORES
+           FILE STATUS IS FS-PROFESORES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PROFESORES
+           LABEL RECORD IS STANDARD.
+       01 REG-PROFESORES.
+           03  PROF-NUMERO     PIC X(05).
+           03  PROF-DNI        PIC 9(08).
+           03  PROF-NOMBRE     PIC X(25).
+           03  PROF-DIRE       PIC X(20).
+           03  PROF-TEL        PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 FS-PROFESORES        PIC XX.
+           88 OK-PROF                  VALUE "00".
+           88 NO-PROF                  VALUE "23".
+           88 EOF-PROF                 VALUE "10".
+
+       01 WS-OPCION             PIC X.
+       01 WS-CONTINUAR          PIC X       VALUE "S".
+           88 CONTINUAR                     VALUE "S".
+
+       01 WS-SUB-OPCION         PIC X.
+
+       PROCEDURE DIVISION.
+
+           PERFORM ABRIR-PROFESORES.
+           PERFORM MENU-PRINCIPAL UNTIL NOT CONTINUAR.
+           PERFORM CERRAR-PROFESORES.
+           STOP RUN.
+
+       ABRIR-PROFESORES.
+           OPEN I-O PROFESORES.
+           IF FS-PROFESORES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR PROFESORES FS: " FS-PROFESORES
+               STOP RUN
+           END-IF.
+
+       CERRAR-PROFESORES.
+           CLOSE PROFESORES.
+
+       MENU-PRINCIPAL.
+           DISPLAY "----------------------------------------".
+           DISPLAY "MANTENIMIENTO DE PROFESORES".
+           DISPLAY "1. ALTA".
+           DISPLAY "2. MODIFICACION".
+           DISPLAY "3. BUSCAR POR DNI".
+           DISPLAY "4. SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN "1" PERFORM ALTA-PROFESOR
+               WHEN "2" PERFORM MODIFICACION-PROFESOR
+               WHEN "3" PERFORM BUSCAR-PROFESOR-POR-DNI
+               WHEN "4" MOVE "N" TO WS-CONTINUAR
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       ALTA-PROFESOR.
+           DISPLAY "NUMERO DE PROFESOR: " WITH NO ADVANCING.
+           ACCEPT PROF-NUMERO.
+           READ PROFESORES RECORD.
+           IF OK-PROF
+               DISPLAY "YA EXISTE UN PROFESOR CON ESE NUMERO"
+           ELSE
+               DISPLAY "DNI: " WITH NO ADVANCING
+               ACCEPT PROF-DNI
+               DISPLAY "NOMBRE: " WITH NO ADVANCING
+               ACCEPT PROF-NOMBRE
+               DISPLAY "DIRECCION: " WITH NO ADVANCING
+               ACCEPT PROF-DIRE
+               DISPLAY "TELEFONO: " WITH NO ADVANCING
+               ACCEPT PROF-TEL
+               WRITE REG-PROFESORES
+               IF FS-PROFESORES IS NOT EQUAL TO 00
+                   DISPLAY "ERROR AL DAR DE ALTA EL PROFESOR FS: "
+                       FS-PROFESORES
+               ELSE
+                   DISPLAY "PROFESOR DADO DE ALTA"
+               END-IF
+           END-IF.
+
+       MODIFICACION-PROFESOR.
+           DISPLAY "NUMERO DE PROFESOR: " WITH NO ADVANCING.
+           ACCEPT PROF-NUMERO.
+           READ PROFESORES RECORD.
+           IF NOT OK-PROF
+               DISPLAY "PROFESOR NO ENCONTRADO"
+           ELSE
+               DISPLAY "1. NOMBRE"
+               DISPLAY "2. DIRECCION"
+               DISPLAY "3. TELEFONO"
+               DISPLAY "CAMPO A MODIFICAR: " WITH NO ADVANCING
+               ACCEPT WS-SUB-OPCION
+               EVALUATE WS-SUB-OPCION
+                   WHEN "1"
+                       DISPLAY "NUEVO NOMBRE: " WITH NO ADVANCING
+                       ACCEPT PROF-NOMBRE
+                   WHEN "2"
+                       DISPLAY "NUEVA DIRECCION: " WITH NO ADVANCING
+                       ACCEPT PROF-DIRE
+                   WHEN "3"
+                       DISPLAY "NUEVO TELEFONO: " WITH NO ADVANCING
+                       ACCEPT PROF-TEL
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+               IF WS-SUB-OPCION IS EQUAL TO "1" OR "2" OR "3"
+                   REWRITE REG-PROFESORES
+                   IF FS-PROFESORES IS NOT EQUAL TO 00
+                       DISPLAY "ERROR AL MODIFICAR EL PROFESOR FS: "
+                           FS-PROFESORES
+                   ELSE
+                       DISPLAY "PROFESOR MODIFICADO"
+                   END-IF
+               END-IF
+           END-IF.
+
+       BUSCAR-PROFESOR-POR-DNI.
+           DISPLAY "DNI: " WITH NO ADVANCING.
+           ACCEPT PROF-DNI.
+           READ PROFESORES RECORD
+               KEY IS PROF-DNI.
+           IF NOT OK-PROF
+               DISPLAY "NO HAY PROFESOR CON ESE DNI"
+           ELSE
+               DISPLAY "NUMERO: " PROF-NUMERO
+               DISPLAY "NOMBRE: " PROF-NOMBRE
+               DISPLAY "DIRECCION: " PROF-DIRE
+               DISPLAY "TELEFONO: " PROF-TEL
+           END-IF.
