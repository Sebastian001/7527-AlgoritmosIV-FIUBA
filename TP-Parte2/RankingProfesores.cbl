@@ -0,0 +1,522 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANKING-PROFESORES.
+       AUTHOR. "ADRIAN MOULY - SEBASTIAN TORRES".
+       DATE-WRITTEN. "2DO CUATRIMESTRE 2015".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TIMES-FILE
+           ASSIGN TO DISK "../files/in/ArchivosIndexados/Times.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TIM-CLAVE OF REG-TIMES
+           FILE STATUS IS FS-TIMES.
+
+       SELECT PROFESORES-FILE
+           ASSIGN TO DISK "../files/in/ArchivosIndexados/Profesores.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PROF-NUMERO OF REG-PROFESORES
+           FILE STATUS IS FS-PROFESORES.
+
+       SELECT TARIFAS-FILE
+           ASSIGN TO DISK "../files/in/ArchivosIndexados/Tarifas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TAR-CLAVE OF REG-TARIFAS
+           FILE STATUS IS FS-TARIFAS.
+
+      *- Opcional, igual que en TP-PARTE2: si no esta presente no se
+      *- aplica ningun recargo (ver CARGAR-FERIADOS).
+       SELECT FERIADOS-FILE
+           ASSIGN TO DISK "../files/in/Feriados.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FERIADOS.
+
+      *- Opcional: si no esta presente se rankea sobre todo Times.dat
+      *- sin filtrar por fecha (ver CARGAR-PERIODO).
+       SELECT PERIODO-FILE
+           ASSIGN TO DISK "../files/in/RankingPeriodo.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PERIODO.
+
+       SELECT LISTADO
+           ASSIGN TO DISK "../files/out/RankingProfesores.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO.
+
+       SELECT ARCH-RANKING
+           ASSIGN TO DISK "../files/out/RankingProfesores-Temporal.tmp"
+           SORT STATUS IS SS-RANKING.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TIMES-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-TIMES.
+           03 TIM-CLAVE.
+               05 TIM-NUMERO   PIC X(05).
+               05 TIM-FECHA    PIC 9(08).
+               05 TIM-CUIT     PIC 9(11).
+               05 TIM-SEC      PIC 9(04).
+           03 TIM-TIP-CLASE    PIC X(04).
+           03 TIM-HORAS        PIC 9(2)V99.
+
+       FD PROFESORES-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-PROFESORES.
+           03  PROF-NUMERO     PIC X(05).
+           03  PROF-DNI        PIC 9(08).
+           03  PROF-NOMBRE     PIC X(25).
+           03  PROF-DIRE       PIC X(20).
+           03  PROF-TEL        PIC X(20).
+
+       FD TARIFAS-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-TARIFAS.
+           03  TAR-CLAVE.
+               05 TAR-TIP-CLASE PIC X(04).
+               05 TAR-VIG-DES   PIC 9(08).
+           03  TAR-TARIFA       PIC 9(05)V99.
+
+       FD FERIADOS-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-FERIADOS.
+           03 FER-FECHA         PIC 9(08).
+           03 FER-RECARGO       PIC 9(01)V99.
+
+       FD PERIODO-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-PERIODO.
+           03 PER-DESDE         PIC 9(08).
+           03 PER-HASTA         PIC 9(08).
+
+       FD LISTADO
+           LABEL RECORD IS STANDARD.
+       01  REG-LISTADO         PIC X(80).
+
+      *- Un renglon por profesor, con el total acumulado que dejo su
+      *- grupo de Times.dat dentro del periodo (ver CERRAR-GRUPO-PROF).
+       SD ARCH-RANKING
+           DATA RECORD IS REG-RANKING.
+       01  REG-RANKING.
+           03  RANK-TOT-IMPORTE     PIC 9(09)V99.
+           03  RANK-PROF-NUMERO     PIC X(05).
+           03  RANK-PROF-NOMBRE     PIC X(25).
+           03  RANK-TOT-HORAS       PIC 9(07)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-TIMES        PIC XX.
+       77 FS-PROFESORES   PIC XX.
+       77 FS-TARIFAS      PIC XX.
+       77 FS-FERIADOS     PIC XX.
+       77 FS-PERIODO      PIC XX.
+       77 FS-LISTADO      PIC XX.
+       77 SS-RANKING      PIC XX.
+
+       78 CON-CANT-TAR-MAX  VALUE 500.
+
+       01 VEC-TARIFAS.
+           03 VEC-TARIFAS-ELM
+               OCCURS CON-CANT-TAR-MAX TIMES
+               INDEXED BY INDICE-TAR.
+               05  VEC-TAR-TIP-CLASE   PIC X(04).
+               05  VEC-TAR-VIG-DES     PIC 9(08).
+               05  VEC-TAR-TARIFA      PIC 9(05)V99.
+
+       77 CANT-TAR           PIC 999        VALUE 0.
+       77 TARIFA-VIG         PIC 9(5)V99    VALUE 0.
+
+       78 CON-CANT-FER-MAX  VALUE 50.
+
+       01 VEC-FERIADOS.
+           03 VEC-FERIADOS-ELM
+               OCCURS CON-CANT-FER-MAX TIMES
+               INDEXED BY INDICE-FER.
+               05  VEC-FER-FECHA       PIC 9(08).
+               05  VEC-FER-RECARGO     PIC 9(01)V99.
+
+       77 CANT-FER           PIC 999        VALUE 0.
+      *- 1,00 = sin recargo; BUSCAR-FERIADO lo pisa si TIM-FECHA cae
+      *- en un feriado configurado (ver CALCULAR-IMPORTE), igual que
+      *- en TP-PARTE2, para que el ranking cuadre con lo facturado.
+       77 WS-RECARGO-FERIADO PIC 9(01)V99   VALUE 1.
+       77 TARIFA-EFECTIVA    PIC 9(5)V99    VALUE 0.
+       77 IMPORTE            PIC 9999999V99 VALUE 0.
+
+      *- RankingPeriodo.txt ausente = rankear sobre todo Times.dat.
+       77 WS-PERIODO-DESDE   PIC 9(08)      VALUE 0.
+       77 WS-PERIODO-HASTA   PIC 9(08)      VALUE 99999999.
+
+      *- Corte de control por profesor mientras se recorre Times.dat
+      *- en orden de TIM-CLAVE (que empieza por TIM-NUMERO, asi que
+      *- todos los renglones de un mismo profesor llegan seguidos).
+       77 ANT-PROF-NUMERO    PIC X(05)      VALUE SPACES.
+       77 PRIMER-PROF        PIC X          VALUE "S".
+           88 ES-PRIMER-PROF                VALUE "S".
+       77 GRUPO-PROF-NOMBRE  PIC X(25)      VALUE SPACES.
+       77 GRUPO-TOT-HORAS    PIC 9(07)V99   VALUE 0.
+       77 GRUPO-TOT-IMPORTE  PIC 9(09)V99   VALUE 0.
+       77 GRUPO-CANT         PIC 9(05)      VALUE 0.
+
+       01 FECHA-DE-HOY.
+           03  FECHA-AAAA      PIC 9(4).
+           03  FECHA-MM        PIC 9(2).
+           03  FECHA-DD        PIC 9(2).
+
+       01 ENCABEZADO1.
+           03  FILLER      PIC X(6)    VALUE "Fecha ".
+           03  FECHA-DD    PIC 9(2).
+           03  FILLER      PIC X       VALUE "/".
+           03  FECHA-MM    PIC 9(2).
+           03  FILLER      PIC X       VALUE "/".
+           03  FECHA-AAAA  PIC 9(4).
+           03  FILLER      PIC X(50)   VALUE SPACES.
+           03  FILLER      PIC X(5)    VALUE "Hoja ".
+           03  E1-HOJA     PIC 9(3).
+
+       01 ENCABEZADO2.
+           03 FILLER PIC X(20) VALUE SPACES.
+           03 FILLER PIC X(33) VALUE
+              "Ranking de Profesores por Importe".
+           03 FILLER PIC X(27) VALUE SPACES.
+
+       01 LINEA-EN-BLANCO.
+           03 FILLER PIC X(80) VALUE SPACES.
+
+       01 ENCABEZADO3-TABLA.
+           03 FILLER       PIC X(8)    VALUE " Puesto ".
+           03 FILLER       PIC X(12)   VALUE "  Profesor".
+           03 FILLER       PIC X(27)   VALUE "       Nombre".
+           03 FILLER       PIC X(13)   VALUE "   Horas".
+           03 FILLER       PIC X(20)   VALUE "      Importe".
+
+       01 LINEA-TABLA.
+           03 FILLER       PIC X(80)   VALUE ALL "_".
+
+       01 DATOS-TABLA.
+           03 DT-PUESTO        PIC ZZZ9.
+           03 FILLER           PIC X(4)    VALUE ALL " ".
+           03 DT-PROF          PIC X(5).
+           03 FILLER           PIC X(5)    VALUE ALL " ".
+           03 DT-NOMBRE        PIC X(25).
+           03 FILLER           PIC X(2)    VALUE ALL " ".
+           03 DT-HORAS         PIC ZZZZZ9,99.
+           03 FILLER           PIC X(5)    VALUE ALL " ".
+           03 DT-IMPORTE       PIC ZZZZZZZ9,99.
+           03 FILLER           PIC X(2)    VALUE ALL " ".
+
+       77 LINEA              PIC 99.
+       77 HOJA                PIC 999.
+       77 RESTO-LINEAS        PIC 99.
+       77 I                   PIC 99.
+       77 WS-PUESTO           PIC 9(04)     VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIALIZAR.
+           PERFORM SORT-SECTION.
+           STOP RUN.
+
+       INICIALIZAR.
+           DISPLAY "Inicializar Variables".
+           MOVE 0 TO LINEA.
+           MOVE 1 TO HOJA.
+
+       SORT-SECTION.
+           DISPLAY "SORT SECTION".
+           SORT ARCH-RANKING
+               DESCENDING KEY RANK-TOT-IMPORTE
+               ASCENDING  KEY RANK-PROF-NUMERO
+               INPUT PROCEDURE ENTRADA
+               OUTPUT PROCEDURE SALIDA.
+
+       ENTRADA.
+           DISPLAY "ENTRADA".
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM CARGAR-TARIFAS.
+           PERFORM CARGAR-FERIADOS.
+           PERFORM CARGAR-PERIODO.
+           PERFORM LEER-TIMES.
+           PERFORM PROCESO-TIMES UNTIL FS-TIMES = 10.
+           IF NOT ES-PRIMER-PROF
+               PERFORM CERRAR-GRUPO-PROF
+           END-IF.
+           PERFORM CERRAR-ARCHIVOS-ENTRADA.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT TIMES-FILE.
+           IF FS-TIMES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TIMES FS: " FS-TIMES
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT PROFESORES-FILE.
+           IF FS-PROFESORES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR PROFESORES FS: " FS-PROFESORES
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT TARIFAS-FILE.
+           IF FS-TARIFAS IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TARIFAS FS: " FS-TARIFAS
+               STOP RUN
+           END-IF.
+
+       LEER-TIMES.
+           READ TIMES-FILE.
+           IF FS-TIMES IS NOT EQUAL TO 00 AND NOT EQUAL TO 10
+               DISPLAY "ERROR AL LEER TIMES FS: " FS-TIMES
+           END-IF.
+
+      *- Feriados.dat es opcional; si no esta, CANT-FER queda en 0 y
+      *- BUSCAR-FERIADO nunca encuentra recargo.
+       CARGAR-FERIADOS.
+           MOVE 0 TO CANT-FER.
+           OPEN INPUT FERIADOS-FILE.
+           IF FS-FERIADOS IS EQUAL TO 00
+               PERFORM LEER-FERIADOS
+               PERFORM GUARDAR-FERIADO
+                   VARYING INDICE-FER FROM 1 BY 1
+                   UNTIL INDICE-FER > CON-CANT-FER-MAX
+                   OR FS-FERIADOS = 10
+               CLOSE FERIADOS-FILE
+           ELSE
+               DISPLAY "NO SE ENCONTRO FERIADOS.DAT, NO SE APLICA "
+                   "NINGUN RECARGO"
+           END-IF.
+
+       LEER-FERIADOS.
+           READ FERIADOS-FILE.
+           IF FS-FERIADOS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER FERIADOS FS: " FS-FERIADOS
+           END-IF.
+
+       GUARDAR-FERIADO.
+           MOVE FER-FECHA   TO VEC-FER-FECHA(INDICE-FER).
+           MOVE FER-RECARGO TO VEC-FER-RECARGO(INDICE-FER).
+           SET CANT-FER TO INDICE-FER.
+           PERFORM LEER-FERIADOS.
+
+       BUSCAR-FERIADO.
+           MOVE 1 TO WS-RECARGO-FERIADO.
+           PERFORM VARYING INDICE-FER FROM 1 BY 1
+               UNTIL INDICE-FER > CANT-FER
+               IF VEC-FER-FECHA(INDICE-FER) IS EQUAL TO TIM-FECHA
+                   MOVE VEC-FER-RECARGO(INDICE-FER)
+                       TO WS-RECARGO-FERIADO
+               END-IF
+           END-PERFORM.
+
+       CARGAR-TARIFAS.
+           MOVE LOW-VALUES TO TAR-CLAVE.
+           START TARIFAS-FILE KEY IS >= TAR-CLAVE.
+           IF FS-TARIFAS = 00
+               PERFORM LEER-TARIFAS
+               PERFORM GUARDAR-TARIFA
+                   VARYING INDICE-TAR FROM 1 BY 1
+                   UNTIL INDICE-TAR > CON-CANT-TAR-MAX
+                   OR FS-TARIFAS = 10
+           END-IF.
+
+       LEER-TARIFAS.
+           READ TARIFAS-FILE NEXT RECORD.
+           IF FS-TARIFAS IS NOT EQUAL TO 00 AND NOT EQUAL TO 10
+               DISPLAY "ERROR AL LEER TARIFAS FS: " FS-TARIFAS
+           END-IF.
+
+       GUARDAR-TARIFA.
+           MOVE TAR-TIP-CLASE TO VEC-TAR-TIP-CLASE(INDICE-TAR).
+           MOVE TAR-VIG-DES TO VEC-TAR-VIG-DES(INDICE-TAR).
+           MOVE TAR-TARIFA TO VEC-TAR-TARIFA(INDICE-TAR).
+           SET CANT-TAR TO INDICE-TAR.
+           PERFORM LEER-TARIFAS.
+
+       BUSCAR-TARIFA.
+           MOVE 0 TO TARIFA-VIG.
+           PERFORM VARYING INDICE-TAR FROM 1 BY 1
+               UNTIL INDICE-TAR > CANT-TAR
+               IF VEC-TAR-TIP-CLASE(INDICE-TAR) IS EQUAL
+                       TO TIM-TIP-CLASE
+                   AND VEC-TAR-VIG-DES(INDICE-TAR) IS NOT
+                       GREATER THAN TIM-FECHA
+                   MOVE VEC-TAR-TARIFA(INDICE-TAR) TO TARIFA-VIG
+               END-IF
+           END-PERFORM.
+           IF TARIFA-VIG IS EQUAL TO 0
+               PERFORM BUSCAR-TARIFA-EN-ARCHIVO
+           END-IF.
+
+      *- Respaldo en vivo contra TARIFAS-FILE cuando la vigencia
+      *- buscada no esta entre las primeras CON-CANT-TAR-MAX filas
+      *- cacheadas en VEC-TARIFAS (mismo criterio que TP-Parte2.cbl).
+       BUSCAR-TARIFA-EN-ARCHIVO.
+           MOVE TIM-TIP-CLASE TO TAR-TIP-CLASE OF REG-TARIFAS.
+           MOVE TIM-FECHA     TO TAR-VIG-DES OF REG-TARIFAS.
+           START TARIFAS-FILE KEY IS NOT GREATER THAN
+                   TAR-CLAVE OF REG-TARIFAS
+               INVALID KEY
+                   MOVE 23 TO FS-TARIFAS
+           END-START.
+           IF FS-TARIFAS IS EQUAL TO 00
+               READ TARIFAS-FILE NEXT RECORD
+               IF FS-TARIFAS IS EQUAL TO 00
+                   AND TAR-TIP-CLASE OF REG-TARIFAS IS EQUAL
+                       TO TIM-TIP-CLASE
+                   MOVE TAR-TARIFA OF REG-TARIFAS TO TARIFA-VIG
+               END-IF
+           END-IF.
+
+      *- RankingPeriodo.txt es opcional; si no esta, se rankea sobre
+      *- todo Times.dat (ver WS-PERIODO-DESDE/HASTA).
+       CARGAR-PERIODO.
+           OPEN INPUT PERIODO-FILE.
+           IF FS-PERIODO IS EQUAL TO 00
+               READ PERIODO-FILE
+               IF FS-PERIODO IS EQUAL TO 00
+                   MOVE PER-DESDE TO WS-PERIODO-DESDE
+                   MOVE PER-HASTA TO WS-PERIODO-HASTA
+               END-IF
+               CLOSE PERIODO-FILE
+           ELSE
+               DISPLAY "NO SE ENCONTRO RANKINGPERIODO.TXT, SE RANKEA "
+                   "SOBRE TODO TIMES.DAT"
+           END-IF.
+
+       CALCULAR-IMPORTE.
+           PERFORM BUSCAR-FERIADO.
+           MULTIPLY TARIFA-VIG BY WS-RECARGO-FERIADO
+               GIVING TARIFA-EFECTIVA.
+           MULTIPLY TARIFA-EFECTIVA BY TIM-HORAS
+               GIVING IMPORTE.
+
+      *- Recorre Times.dat en orden de TIM-CLAVE: como TIM-NUMERO es
+      *- el componente mas significativo de la clave, todos los
+      *- renglones de un mismo profesor llegan juntos y alcanza con
+      *- cortar por cambio de TIM-NUMERO para totalizar por profesor.
+       PROCESO-TIMES.
+           IF NOT ES-PRIMER-PROF
+               AND TIM-NUMERO IS NOT EQUAL TO ANT-PROF-NUMERO
+               PERFORM CERRAR-GRUPO-PROF
+           END-IF.
+           IF ES-PRIMER-PROF
+               OR TIM-NUMERO IS NOT EQUAL TO ANT-PROF-NUMERO
+               PERFORM ABRIR-GRUPO-PROF
+           END-IF.
+           IF TIM-FECHA IS NOT LESS THAN WS-PERIODO-DESDE
+               AND TIM-FECHA IS NOT GREATER THAN WS-PERIODO-HASTA
+               PERFORM BUSCAR-TARIFA
+               PERFORM CALCULAR-IMPORTE
+               ADD TIM-HORAS TO GRUPO-TOT-HORAS
+               ADD IMPORTE TO GRUPO-TOT-IMPORTE
+               ADD 1 TO GRUPO-CANT
+           END-IF.
+           PERFORM LEER-TIMES.
+
+       ABRIR-GRUPO-PROF.
+           MOVE TIM-NUMERO TO ANT-PROF-NUMERO.
+           MOVE TIM-NUMERO TO PROF-NUMERO OF REG-PROFESORES.
+           READ PROFESORES-FILE RECORD
+               KEY IS PROF-NUMERO OF REG-PROFESORES.
+           IF FS-PROFESORES IS EQUAL TO 00
+               MOVE PROF-NOMBRE OF REG-PROFESORES TO GRUPO-PROF-NOMBRE
+           ELSE
+               MOVE SPACES TO GRUPO-PROF-NOMBRE
+           END-IF.
+           MOVE 0 TO GRUPO-TOT-HORAS.
+           MOVE 0 TO GRUPO-TOT-IMPORTE.
+           MOVE 0 TO GRUPO-CANT.
+           MOVE "N" TO PRIMER-PROF.
+
+      *- Solo manda al sort los profesores que de verdad facturaron
+      *- algo dentro del periodo elegido.
+       CERRAR-GRUPO-PROF.
+           IF GRUPO-CANT > 0
+               MOVE ANT-PROF-NUMERO TO RANK-PROF-NUMERO
+               MOVE GRUPO-PROF-NOMBRE TO RANK-PROF-NOMBRE
+               MOVE GRUPO-TOT-HORAS TO RANK-TOT-HORAS
+               MOVE GRUPO-TOT-IMPORTE TO RANK-TOT-IMPORTE
+               RELEASE REG-RANKING
+           END-IF.
+
+       CERRAR-ARCHIVOS-ENTRADA.
+           CLOSE TIMES-FILE.
+           CLOSE PROFESORES-FILE.
+           CLOSE TARIFAS-FILE.
+
+      *
+      *     SALIDA-SECTION
+
+       SALIDA.
+           DISPLAY "SALIDA".
+           PERFORM ABRIR-LISTADO.
+           MOVE 0 TO WS-PUESTO.
+           PERFORM PRINT-ENCABEZADO.
+           PERFORM PRINT-ENCABEZADO-TABLA.
+           PERFORM LEER-ARCH-RANKING.
+           PERFORM PROCESO-IMPRIMIR UNTIL SS-RANKING = 10.
+           PERFORM PRINT-SALTO-DE-PAGINA.
+           PERFORM CERRAR-LISTADO.
+
+       ABRIR-LISTADO.
+           OPEN OUTPUT LISTADO.
+           IF FS-LISTADO IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR LISTADO FS: " FS-LISTADO
+               STOP RUN
+           END-IF.
+
+       LEER-ARCH-RANKING.
+           RETURN ARCH-RANKING RECORD
+           AT END
+           IF SS-RANKING IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER ARCH-RANKING SS: " SS-RANKING
+           END-IF.
+
+       PROCESO-IMPRIMIR.
+           ADD 1 TO WS-PUESTO.
+           PERFORM PRINT-DETALLE.
+           PERFORM LEER-ARCH-RANKING.
+
+       PRINT-ENCABEZADO.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-DE-HOY.
+           MOVE CORRESPONDING FECHA-DE-HOY TO ENCABEZADO1.
+           MOVE HOJA TO E1-HOJA.
+           WRITE REG-LISTADO FROM ENCABEZADO1.
+           WRITE REG-LISTADO FROM ENCABEZADO2.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 3 TO LINEA.
+
+       PRINT-ENCABEZADO-TABLA.
+           WRITE REG-LISTADO FROM ENCABEZADO3-TABLA.
+           WRITE REG-LISTADO FROM LINEA-TABLA.
+           ADD 2 TO LINEA.
+
+       PRINT-DETALLE.
+           MOVE WS-PUESTO TO DT-PUESTO.
+           MOVE RANK-PROF-NUMERO TO DT-PROF.
+           MOVE RANK-PROF-NOMBRE TO DT-NOMBRE.
+           MOVE RANK-TOT-HORAS TO DT-HORAS.
+           MOVE RANK-TOT-IMPORTE TO DT-IMPORTE.
+           WRITE REG-LISTADO FROM DATOS-TABLA.
+           ADD 1 TO LINEA.
+
+       PRINT-SALTO-DE-PAGINA.
+           SUBTRACT LINEA FROM 60 GIVING RESTO-LINEAS.
+           MOVE 1 TO I.
+           PERFORM PRINT-LINEAS-EN-BLANCO UNTIL I > RESTO-LINEAS.
+           MOVE 0 TO LINEA.
+           ADD 1 TO HOJA.
+
+       PRINT-LINEAS-EN-BLANCO.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 1 TO I.
+
+       CERRAR-LISTADO.
+           CLOSE LISTADO.
