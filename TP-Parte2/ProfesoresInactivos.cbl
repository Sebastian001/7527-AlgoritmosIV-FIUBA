@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROFESORES-INACTIVOS.
+       AUTHOR. "ADRIAN MOULY - SEBASTIAN TORRES".
+       DATE-WRITTEN. "2DO CUATRIMESTRE 2015".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT PROFESORES-FILE
+           ASSIGN TO DISK "../files/in/ArchivosIndexados/Profesores.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PROF-NUMERO OF REG-PROFESORES
+           FILE STATUS IS FS-PROFESORES.
+
+       SELECT TIMES-FILE
+           ASSIGN TO DISK "../files/in/ArchivosIndexados/Times.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TIM-CLAVE OF REG-TIMES
+           FILE STATUS IS FS-TIMES.
+
+      *- Opcional: mismo archivo de periodo que usa RANKING-PROFESORES,
+      *- para no duplicar dos conceptos distintos de "periodo actual"
+      *- en el sistema. Si no esta presente se considera todo Times.dat.
+       SELECT PERIODO-FILE
+           ASSIGN TO DISK "../files/in/RankingPeriodo.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PERIODO.
+
+       SELECT LISTADO
+           ASSIGN TO DISK "../files/out/ProfesoresInactivos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PROFESORES-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-PROFESORES.
+           03  PROF-NUMERO     PIC X(05).
+           03  PROF-DNI        PIC 9(08).
+           03  PROF-NOMBRE     PIC X(25).
+           03  PROF-DIRE       PIC X(20).
+           03  PROF-TEL        PIC X(20).
+
+       FD TIMES-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-TIMES.
+           03 TIM-CLAVE.
+               05 TIM-NUMERO   PIC X(05).
+               05 TIM-FECHA    PIC 9(08).
+               05 TIM-CUIT     PIC 9(11).
+               05 TIM-SEC      PIC 9(04).
+           03 TIM-TIP-CLASE    PIC X(04).
+           03 TIM-HORAS        PIC 9(2)V99.
+
+       FD PERIODO-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-PERIODO.
+           03 PER-DESDE         PIC 9(08).
+           03 PER-HASTA         PIC 9(08).
+
+       FD LISTADO
+           LABEL RECORD IS STANDARD.
+       01  REG-LISTADO         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-PROFESORES   PIC XX.
+       77 FS-TIMES        PIC XX.
+       77 FS-PERIODO      PIC XX.
+       77 FS-LISTADO      PIC XX.
+
+      *- RankingPeriodo.txt ausente = revisar todo Times.dat.
+       77 WS-PERIODO-DESDE   PIC 9(08)      VALUE 0.
+       77 WS-PERIODO-HASTA   PIC 9(08)      VALUE 99999999.
+
+       77 WS-HAY-TIME        PIC X          VALUE "N".
+           88 HAY-TIME-PARA-PROF              VALUE "S".
+
+       77 WS-CANT-INACTIVOS  PIC 9(05)      VALUE 0.
+
+       01 FECHA-DE-HOY.
+           03  FECHA-AAAA      PIC 9(4).
+           03  FECHA-MM        PIC 9(2).
+           03  FECHA-DD        PIC 9(2).
+
+       01 ENCABEZADO1.
+           03  FILLER      PIC X(6)    VALUE "Fecha ".
+           03  FECHA-DD    PIC 9(2).
+           03  FILLER      PIC X       VALUE "/".
+           03  FECHA-MM    PIC 9(2).
+           03  FILLER      PIC X       VALUE "/".
+           03  FECHA-AAAA  PIC 9(4).
+           03  FILLER      PIC X(50)   VALUE SPACES.
+           03  FILLER      PIC X(5)    VALUE "Hoja ".
+           03  E1-HOJA     PIC 9(3).
+
+       01 ENCABEZADO2.
+           03 FILLER PIC X(17) VALUE SPACES.
+           03 FILLER PIC X(44) VALUE
+              "Profesores sin horas en el periodo analizado".
+           03 FILLER PIC X(19) VALUE SPACES.
+
+       01 LINEA-EN-BLANCO.
+           03 FILLER PIC X(80) VALUE SPACES.
+
+       01 ENCABEZADO3-TABLA.
+           03 FILLER       PIC X(12)   VALUE "  Profesor".
+           03 FILLER       PIC X(10)   VALUE "   DNI".
+           03 FILLER       PIC X(27)   VALUE "      Nombre".
+           03 FILLER       PIC X(20)   VALUE "    Telefono".
+           03 FILLER       PIC X(11)   VALUE SPACES.
+
+       01 LINEA-TABLA.
+           03 FILLER       PIC X(80)   VALUE ALL "_".
+
+       01 DATOS-TABLA.
+           03 DT-PROF          PIC X(5).
+           03 FILLER           PIC X(7)    VALUE ALL " ".
+           03 DT-DNI           PIC 9(8).
+           03 FILLER           PIC X(5)    VALUE ALL " ".
+           03 DT-NOMBRE        PIC X(25).
+           03 FILLER           PIC X(2)    VALUE ALL " ".
+           03 DT-TEL           PIC X(20).
+           03 FILLER           PIC X(8)    VALUE ALL " ".
+
+       01 TOTAL-INACTIVOS.
+           03 FILLER           PIC X(20)   VALUE
+              "Total inactivos: ".
+           03 TOT-INACTIVOS    PIC ZZZZ9.
+           03 FILLER           PIC X(55)   VALUE SPACES.
+
+       77 LINEA              PIC 99.
+       77 HOJA                PIC 999.
+       77 RESTO-LINEAS        PIC 99.
+       77 I                   PIC 99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIALIZAR.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM CARGAR-PERIODO.
+           PERFORM PRINT-ENCABEZADO.
+           PERFORM PRINT-ENCABEZADO-TABLA.
+
+           PERFORM LEER-PROFESORES.
+           PERFORM PROCESO1 UNTIL FS-PROFESORES = 10.
+
+           PERFORM PRINT-TOTAL.
+           PERFORM PRINT-SALTO-DE-PAGINA.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       INICIALIZAR.
+           DISPLAY "Inicializar Variables".
+           MOVE 0 TO LINEA.
+           MOVE 1 TO HOJA.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT PROFESORES-FILE.
+           IF FS-PROFESORES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR PROFESORES FS: " FS-PROFESORES
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT TIMES-FILE.
+           IF FS-TIMES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TIMES FS: " FS-TIMES
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF FS-LISTADO IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR LISTADO FS: " FS-LISTADO
+               STOP RUN
+           END-IF.
+
+      *- RankingPeriodo.txt es opcional; si no esta, se revisa todo
+      *- Times.dat (mismo criterio que RANKING-PROFESORES).
+       CARGAR-PERIODO.
+           OPEN INPUT PERIODO-FILE.
+           IF FS-PERIODO IS EQUAL TO 00
+               READ PERIODO-FILE
+               IF FS-PERIODO IS EQUAL TO 00
+                   MOVE PER-DESDE TO WS-PERIODO-DESDE
+                   MOVE PER-HASTA TO WS-PERIODO-HASTA
+               END-IF
+               CLOSE PERIODO-FILE
+           ELSE
+               DISPLAY "NO SE ENCONTRO RANKINGPERIODO.TXT, SE REVISA "
+                   "TODO TIMES.DAT"
+           END-IF.
+
+       LEER-PROFESORES.
+           READ PROFESORES-FILE.
+           IF FS-PROFESORES IS NOT EQUAL TO 00 AND NOT EQUAL TO 10
+               DISPLAY "ERROR AL LEER PROFESORES FS: " FS-PROFESORES
+           END-IF.
+
+       PROCESO1.
+           PERFORM BUSCAR-TIME-PROFESOR.
+           IF NOT HAY-TIME-PARA-PROF
+               PERFORM PRINT-DETALLE
+               ADD 1 TO WS-CANT-INACTIVOS
+           END-IF.
+           PERFORM LEER-PROFESORES.
+
+      *- Se posiciona con START en el primer TIME del profesor (TIM-
+      *- NUMERO es el componente mas significativo de TIM-CLAVE) y
+      *- recorre sus renglones con READ NEXT hasta encontrar uno
+      *- dentro del periodo, cambiar de profesor o llegar a fin de
+      *- archivo.
+       BUSCAR-TIME-PROFESOR.
+           MOVE "N" TO WS-HAY-TIME.
+           MOVE LOW-VALUES TO TIM-CLAVE OF REG-TIMES.
+           MOVE PROF-NUMERO TO TIM-NUMERO OF REG-TIMES.
+           START TIMES-FILE KEY IS >= TIM-CLAVE OF REG-TIMES.
+           IF FS-TIMES IS EQUAL TO 00
+               PERFORM LEER-TIME-SIGUIENTE
+               PERFORM EVALUAR-TIME-PROFESOR
+                   UNTIL TIM-NUMERO OF REG-TIMES IS NOT EQUAL
+                       TO PROF-NUMERO
+                   OR FS-TIMES IS EQUAL TO 10
+                   OR HAY-TIME-PARA-PROF
+           END-IF.
+
+       LEER-TIME-SIGUIENTE.
+           READ TIMES-FILE NEXT RECORD.
+           IF FS-TIMES IS NOT EQUAL TO 00 AND NOT EQUAL TO 10
+               DISPLAY "ERROR AL LEER TIMES FS: " FS-TIMES
+           END-IF.
+
+       EVALUAR-TIME-PROFESOR.
+           IF TIM-FECHA OF REG-TIMES IS NOT LESS THAN WS-PERIODO-DESDE
+               AND TIM-FECHA OF REG-TIMES IS NOT GREATER
+                   THAN WS-PERIODO-HASTA
+               SET HAY-TIME-PARA-PROF TO TRUE
+           ELSE
+               PERFORM LEER-TIME-SIGUIENTE
+           END-IF.
+
+       PRINT-ENCABEZADO.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-DE-HOY.
+           MOVE CORRESPONDING FECHA-DE-HOY TO ENCABEZADO1.
+           MOVE HOJA TO E1-HOJA.
+           WRITE REG-LISTADO FROM ENCABEZADO1.
+           WRITE REG-LISTADO FROM ENCABEZADO2.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 3 TO LINEA.
+
+       PRINT-ENCABEZADO-TABLA.
+           WRITE REG-LISTADO FROM ENCABEZADO3-TABLA.
+           WRITE REG-LISTADO FROM LINEA-TABLA.
+           ADD 2 TO LINEA.
+
+       PRINT-DETALLE.
+           MOVE PROF-NUMERO TO DT-PROF.
+           MOVE PROF-DNI TO DT-DNI.
+           MOVE PROF-NOMBRE TO DT-NOMBRE.
+           MOVE PROF-TEL TO DT-TEL.
+           WRITE REG-LISTADO FROM DATOS-TABLA.
+           ADD 1 TO LINEA.
+
+       PRINT-TOTAL.
+           WRITE REG-LISTADO FROM LINEA-TABLA.
+           MOVE WS-CANT-INACTIVOS TO TOT-INACTIVOS.
+           WRITE REG-LISTADO FROM TOTAL-INACTIVOS.
+           ADD 2 TO LINEA.
+
+       PRINT-SALTO-DE-PAGINA.
+           SUBTRACT LINEA FROM 60 GIVING RESTO-LINEAS.
+           MOVE 1 TO I.
+           PERFORM PRINT-LINEAS-EN-BLANCO UNTIL I > RESTO-LINEAS.
+           MOVE 0 TO LINEA.
+           ADD 1 TO HOJA.
+
+       PRINT-LINEAS-EN-BLANCO.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 1 TO I.
+
+       CERRAR-ARCHIVOS.
+           CLOSE PROFESORES-FILE.
+           CLOSE TIMES-FILE.
+           CLOSE LISTADO.
