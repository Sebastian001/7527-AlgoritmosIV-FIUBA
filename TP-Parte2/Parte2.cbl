@@ -24,6 +24,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS PROF-NUMERO OF REG-PROFESORES
+           ALTERNATE RECORD KEY IS PROF-DNI OF REG-PROFESORES
            FILE STATUS IS FS-PROFESORES.
 
 
@@ -39,6 +40,13 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-PARAMETROS.
 
+      *- Opcional, igual que en TP_PARTE_1A: si no esta presente no se
+      *- aplica ningun recargo (ver CARGAR-FERIADOS).
+       SELECT FERIADOS-FILE
+           ASSIGN TO DISK "../files/in/Feriados.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FERIADOS.
+
        SELECT LISTADO
            ASSIGN TO DISK "../files/out/ListadoSucursal.txt"
            ORGANIZATION IS LINE SEQUENTIAL
@@ -48,6 +56,32 @@
            ASSIGN TO DISK "../files/out/ListadoSucursal-Temporal.tmp"
            SORT STATUS IS SS-ORDEN.
 
+      *- Extracto de cuentas a pagar: mismos datos de REG-ORD, pero un
+      *- renglon por profesor-por-sucursal en ancho fijo, para que el
+      *- sistema de cuentas a pagar lo importe directo en vez de que
+      *- alguien retipee los totales desde ListadoSucursal.txt.
+       SELECT AP-EXTRACT-FILE
+           ASSIGN TO DISK "../files/out/ListadoSucursalAP.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AP-EXTRACT.
+
+      *- Mismo detalle que REG-ORD, pero indexado por sucursal/fecha
+      *- para poder responder "que le debemos a la sucursal X en la
+      *- fecha Y" con un START directo en vez de grepear
+      *- ListadoSucursal.txt. Se reconstruye de punta a punta en cada
+      *- corrida, igual que los demas indexados que genera este TP.
+       SELECT DETALLE-SUCURSAL-FILE
+           ASSIGN TO DISK "../files/out/ListadoSucursalDetalle.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DET-CLAVE OF REG-DETALLE-SUCURSAL
+           FILE STATUS IS FS-DETALLE.
+
+       SELECT EXCEPCIONES
+           ASSIGN TO DISK "../files/out/Excepciones.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCEPCIONES.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -86,11 +120,57 @@
        01 REG-PARAMETROS.
            03 PAR-CUIT-DESDE    PIC 9(11).
            03 PAR-CUIT-HASTA    PIC 9(11).
+           03 PAR-SUCURSAL      PIC X(03).
+
+       FD FERIADOS-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-FERIADOS.
+           03 FER-FECHA         PIC 9(08).
+           03 FER-RECARGO       PIC 9(01)V99.
 
        FD LISTADO
            LABEL RECORD IS STANDARD.
        01  REG-LISTADO         PIC X(80).
 
+       FD AP-EXTRACT-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-AP-EXTRACT.
+           03  AP-RAZON            PIC X(25).
+           03  AP-CUIT             PIC 9(11).
+           03  AP-PROF-NUMERO      PIC X(05).
+           03  AP-PROF-NOMBRE      PIC X(25).
+           03  AP-TOT-HORAS        PIC 9(05)V99.
+           03  AP-TOT-IMPORTE      PIC 9(09)V99.
+
+       FD DETALLE-SUCURSAL-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-DETALLE-SUCURSAL.
+           03 DET-CLAVE.
+               05 DET-RAZON             PIC X(25).
+      *- Ver PROCESAR-SUCURSAL-POR-RAZON en BUSCAR-SUCURSAL.cbl:
+      *- SUC-RAZON es alternate key WITH DUPLICATES, asi que dos
+      *- sucursales distintas pueden compartir la misma razon social.
+      *- Sin el CUIT en la clave, esas dos sucursales pisaban el mismo
+      *- DET-CLAVE para el primer TIM-SEC de cada profesor.
+               05 DET-CUIT              PIC 9(11).
+               05 DET-FECHA             PIC 9(08).
+               05 DET-PROF-NUMERO       PIC X(05).
+      *- Ver REG-ORD-TIM-SEC: sin esto dos clases del mismo profesor
+      *- en la misma sucursal y fecha pisaban la misma clave.
+               05 DET-TIM-SEC           PIC 9(04).
+           03 DET-PROF-NOMBRE           PIC X(25).
+           03 DET-HORAS                 PIC 9(02)V99.
+           03 DET-IMPORTE               PIC 9(07)V99.
+
+       FD EXCEPCIONES
+           LABEL RECORD OMITTED.
+       01 REG-EXCEPCIONES.
+           03 EXC-CLAVE       PIC X(11).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-PROGRAMA    PIC X(20).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-MOTIVO      PIC X(40).
+
 
        SD ARCH-ORDEN
            DATA RECORD IS REG-ORD.
@@ -103,6 +183,12 @@
                    07  ORD-FECHA-MM         PIC 99.
                    07  ORD-FECHA-DD         PIC 99.
                05  REG-ORD-PROF-NUMERO      PIC X(05).
+      *- Distingue, dentro de un mismo profesor/fecha/sucursal, las
+      *- distintas clases que dicto ese dia (ver TIM-SEC en Times.dat,
+      *- TP-Parte2/CreadorDeArchivosIndexados.cbl). Sin esto dos
+      *- clases del mismo dia quedaban con la misma ORD-CLAVE/DET-
+      *- CLAVE y la segunda se perdia al grabar el indexado.
+               05  REG-ORD-TIM-SEC          PIC 9(04).
            03  REG-ORD-PROF-NOMBRE          PIC X(25).
            03  REG-ORD-HORAS                PIC 9(02)V99.
            03  REG-ORD-IMPORTE              PIC 9(07)V99.
@@ -114,8 +200,16 @@
        77 FS-TARIFAS     PIC XX.
        77 FS-LISTADO     PIC XX.
        77 FS-PARAMETROS  PIC XX.
+       77 FS-FERIADOS    PIC XX.
+       77 FS-AP-EXTRACT  PIC XX.
+       77 FS-DETALLE     PIC XX.
+       77 FS-EXCEPCIONES PIC XX.
        77 SS-ORDEN       PIC XX.
 
+      *- Resultado de VALIDAR-CUIT al chequear el rango de CUIT leido
+      *- de Parametros.txt (ver LEER-PARAMETROS).
+       77 CUIT-VALIDO    PIC X(01).
+
        01 FECHA-DE-HOY.
            03  FECHA-AAAA      pic 9(4).
            03  FECHA-MM        pic 9(2).
@@ -211,6 +305,8 @@
        01 PAR-IN.
            03  IN-OP                   PIC X(06).
            03  IN-CUIT                 PIC 9(11).
+           03  IN-SUCURSAL             PIC X(03).
+           03  IN-RAZON                PIC X(25).
 
        01 PAR-OUT.
            03 OUT-CR                  PIC X(02).
@@ -221,11 +317,75 @@
                05  SUC-TEL         PIC X(20).
                05  SUC-CUIT        PIC 9(11).
 
+       78 CON-CANT-SUC-MAX  VALUE 200.
+
+       01 VEC-SUCURSALES.
+           03 VEC-SUCURSALES-ELM
+               OCCURS CON-CANT-SUC-MAX TIMES
+               INDEXED BY INDICE-SUC.
+               05  VEC-SUC-SUCURSAL    PIC X(03).
+               05  VEC-SUC-RAZON       PIC X(25).
+               05  VEC-SUC-CUIT        PIC 9(11).
+
+       77 CANT-SUC          PIC 999        VALUE 0.
+
+       78 CON-CANT-TAR-MAX  VALUE 500.
+
+       01 VEC-TARIFAS.
+           03 VEC-TARIFAS-ELM
+               OCCURS CON-CANT-TAR-MAX TIMES
+               INDEXED BY INDICE-TAR.
+               05  VEC-TAR-TIP-CLASE   PIC X(04).
+               05  VEC-TAR-VIG-DES     PIC 9(08).
+               05  VEC-TAR-TARIFA      PIC 9(05)V99.
+
+       77 CANT-TAR          PIC 999        VALUE 0.
+
+       78 CON-CANT-FER-MAX  VALUE 50.
+
+       01 VEC-FERIADOS.
+           03 VEC-FERIADOS-ELM
+               OCCURS CON-CANT-FER-MAX TIMES
+               INDEXED BY INDICE-FER.
+               05  VEC-FER-FECHA       PIC 9(08).
+               05  VEC-FER-RECARGO     PIC 9(01)V99.
+
+       77 CANT-FER           PIC 999        VALUE 0.
+      *- 1,00 = sin recargo; BUSCAR-FERIADO lo pisa si TIM-FECHA cae
+      *- en un feriado configurado (ver CALCULAR-IMPORTE).
+       77 WS-RECARGO-FERIADO PIC 9(01)V99   VALUE 1.
+       77 TARIFA-EFECTIVA    PIC 9(5)V99    VALUE 0.
+
+      *- Acumula horas/importe por profesor dentro de la sucursal que
+      *- PROCESO1 esta recorriendo, para volcar un total por profesor
+      *- al extracto de cuentas a pagar cuando termina esa sucursal
+      *- (ver ACUMULAR-AP/ESCRIBIR-EXTRACTO-AP).
+       78 CON-CANT-AP-MAX   VALUE 200.
+
+       01 VEC-AP-PROF.
+           03 VEC-AP-PROF-ELM
+               OCCURS CON-CANT-AP-MAX TIMES
+               INDEXED BY INDICE-AP.
+               05  VEC-AP-PROF-NUMERO   PIC X(05).
+               05  VEC-AP-PROF-NOMBRE   PIC X(25).
+               05  VEC-AP-TOT-HORAS     PIC 9(05)V99.
+               05  VEC-AP-TOT-IMPORTE   PIC 9(09)V99.
+
+       77 CANT-AP-PROF      PIC 999        VALUE 0.
+       77 AP-RAZON-ACTUAL   PIC X(25)      VALUE SPACES.
+       77 AP-CUIT-ACTUAL    PIC 9(11)      VALUE ZEROES.
+
        77 TOT-GRAL          PIC 9(10)V99   VALUE ZEROES.
        77 TOT-FECHA-HORAS   PIC 9(03)V99   VALUE ZEROES.
        77 TOT-FECHA-IMP     PIC 9(08)V99   VALUE ZEROES.
        77 ANT-FECHA         PIC 9(08)      VALUE ZEROES.
        77 ANT-RAZON         PIC X(25)      VALUE SPACES.
+      *- SUC-RAZON admite duplicados (ver PROCESAR-SUCURSAL-POR-RAZON
+      *- en BUSCAR-SUCURSAL.cbl), asi que PROCESO1/PROCESO2 no pueden
+      *- cortar el grupo de sucursal solo por RAZON: dos sucursales con
+      *- la misma razon social pero distinto CUIT quedarian mezcladas
+      *- en el mismo extracto de AP.
+       77 ANT-CUIT          PIC 9(11)      VALUE ZEROES.
        77 LINEA             PIC 99.
        77 HOJA              PIC 999.
        77 IMPORTE           PIC 9999999V99.
@@ -260,7 +420,20 @@
            PERFORM ABRIR-ARCHIVOS.
            MOVE "ABRIR" TO IN-OP.
            CALL "BUSCAR-SUCURSAL" USING PAR-IN, PAR-OUT.
+           PERFORM CARGAR-SUCURSALES.
+           PERFORM CARGAR-TARIFAS.
+           PERFORM CARGAR-FERIADOS.
            PERFORM LEER-PARAMETROS.
+           IF PAR-SUCURSAL IS EQUAL TO SPACES
+               PERFORM POSICIONAR-POR-RANGO-CUIT
+           ELSE
+               PERFORM POSICIONAR-POR-SUCURSAL
+           END-IF.
+           MOVE "CERRAR" TO IN-OP.
+           CALL "BUSCAR-SUCURSAL" USING PAR-IN, PAR-OUT.
+           PERFORM CERRAR-ARCHIVOS.
+
+       POSICIONAR-POR-RANGO-CUIT.
            MOVE PAR-CUIT-DESDE TO TIM-CUIT.
            START TIMES-FILE KEY IS >= TIM-CUIT.
            IF FS-TIMES EQUAL TO 00
@@ -268,9 +441,22 @@
                PERFORM PROCESAR-POR-SUCURSAL UNTIL FS-TIMES = 10
                    OR TIM-CUIT > PAR-CUIT-HASTA
            END-IF.
-           MOVE "CERRAR" TO IN-OP.
+
+      *- Reusa el mismo recorrido por rango de CUIT de arriba, pero
+      *- con el rango colapsado al CUIT de una sola sucursal, para
+      *- poder regenerar el listado de una sucursal puntual sin tocar
+      *- el resto del rango.
+       POSICIONAR-POR-SUCURSAL.
+           MOVE "BUSCS" TO IN-OP.
+           MOVE PAR-SUCURSAL TO IN-SUCURSAL.
            CALL "BUSCAR-SUCURSAL" USING PAR-IN, PAR-OUT.
-           PERFORM CERRAR-ARCHIVOS.
+           IF OUT-CR IS EQUAL TO 00
+               MOVE SUC-CUIT OF OUT-REG-SUCURSALES TO PAR-CUIT-DESDE
+               MOVE SUC-CUIT OF OUT-REG-SUCURSALES TO PAR-CUIT-HASTA
+               PERFORM POSICIONAR-POR-RANGO-CUIT
+           ELSE
+               DISPLAY "SUCURSAL " PAR-SUCURSAL " NO ENCONTRADA"
+           END-IF.
 
        ABRIR-ARCHIVOS.
            DISPLAY "ABRIR ARCHIVOS".
@@ -306,6 +492,20 @@
            END-IF.
            DISPLAY PAR-CUIT-DESDE PAR-CUIT-HASTA.
 
+           CALL "VALIDAR-CUIT" USING PAR-CUIT-DESDE, CUIT-VALIDO.
+           IF CUIT-VALIDO <> "S"
+               DISPLAY "CUIT DESDE INVALIDO EN PARAMETROS.TXT: "
+                   PAR-CUIT-DESDE
+               STOP RUN
+           END-IF.
+
+           CALL "VALIDAR-CUIT" USING PAR-CUIT-HASTA, CUIT-VALIDO.
+           IF CUIT-VALIDO <> "S"
+               DISPLAY "CUIT HASTA INVALIDO EN PARAMETROS.TXT: "
+                   PAR-CUIT-HASTA
+               STOP RUN
+           END-IF.
+
        LEER-PROFESORES.
            DISPLAY "LEER PROFESORES".
            READ PROFESORES-FILE RECORD
@@ -338,46 +538,181 @@
            CLOSE TARIFAS-FILE.
            CLOSE PARAMETROS-FILE.
 
+      *- Carga Sucursales.dat entero en VEC-SUCURSALES una sola vez al
+      *- arrancar, para no pagar una llamada a BUSCAR-SUCURSAL por cada
+      *- registro de Times que se procese.
+       CARGAR-SUCURSALES.
+           MOVE "PRIMER" TO IN-OP.
+           CALL "BUSCAR-SUCURSAL" USING PAR-IN, PAR-OUT.
+           PERFORM GUARDAR-SUCURSAL
+               VARYING INDICE-SUC FROM 1 BY 1
+               UNTIL INDICE-SUC > CON-CANT-SUC-MAX
+               OR OUT-CR IS EQUAL TO 10.
+
+       GUARDAR-SUCURSAL.
+           MOVE SUC-SUCURSAL OF OUT-REG-SUCURSALES
+               TO VEC-SUC-SUCURSAL(INDICE-SUC).
+           MOVE SUC-RAZON OF OUT-REG-SUCURSALES
+               TO VEC-SUC-RAZON(INDICE-SUC).
+           MOVE SUC-CUIT OF OUT-REG-SUCURSALES
+               TO VEC-SUC-CUIT(INDICE-SUC).
+           SET CANT-SUC TO INDICE-SUC.
+           MOVE "SIGTE" TO IN-OP.
+           CALL "BUSCAR-SUCURSAL" USING PAR-IN, PAR-OUT.
+
        PROCESAR-POR-SUCURSAL.
            DISPLAY "PROCESAR POR SUCURSAL"
            PERFORM BUSCAR-PROFESOR.
            PERFORM BUSCAR-TARIFA.
            PERFORM CALCULAR-IMPORTE.
-           MOVE "BUSCAR" TO IN-OP.
-           MOVE TIM-CUIT TO IN-CUIT.
-           CALL "BUSCAR-SUCURSAL" USING PAR-IN, PAR-OUT.
-           IF OUT-CR <> 00
-               DISPLAY "ERROR AL BUSCAR SUCURSAL"
-           END-IF.
+           PERFORM BUSCAR-SUCURSAL-EN-VEC.
            PERFORM ARMAR-REG-ORD.
            RELEASE REG-ORD.
            PERFORM LEER-TIMES.
 
+      *- Busca la sucursal por CUIT en la tabla ya cargada en memoria;
+      *- sólo si no aparece ahí (no debería pasar salvo dato corrupto)
+      *- cae de vuelta a BUSCAR-SUCURSAL para dejar la excepción
+      *- registrada en Excepciones.dat como antes.
+       BUSCAR-SUCURSAL-EN-VEC.
+           SET INDICE-SUC TO 1.
+           SEARCH VEC-SUCURSALES-ELM
+               AT END
+                   MOVE "BUSCAR" TO IN-OP
+                   MOVE TIM-CUIT TO IN-CUIT
+                   CALL "BUSCAR-SUCURSAL" USING PAR-IN, PAR-OUT
+                   IF OUT-CR <> 00
+                       DISPLAY "ERROR AL BUSCAR SUCURSAL"
+                   END-IF
+               WHEN VEC-SUC-CUIT(INDICE-SUC) IS EQUAL TO TIM-CUIT
+                   MOVE VEC-SUC-SUCURSAL(INDICE-SUC)
+                       TO SUC-SUCURSAL OF OUT-REG-SUCURSALES
+                   MOVE VEC-SUC-RAZON(INDICE-SUC)
+                       TO SUC-RAZON OF OUT-REG-SUCURSALES
+                   MOVE VEC-SUC-CUIT(INDICE-SUC)
+                       TO SUC-CUIT OF OUT-REG-SUCURSALES
+           END-SEARCH.
+
 
        BUSCAR-PROFESOR.
            DISPLAY "BUSCAR PROFESOR".
            MOVE TIM-NUMERO TO PROF-NUMERO.
            PERFORM LEER-PROFESORES.
 
-       BUSCAR-TARIFA.
-           DISPLAY "BUSCAR TARIFA".
-           MOVE TIM-TIP-CLASE TO TAR-TIP-CLASE.
-           MOVE 0 TO TAR-VIG-DES.
+      *- Carga Tarifas.dat entero en VEC-TARIFAS una sola vez al
+      *- arrancar (queda ordenada por TAR-TIP-CLASE/TAR-VIG-DES, el
+      *- mismo orden de la clave del indexado), para no repetir un
+      *- START mas su barrido de vigencias por cada registro de Times.
+       CARGAR-TARIFAS.
+           MOVE LOW-VALUES TO TAR-CLAVE.
            START TARIFAS-FILE KEY IS >= TAR-CLAVE.
            IF FS-TARIFAS = 00
                PERFORM LEER-TARIFAS
-               PERFORM PROCESAR-TARIFA UNTIL FS-TARIFAS = 10
-                   OR TAR-TIP-CLASE <> TIM-TIP-CLASE
-                   OR TAR-VIG-DES > TIM-FECHA
+               PERFORM GUARDAR-TARIFA
+                   VARYING INDICE-TAR FROM 1 BY 1
+                   UNTIL INDICE-TAR > CON-CANT-TAR-MAX
+                   OR FS-TARIFAS = 10
            END-IF.
 
-       PROCESAR-TARIFA.
-           MOVE TAR-TARIFA TO TARIFA-VIG.
+       GUARDAR-TARIFA.
+           MOVE TAR-TIP-CLASE TO VEC-TAR-TIP-CLASE(INDICE-TAR).
+           MOVE TAR-VIG-DES TO VEC-TAR-VIG-DES(INDICE-TAR).
+           MOVE TAR-TARIFA TO VEC-TAR-TARIFA(INDICE-TAR).
+           SET CANT-TAR TO INDICE-TAR.
            PERFORM LEER-TARIFAS.
 
+      *- Recorre VEC-TARIFAS (ya ordenada por vigencia ascendente
+      *- dentro de cada tipo de clase) y se queda con la tarifa de la
+      *- ultima vigencia que no sea posterior a la fecha del Times,
+      *- igual que el START/READ NEXT que reemplaza.
+       BUSCAR-TARIFA.
+           DISPLAY "BUSCAR TARIFA".
+           MOVE 0 TO TARIFA-VIG.
+           PERFORM VARYING INDICE-TAR FROM 1 BY 1
+               UNTIL INDICE-TAR > CANT-TAR
+               IF VEC-TAR-TIP-CLASE(INDICE-TAR) IS EQUAL
+                       TO TIM-TIP-CLASE
+                   AND VEC-TAR-VIG-DES(INDICE-TAR) IS NOT
+                       GREATER THAN TIM-FECHA
+                   MOVE VEC-TAR-TARIFA(INDICE-TAR) TO TARIFA-VIG
+               END-IF
+           END-PERFORM.
+           IF TARIFA-VIG IS EQUAL TO 0
+               PERFORM BUSCAR-TARIFA-EN-ARCHIVO
+           END-IF.
+
+      *- VEC-TARIFAS solo cachea las primeras CON-CANT-TAR-MAX filas de
+      *- Tarifas.dat. Si la vigencia buscada quedo fuera de esa cache
+      *- (archivo con mas de 500 vigencias, o un tipo/fecha no
+      *- presente en lo ya cacheado), se va a buscar en vivo contra
+      *- TARIFAS-FILE en vez de dejar TARIFA-VIG en 0, el mismo
+      *- criterio de respaldo que BUSCAR-SUCURSAL-EN-VEC usa contra
+      *- BUSCAR-SUCURSAL cuando el CUIT no esta en VEC-SUCURSALES.
+       BUSCAR-TARIFA-EN-ARCHIVO.
+           MOVE TIM-TIP-CLASE TO TAR-TIP-CLASE OF REG-TARIFAS.
+           MOVE TIM-FECHA     TO TAR-VIG-DES OF REG-TARIFAS.
+           START TARIFAS-FILE KEY IS NOT GREATER THAN
+                   TAR-CLAVE OF REG-TARIFAS
+               INVALID KEY
+                   MOVE 23 TO FS-TARIFAS
+           END-START.
+           IF FS-TARIFAS IS EQUAL TO 00
+               READ TARIFAS-FILE NEXT RECORD
+               IF FS-TARIFAS IS EQUAL TO 00
+                   AND TAR-TIP-CLASE OF REG-TARIFAS IS EQUAL
+                       TO TIM-TIP-CLASE
+                   MOVE TAR-TARIFA OF REG-TARIFAS TO TARIFA-VIG
+               END-IF
+           END-IF.
+
+      *- Feriados.dat es opcional; si no esta, CANT-FER queda en 0 y
+      *- BUSCAR-FERIADO nunca encuentra recargo (ver SELECT
+      *- FERIADOS-FILE).
+       CARGAR-FERIADOS.
+           MOVE 0 TO CANT-FER.
+           OPEN INPUT FERIADOS-FILE.
+           IF FS-FERIADOS IS EQUAL TO 00
+               PERFORM LEER-FERIADOS
+               PERFORM GUARDAR-FERIADO
+                   VARYING INDICE-FER FROM 1 BY 1
+                   UNTIL INDICE-FER > CON-CANT-FER-MAX
+                   OR FS-FERIADOS = 10
+               CLOSE FERIADOS-FILE
+           ELSE
+               DISPLAY "NO SE ENCONTRO FERIADOS.DAT, NO SE APLICA "
+                   "NINGUN RECARGO"
+           END-IF.
+
+       LEER-FERIADOS.
+           READ FERIADOS-FILE.
+           IF FS-FERIADOS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR AL LEER FERIADOS FS: " FS-FERIADOS
+           END-IF.
+
+       GUARDAR-FERIADO.
+           MOVE FER-FECHA   TO VEC-FER-FECHA(INDICE-FER).
+           MOVE FER-RECARGO TO VEC-FER-RECARGO(INDICE-FER).
+           SET CANT-FER TO INDICE-FER.
+           PERFORM LEER-FERIADOS.
+
+      *- TIM-FECHA cae en Feriados.dat -> se factura con el recargo
+      *- configurado; si no, WS-RECARGO-FERIADO queda en 1,00.
+       BUSCAR-FERIADO.
+           MOVE 1 TO WS-RECARGO-FERIADO.
+           PERFORM VARYING INDICE-FER FROM 1 BY 1
+               UNTIL INDICE-FER > CANT-FER
+               IF VEC-FER-FECHA(INDICE-FER) IS EQUAL TO TIM-FECHA
+                   MOVE VEC-FER-RECARGO(INDICE-FER)
+                       TO WS-RECARGO-FERIADO
+               END-IF
+           END-PERFORM.
+
        CALCULAR-IMPORTE.
            DISPLAY "CALCULAR IMPORTE".
-           MULTIPLY TARIFA-VIG BY TIM-HORAS
+           PERFORM BUSCAR-FERIADO.
+           MULTIPLY TARIFA-VIG BY WS-RECARGO-FERIADO
+               GIVING TARIFA-EFECTIVA.
+           MULTIPLY TARIFA-EFECTIVA BY TIM-HORAS
            GIVING IMPORTE.
 
        ARMAR-REG-ORD.
@@ -386,6 +721,7 @@
            MOVE TIM-CUIT TO REG-ORD-CUIT.
            MOVE TIM-FECHA TO REG-ORD-FECHA.
            MOVE PROF-NUMERO TO REG-ORD-PROF-NUMERO.
+           MOVE TIM-SEC TO REG-ORD-TIM-SEC.
            MOVE PROF-NOMBRE TO REG-ORD-PROF-NOMBRE.
            MOVE TIM-HORAS TO REG-ORD-HORAS.
            MOVE IMPORTE TO REG-ORD-IMPORTE.
@@ -415,6 +751,27 @@
                STOP RUN
            END-IF.
 
+           OPEN OUTPUT AP-EXTRACT-FILE.
+           IF FS-AP-EXTRACT <> 00
+               DISPLAY "ERROR AL ABRIR ARCHIVO AP-EXTRACT FS: "
+                 FS-AP-EXTRACT
+               ACCEPT OP
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT DETALLE-SUCURSAL-FILE.
+           IF FS-DETALLE <> 00
+               DISPLAY "ERROR AL ABRIR ARCHIVO DETALLE-SUCURSAL FS: "
+                 FS-DETALLE
+               ACCEPT OP
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND EXCEPCIONES.
+           IF FS-EXCEPCIONES IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR EXCEPCIONES FS: " FS-EXCEPCIONES
+           END-IF.
+
        LEER-ARCH-ORDEN.
            RETURN ARCH-ORDEN RECORD
            AT END
@@ -424,6 +781,9 @@
 
        CERRAR-LISTADO.
            CLOSE LISTADO.
+           CLOSE AP-EXTRACT-FILE.
+           CLOSE DETALLE-SUCURSAL-FILE.
+           CLOSE EXCEPCIONES.
 
        PRINT-ENCABEZADO.
            MOVE FUNCTION CURRENT-DATE TO FECHA-DE-HOY.
@@ -455,12 +815,41 @@
 
        PROCESO1.
            MOVE REG-ORD-RAZON TO ANT-RAZON.
+           MOVE REG-ORD-CUIT TO ANT-CUIT.
            PERFORM PRINT-ENCABEZADO-SUCURSAL.
+           PERFORM INICIALIZAR-EXTRACTO-AP.
            PERFORM PROCESO2 UNTIL SS-ORDEN = 10
-               OR ANT-RAZON <> REG-ORD-RAZON.
+               OR ANT-RAZON <> REG-ORD-RAZON
+               OR ANT-CUIT <> REG-ORD-CUIT.
 
+           PERFORM ESCRIBIR-EXTRACTO-AP.
            PERFORM PRINT-SALTO-DE-PAGINA.
 
+      *- Arranca la acumulacion por profesor de esta sucursal en
+      *- blanco; RAZON/CUIT quedan fijos para toda la sucursal asi que
+      *- se guardan una sola vez y se repiten en cada renglon del
+      *- extracto al final.
+       INICIALIZAR-EXTRACTO-AP.
+           MOVE 0 TO CANT-AP-PROF.
+           MOVE REG-ORD-RAZON TO AP-RAZON-ACTUAL.
+           MOVE REG-ORD-CUIT TO AP-CUIT-ACTUAL.
+
+      *- Vuelca a ListadoSucursalAP.txt un renglon por profesor con el
+      *- total de horas/importe acumulado en esta sucursal.
+       ESCRIBIR-EXTRACTO-AP.
+           PERFORM ESCRIBIR-UNA-LINEA-AP
+               VARYING INDICE-AP FROM 1 BY 1
+               UNTIL INDICE-AP > CANT-AP-PROF.
+
+       ESCRIBIR-UNA-LINEA-AP.
+           MOVE AP-RAZON-ACTUAL TO AP-RAZON.
+           MOVE AP-CUIT-ACTUAL TO AP-CUIT.
+           MOVE VEC-AP-PROF-NUMERO(INDICE-AP) TO AP-PROF-NUMERO.
+           MOVE VEC-AP-PROF-NOMBRE(INDICE-AP) TO AP-PROF-NOMBRE.
+           MOVE VEC-AP-TOT-HORAS(INDICE-AP) TO AP-TOT-HORAS.
+           MOVE VEC-AP-TOT-IMPORTE(INDICE-AP) TO AP-TOT-IMPORTE.
+           WRITE REG-AP-EXTRACT.
+
        PRINT-ENCABEZADO-SUCURSAL.
            DISPLAY "Imprimir encabezado sucursal".
            PERFORM PRINT-ENCABEZADO.
@@ -492,6 +881,7 @@
            MOVE HIGH-VALUE TO FECHA-ANT.
            PERFORM PROCESO3 UNTIL SS-ORDEN = 10
                OR ANT-RAZON <> REG-ORD-RAZON
+               OR ANT-CUIT <> REG-ORD-CUIT
                OR ANT-FECHA <> REG-ORD-FECHA.
 
            PERFORM PRINT-LINEA-SUBTOTAL.
@@ -525,10 +915,68 @@
            ADD REG-ORD-IMPORTE TO TOT-GRAL.
            ADD REG-ORD-HORAS TO TOT-FECHA-HORAS.
            ADD REG-ORD-IMPORTE TO TOT-FECHA-IMP.
+           PERFORM ACUMULAR-AP.
+           PERFORM GRABAR-DETALLE-SUCURSAL.
 
            PERFORM CHECK-NUEVA-PAGINA.
            PERFORM LEER-ARCH-ORDEN.
 
+      *- Vuelca el mismo renglon que se imprimio en ListadoSucursal.txt
+      *- al indexado por sucursal/fecha. REG-ORD ya viene ordenado por
+      *- razon/cuit/fecha/profesor, asi que el WRITE sale en orden de
+      *- clave sin necesidad de un START previo.
+       GRABAR-DETALLE-SUCURSAL.
+           MOVE REG-ORD-RAZON TO DET-RAZON.
+           MOVE REG-ORD-CUIT TO DET-CUIT.
+           MOVE REG-ORD-FECHA TO DET-FECHA.
+           MOVE REG-ORD-PROF-NUMERO TO DET-PROF-NUMERO.
+           MOVE REG-ORD-TIM-SEC TO DET-TIM-SEC.
+           MOVE REG-ORD-PROF-NOMBRE TO DET-PROF-NOMBRE.
+           MOVE REG-ORD-HORAS TO DET-HORAS.
+           MOVE REG-ORD-IMPORTE TO DET-IMPORTE.
+           WRITE REG-DETALLE-SUCURSAL.
+           IF FS-DETALLE IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL GRABAR DETALLE SUCURSAL FS: "
+                   FS-DETALLE
+               PERFORM REGISTRAR-EXCEPCION-DETALLE-SUCURSAL
+           END-IF.
+
+      *- Igual que las REGISTRAR-EXCEPCION-* de BUSCAR-SUCURSAL.cbl:
+      *- clave corta + programa + motivo en Excepciones.dat, para que
+      *- un WRITE fallido contra el indexado no se pierda en la
+      *- consola.
+       REGISTRAR-EXCEPCION-DETALLE-SUCURSAL.
+           MOVE REG-ORD-PROF-NUMERO TO EXC-CLAVE.
+           MOVE "TP-PARTE2"         TO EXC-PROGRAMA.
+           MOVE "ERROR AL GRABAR DETALLE SUCURSAL" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
+      *- Busca al profesor de este renglon en la tabla de la
+      *- sucursal actual; si ya tiene fila, suma; si es la primera
+      *- vez que aparece, abre una fila nueva.
+       ACUMULAR-AP.
+           SET INDICE-AP TO 1.
+           SEARCH VEC-AP-PROF-ELM
+               AT END
+                   IF CANT-AP-PROF < CON-CANT-AP-MAX
+                       ADD 1 TO CANT-AP-PROF
+                       SET INDICE-AP TO CANT-AP-PROF
+                       MOVE REG-ORD-PROF-NUMERO
+                           TO VEC-AP-PROF-NUMERO(INDICE-AP)
+                       MOVE REG-ORD-PROF-NOMBRE
+                           TO VEC-AP-PROF-NOMBRE(INDICE-AP)
+                       MOVE REG-ORD-HORAS
+                           TO VEC-AP-TOT-HORAS(INDICE-AP)
+                       MOVE REG-ORD-IMPORTE
+                           TO VEC-AP-TOT-IMPORTE(INDICE-AP)
+                   END-IF
+               WHEN VEC-AP-PROF-NUMERO(INDICE-AP)
+                       IS EQUAL TO REG-ORD-PROF-NUMERO
+                   ADD REG-ORD-HORAS TO VEC-AP-TOT-HORAS(INDICE-AP)
+                   ADD REG-ORD-IMPORTE
+                       TO VEC-AP-TOT-IMPORTE(INDICE-AP)
+           END-SEARCH.
+
        PRINT-DATOS-FECHA.
            DISPLAY IMPORTE.
            IF FECHA-ANT <> ANT-FECHA
