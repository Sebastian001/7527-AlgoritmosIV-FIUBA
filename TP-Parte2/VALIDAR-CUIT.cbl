@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAR-CUIT.
+       AUTHOR. "ADRIAN MOULY - SEBASTIAN TORRES".
+       DATE-WRITTEN. "2DO CUATRIMESTRE 2015".
+
+      *- Verificador modulo 11 de AFIP para un CUIT de 11 digitos.
+      *- Se pide como subprograma (igual que BUSCAR-SUCURSAL) porque
+      *- lo llaman dos programas distintos: CREADOR-DE-ARCHIVOS-
+      *- INDEXADOS al cargar Sucursales.dat y TP-PARTE2 al leer el
+      *- rango de CUIT de Parametros.txt.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *- Pesos 5,4,3,2,7,6,5,4,3,2 aplicados a los primeros 10 digitos
+      *- del CUIT, en orden, de izquierda a derecha.
+       01 WS-PESOS          PIC 9(10) VALUE 5432765432.
+
+       01 WS-DIGITO         PIC 9(1).
+       01 WS-PESO           PIC 9(1).
+       01 WS-DIGITO-VERIF   PIC 9(1).
+       01 WS-SUMA           PIC 9(4).
+       01 WS-COCIENTE       PIC 9(4).
+       01 WS-RESTO          PIC 9(2).
+       01 WS-VERIFICADOR    PIC 9(2).
+       01 WS-I              PIC 9(2).
+
+       LINKAGE SECTION.
+
+       01 PAR-CUIT           PIC 9(11).
+       01 PAR-VALIDO         PIC X(01).
+
+       PROCEDURE DIVISION USING PAR-CUIT, PAR-VALIDO.
+
+           MOVE 0 TO WS-SUMA.
+           PERFORM SUMAR-UN-DIGITO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10.
+
+           DIVIDE WS-SUMA BY 11 GIVING WS-COCIENTE
+               REMAINDER WS-RESTO.
+           COMPUTE WS-VERIFICADOR = 11 - WS-RESTO.
+
+           EVALUATE WS-VERIFICADOR
+               WHEN 11
+                   MOVE 0 TO WS-VERIFICADOR
+      *- Resto 1 (verificador 10) no tiene digito verificador posible:
+      *- el CUIT es invalido siempre. 99 no es un digito real, asi que
+      *- nunca va a matchear contra WS-DIGITO-VERIF mas abajo.
+               WHEN 10
+                   MOVE 99 TO WS-VERIFICADOR
+           END-EVALUATE.
+
+           MOVE PAR-CUIT(11:1) TO WS-DIGITO-VERIF.
+
+           IF WS-VERIFICADOR IS EQUAL TO WS-DIGITO-VERIF
+               MOVE "S" TO PAR-VALIDO
+           ELSE
+               MOVE "N" TO PAR-VALIDO
+           END-IF.
+
+           EXIT PROGRAM.
+
+       SUMAR-UN-DIGITO.
+           MOVE PAR-CUIT(WS-I:1) TO WS-DIGITO.
+           MOVE WS-PESOS(WS-I:1) TO WS-PESO.
+           COMPUTE WS-SUMA = WS-SUMA + (WS-DIGITO * WS-PESO).
+
+       END PROGRAM VALIDAR-CUIT.
