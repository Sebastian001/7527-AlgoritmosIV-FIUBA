@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITORIA-TARIFAS.
+       AUTHOR. "ADRIAN MOULY - SEBASTIAN TORRES".
+       DATE-WRITTEN. "2DO CUATRIMESTRE 2015".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT TARIFAS-FILE
+           ASSIGN TO DISK "../files/in/ArchivosIndexados/Tarifas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TAR-CLAVE OF REG-TARIFAS
+           FILE STATUS IS FS-TARIFAS.
+
+       SELECT LISTADO
+           ASSIGN TO DISK "../files/out/AuditoriaTarifas.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TARIFAS-FILE
+           LABEL RECORD IS STANDARD.
+       01 REG-TARIFAS.
+           03  TAR-CLAVE.
+               05 TAR-TIP-CLASE PIC X(04).
+               05 TAR-VIG-DES   PIC 9(08).
+           03  TAR-TARIFA       PIC 9(05)V99.
+
+       FD LISTADO
+           LABEL RECORD IS STANDARD.
+       01  REG-LISTADO         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-TARIFAS     PIC XX.
+       77 FS-LISTADO     PIC XX.
+
+       01 FECHA-DE-HOY.
+           03  FECHA-AAAA      PIC 9(4).
+           03  FECHA-MM        PIC 9(2).
+           03  FECHA-DD        PIC 9(2).
+
+       01 ENCABEZADO1.
+           03  FILLER      PIC X(6)    VALUE "Fecha ".
+           03  FECHA-DD    PIC 9(2).
+           03  FILLER      PIC X       VALUE "/".
+           03  FECHA-MM    PIC 9(2).
+           03  FILLER      PIC X       VALUE "/".
+           03  FECHA-AAAA  PIC 9(4).
+           03  FILLER      PIC X(50)   VALUE SPACES.
+           03  FILLER      PIC X(5)    VALUE "Hoja ".
+           03  E1-HOJA     PIC 9(3).
+
+       01 ENCABEZADO2.
+           03 FILLER PIC X(20) VALUE SPACES.
+           03 FILLER PIC X(38) VALUE
+              "Auditoria de Historial de Tarifas".
+           03 FILLER PIC X(22) VALUE SPACES.
+
+       01 LINEA-EN-BLANCO.
+           03 FILLER PIC X(80) VALUE SPACES.
+
+       01 ENCABEZADO3-TIPO.
+           03  FILLER      PIC X(11)   VALUE "Tipo clase ".
+           03  E3-TIPO     PIC X(04).
+           03  FILLER      PIC X(65)   VALUE SPACES.
+
+       01 ENCABEZADO4-TABLA.
+           03 FILLER       PIC X(16)   VALUE "  Vigencia desde".
+           03 FILLER       PIC X(14)   VALUE "      Tarifa".
+           03 FILLER       PIC X(50)   VALUE SPACES.
+
+       01 LINEA-TABLA.
+           03 FILLER       PIC X(80)   VALUE ALL "_".
+
+       01 DATOS-TABLA.
+           03 DT-VIG-DD        PIC 9(2).
+           03 FILLER           PIC X       VALUE "/".
+           03 DT-VIG-MM        PIC 9(2).
+           03 FILLER           PIC X       VALUE "/".
+           03 DT-VIG-AAAA      PIC 9(4).
+           03 FILLER           PIC X(8)    VALUE SPACES.
+           03 DT-TARIFA        PIC ZZZZ9,99.
+           03 FILLER           PIC X(50)   VALUE SPACES.
+
+       77 LINEA             PIC 99.
+       77 HOJA               PIC 999.
+       77 RESTO-LINEAS       PIC 99.
+       77 I                  PIC 99.
+       77 ANT-TIPO           PIC X(04)     VALUE SPACES.
+       77 PRIMER-TIPO        PIC X         VALUE "S".
+           88 ES-PRIMER-TIPO               VALUE "S".
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIALIZAR.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM PRINT-ENCABEZADO.
+
+           PERFORM LEER-TARIFAS.
+           PERFORM PROCESO1 UNTIL FS-TARIFAS = 10.
+
+           PERFORM PRINT-SALTO-DE-PAGINA.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       INICIALIZAR.
+           DISPLAY "Inicializar Variables".
+           MOVE 0 TO LINEA.
+           MOVE 1 TO HOJA.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT TARIFAS-FILE.
+           IF FS-TARIFAS IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR TARIFAS FS: " FS-TARIFAS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF FS-LISTADO IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR LISTADO FS: " FS-LISTADO
+               STOP RUN
+           END-IF.
+
+       LEER-TARIFAS.
+           READ TARIFAS-FILE.
+           IF FS-TARIFAS IS NOT EQUAL TO 00 AND NOT EQUAL TO 10
+               DISPLAY "ERROR AL LEER TARIFAS FS: " FS-TARIFAS
+           END-IF.
+
+       PROCESO1.
+           IF NOT ES-PRIMER-TIPO
+               AND TAR-TIP-CLASE IS NOT EQUAL TO ANT-TIPO
+               PERFORM PRINT-LINEA-TABLA
+           END-IF.
+           IF ES-PRIMER-TIPO OR TAR-TIP-CLASE IS NOT EQUAL TO ANT-TIPO
+               PERFORM PRINT-ENCABEZADO-TIPO
+               MOVE "N" TO PRIMER-TIPO
+               MOVE TAR-TIP-CLASE TO ANT-TIPO
+           END-IF.
+           PERFORM PRINT-DETALLE.
+           PERFORM LEER-TARIFAS.
+
+       PRINT-ENCABEZADO.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-DE-HOY.
+           MOVE CORRESPONDING FECHA-DE-HOY TO ENCABEZADO1.
+           MOVE HOJA TO E1-HOJA.
+           WRITE REG-LISTADO FROM ENCABEZADO1.
+           WRITE REG-LISTADO FROM ENCABEZADO2.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 3 TO LINEA.
+
+       PRINT-ENCABEZADO-TIPO.
+           MOVE TAR-TIP-CLASE TO E3-TIPO.
+           WRITE REG-LISTADO FROM ENCABEZADO3-TIPO.
+           WRITE REG-LISTADO FROM ENCABEZADO4-TABLA.
+           WRITE REG-LISTADO FROM LINEA-TABLA.
+           ADD 3 TO LINEA.
+
+       PRINT-DETALLE.
+           MOVE TAR-VIG-DES(7:2) TO DT-VIG-DD.
+           MOVE TAR-VIG-DES(5:2) TO DT-VIG-MM.
+           MOVE TAR-VIG-DES(1:4) TO DT-VIG-AAAA.
+           MOVE TAR-TARIFA TO DT-TARIFA.
+           WRITE REG-LISTADO FROM DATOS-TABLA.
+           ADD 1 TO LINEA.
+
+       PRINT-LINEA-TABLA.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 1 TO LINEA.
+
+       PRINT-SALTO-DE-PAGINA.
+           SUBTRACT LINEA FROM 60 GIVING RESTO-LINEAS.
+           MOVE 1 TO I.
+           PERFORM PRINT-LINEAS-EN-BLANCO UNTIL I > RESTO-LINEAS.
+           MOVE 0 TO LINEA.
+           ADD 1 TO HOJA.
+
+       PRINT-LINEAS-EN-BLANCO.
+           WRITE REG-LISTADO FROM LINEA-EN-BLANCO.
+           ADD 1 TO I.
+
+       CERRAR-ARCHIVOS.
+           CLOSE TARIFAS-FILE.
+           CLOSE LISTADO.
