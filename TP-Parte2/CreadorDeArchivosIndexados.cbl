@@ -45,6 +45,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS PROF-NUMERO OF REG-OUT-PROFESORES-SEQ
+           ALTERNATE RECORD KEY IS PROF-DNI OF REG-OUT-PROFESORES-SEQ
            FILE STATUS IS FS-OUT-PROFESORES.
 
        SELECT OUT-PROFESORES-RND
@@ -52,6 +53,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS PROF-NUMERO OF REG-OUT-PROFESORES-RND
+           ALTERNATE RECORD KEY IS PROF-DNI OF REG-OUT-PROFESORES-RND
            FILE STATUS IS FS-OUT-PROFESORES.
 
        SELECT IN-SUCURSALES
@@ -98,6 +100,24 @@
            RECORD KEY IS TAR-CLAVE OF REG-OUT-TARIFAS-RND
            FILE STATUS IS FS-OUT-TARIFAS.
 
+      *- Mismo Excepciones.dat que BUSCAR-SUCURSAL usa para sus misses,
+      *- para que una sucursal con CUIT invalido (ver VALIDAR-CUIT) que
+      *- no entra al indexado quede registrada en un solo lugar.
+       SELECT EXCEPCIONES
+           ASSIGN TO DISK "../files/out/Excepciones.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCEPCIONES.
+
+      *- Indica si esta corrida reconstruye los cuatro indexados desde
+      *- cero (C, el comportamiento de siempre) o si agrega/actualiza
+      *- por clave sobre lo que ya esta en disco (I), para no tener que
+      *- reindexar Times/Sucursales/Tarifas completos por cargar unos
+      *- pocos Profesores nuevos. Ver CARGAR-MODO-CARGA.
+       SELECT CONFIG-MODO-FILE
+           ASSIGN TO "../files/in/ModoCarga.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CONFIG-MODO.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -213,6 +233,18 @@
                05 TAR-VIG-DES   PIC 9(08).
            03  TAR-TARIFA       PIC 9(05)V99.
 
+       FD EXCEPCIONES
+           LABEL RECORD OMITTED.
+       01 REG-EXCEPCIONES.
+           03 EXC-CLAVE       PIC X(11).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-PROGRAMA    PIC X(20).
+           03 FILLER          PIC X       VALUE SPACE.
+           03 EXC-MOTIVO      PIC X(40).
+
+       FD CONFIG-MODO-FILE LABEL RECORD OMITTED.
+       01 REG-CONFIG-MODO              PIC X(01).
+
        WORKING-STORAGE SECTION.
        01 FS-IN-TIMES       PIC XX.
        01 FS-OUT-TIMES      PIC XX.
@@ -225,6 +257,8 @@
 
        01 FS-IN-TARIFAS     PIC XX.
        01 FS-OUT-TARIFAS    PIC XX.
+       01 FS-EXCEPCIONES    PIC XX.
+       01 FS-CONFIG-MODO    PIC XX.
 
        01 WS-EXIT           PIC X.
        01 CANT-TIMES        PIC 9(10) VALUE ZEROES.
@@ -232,51 +266,221 @@
        01 CANT-SUCURSALES   PIC 9(10) VALUE ZEROES.
        01 CANT-TARIFAS      PIC 9(10) VALUE ZEROES.
 
-
+      *- Usado al validar SUC-CUIT con VALIDAR-CUIT antes de indexar
+      *- una sucursal (ver CARGAR-SUCURSALES).
+       01 WS-CUIT-VALIDO    PIC X(01).
+
+      *- TIM-SEC ya no se toma del Times.txt de entrada (un operador
+      *- podria repetir o inventar el numero): CARGAR-TIMES lo asigna
+      *- el mismo, probando 0001, 0002, etc. dentro de cada grupo
+      *- NUMERO/FECHA/CUIT hasta encontrar el primero que todavia no
+      *- este en el indexado (ver ASIGNAR-TIM-SEC).
+       01 WS-TIM-SEC-ESTADO PIC X(01) VALUE "O".
+           88 TIM-SEC-LIBRE           VALUE "L".
+           88 TIM-SEC-OCUPADO         VALUE "O".
+
+      *- En modo completo OUT-TIMES-RND se abre solo OUTPUT, asi que
+      *- PROBAR-TIM-SEC no puede leerlo para ver lo que este mismo
+      *- batch ya grabo; por eso ASIGNAR-TIM-SEC primero busca en esta
+      *- tabla en memoria (un grupo NUMERO/FECHA/CUIT por fila, con el
+      *- ultimo TIM-SEC que se le asigno) antes de recurrir al
+      *- indexado. En modo incremental el indexado si se puede leer
+      *- (esta abierto I-O), asi que la tabla solo evita repetir esa
+      *- lectura para cada renglon nuevo del mismo grupo.
+       78 CON-CANT-GRUPOS-TIM-MAX VALUE 5000.
+       01 VEC-GRUPOS-TIM-SEC.
+           03 VEC-GRUPOS-TIM-ELM
+               OCCURS CON-CANT-GRUPOS-TIM-MAX TIMES
+               INDEXED BY INDICE-GRP.
+               05 VEC-GRP-NUMERO      PIC X(05).
+               05 VEC-GRP-FECHA       PIC 9(08).
+               05 VEC-GRP-CUIT        PIC 9(11).
+               05 VEC-GRP-ULT-SEC     PIC 9(04).
+
+       77 CANT-GRUPOS-TIM    PIC 9(05)  VALUE 0.
+       77 IND-GRUPO-HALLADO  PIC 9(05)  VALUE 0.
+
+      *- "C" reconstruye los cuatro indexados desde cero (de siempre),
+      *- "I" los abre I-O y agrega/actualiza por clave. Ver
+      *- CARGAR-MODO-CARGA.
+       01 MODO-CARGA        PIC X(01) VALUE "C".
+           88 MODO-COMPLETO           VALUE "C".
+           88 MODO-INCREMENTAL        VALUE "I".
+
+
+      *- Profesores y Sucursales se indexan antes que Times porque
+      *- CARGAR-TIMES ahora valida TIM-NUMERO y TIM-CUIT contra esos
+      *- dos indexados ya cargados (ver REGISTRAR-EXCEPCION-TIME).
        PROCEDURE DIVISION.
+           PERFORM CARGAR-MODO-CARGA.
            PERFORM ABRIR-ARCHIVOS.
-           PERFORM CREAR-TIMES.
-           PERFORM IMPRIMIR-TIMES.
            PERFORM CREAR-PROFESORES.
            PERFORM IMPRIMIR-PROFESORES.
            PERFORM CREAR-SUCURSALES.
            PERFORM IMPRIMIR-SUCURSALES.
+           PERFORM CREAR-TIMES.
+           PERFORM IMPRIMIR-TIMES.
            PERFORM CREAR-TARIFAS.
            PERFORM IMPRIMIR-TARIFAS.
            PERFORM CERRAR-ARCHIVOS.
            ACCEPT WS-EXIT.
            STOP RUN.
 
+      *- El modo completo (de siempre) abre los cuatro indexados como
+      *- OUTPUT y los reconstruye desde cero; el modo incremental los
+      *- abre I-O para agregar/actualizar por clave sin tocar lo que
+      *- ya estaba cargado (ver CARGAR-TIMES y companeras, que ahora
+      *- hacen WRITE y, si la clave ya existe, REWRITE).
        ABRIR-ARCHIVOS.
            OPEN INPUT IN-TIMES.
            OPEN INPUT IN-PROFESORES.
            OPEN INPUT IN-SUCURSALES.
            OPEN INPUT IN-TARIFAS.
 
-           OPEN OUTPUT OUT-TIMES-RND.
-           OPEN OUTPUT OUT-PROFESORES-RND.
-           OPEN OUTPUT OUT-SUCURSALES-RND.
-           OPEN OUTPUT OUT-TARIFAS-RND.
+           IF MODO-INCREMENTAL
+               OPEN I-O OUT-TIMES-RND
+               OPEN I-O OUT-PROFESORES-RND
+               OPEN I-O OUT-SUCURSALES-RND
+               OPEN I-O OUT-TARIFAS-RND
+           ELSE
+               OPEN OUTPUT OUT-TIMES-RND
+               OPEN OUTPUT OUT-PROFESORES-RND
+               OPEN OUTPUT OUT-SUCURSALES-RND
+               OPEN OUTPUT OUT-TARIFAS-RND
+           END-IF.
+
+           OPEN EXTEND EXCEPCIONES.
+           IF (FS-EXCEPCIONES <> 00)
+               DISPLAY "ERROR AL ABRIR EXCEPCIONES FS: " FS-EXCEPCIONES.
+
+       CARGAR-MODO-CARGA.
+           OPEN INPUT CONFIG-MODO-FILE.
+           IF FS-CONFIG-MODO IS EQUAL TO 00
+               READ CONFIG-MODO-FILE
+               IF FS-CONFIG-MODO IS EQUAL TO 00
+                   AND REG-CONFIG-MODO IS EQUAL TO "I"
+                   MOVE "I" TO MODO-CARGA
+               END-IF
+               CLOSE CONFIG-MODO-FILE
+           ELSE
+               DISPLAY "NO SE ENCONTRO MODOCARGA.TXT, SE RECONSTRUYE "
+                   "TODO DESDE CERO"
+           END-IF.
+
+           IF MODO-INCREMENTAL
+               DISPLAY "MODO DE CARGA: INCREMENTAL"
+           ELSE
+               DISPLAY "MODO DE CARGA: COMPLETO"
+           END-IF.
 
        *>
        *> ARCHIVO TIMES
        *>
 
        CREAR-TIMES.
+           OPEN INPUT OUT-PROFESORES-RND.
+           OPEN INPUT OUT-SUCURSALES-RND.
            READ IN-TIMES.
            PERFORM CARGAR-TIMES UNTIL FS-IN-TIMES <> 00.
+           CLOSE OUT-PROFESORES-RND.
+           CLOSE OUT-SUCURSALES-RND.
            CLOSE OUT-TIMES-RND.
 
        CARGAR-TIMES.
-           MOVE CORRESPONDING REG-IN-TIMES TO REG-OUT-TIMES-RND.
-           MOVE CORRESPONDING REG-IN-TIMES TO
-           TIM-CLAVE OF REG-OUT-TIMES-RND.
-           WRITE REG-OUT-TIMES-RND.
-           IF (FS-OUT-TIMES <> 00)
-               DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO TIMES: "
-               FS-OUT-TIMES.
+           MOVE TIM-NUMERO OF REG-IN-TIMES TO
+               PROF-NUMERO OF REG-OUT-PROFESORES-RND.
+           READ OUT-PROFESORES-RND RECORD
+               KEY IS PROF-NUMERO OF REG-OUT-PROFESORES-RND.
+
+           MOVE TIM-CUIT OF REG-IN-TIMES TO
+               SUC-CUIT OF REG-OUT-SUCURSALES-RND.
+           READ OUT-SUCURSALES-RND RECORD
+               KEY IS SUC-CUIT OF REG-OUT-SUCURSALES-RND.
+
+           IF (FS-OUT-PROFESORES <> 00) OR (FS-OUT-SUCURSALES <> 00)
+               DISPLAY "TIME RECHAZADO, REFERENCIA INEXISTENTE: "
+                   TIM-NUMERO OF REG-IN-TIMES
+               PERFORM REGISTRAR-EXCEPCION-TIME
+           ELSE
+               MOVE CORRESPONDING REG-IN-TIMES TO REG-OUT-TIMES-RND
+               MOVE CORRESPONDING REG-IN-TIMES TO
+                   TIM-CLAVE OF REG-OUT-TIMES-RND
+               PERFORM ASIGNAR-TIM-SEC
+               WRITE REG-OUT-TIMES-RND
+               IF (FS-OUT-TIMES <> 00)
+                   DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO TIMES: "
+                   FS-OUT-TIMES
+               END-IF
+           END-IF.
            READ IN-TIMES.
 
+      *- Si el grupo NUMERO/FECHA/CUIT ya paso por aca en este mismo
+      *- batch, el proximo SEC sale de la tabla en memoria (el
+      *- indexado no sirve en modo completo, ver VEC-GRUPOS-TIM-SEC).
+      *- Si es la primera vez que se ve el grupo en este batch, se
+      *- arranca en 1 y, solo en modo incremental, se prueba contra el
+      *- indexado por si ya habia quedado ocupado en una corrida
+      *- anterior.
+       ASIGNAR-TIM-SEC.
+           PERFORM BUSCAR-GRUPO-TIM-SEC.
+           IF IND-GRUPO-HALLADO > 0
+               ADD 1 TO VEC-GRP-ULT-SEC(IND-GRUPO-HALLADO)
+               MOVE VEC-GRP-ULT-SEC(IND-GRUPO-HALLADO)
+                   TO TIM-SEC OF REG-OUT-TIMES-RND
+           ELSE
+               MOVE 1 TO TIM-SEC OF REG-OUT-TIMES-RND
+               IF MODO-INCREMENTAL
+                   SET TIM-SEC-OCUPADO TO TRUE
+                   PERFORM PROBAR-TIM-SEC UNTIL TIM-SEC-LIBRE
+               END-IF
+               PERFORM AGREGAR-GRUPO-TIM-SEC
+           END-IF.
+
+       BUSCAR-GRUPO-TIM-SEC.
+           MOVE 0 TO IND-GRUPO-HALLADO.
+           PERFORM VARYING INDICE-GRP FROM 1 BY 1
+               UNTIL INDICE-GRP > CANT-GRUPOS-TIM
+               IF VEC-GRP-NUMERO(INDICE-GRP) IS EQUAL
+                       TO TIM-NUMERO OF REG-OUT-TIMES-RND
+                   AND VEC-GRP-FECHA(INDICE-GRP) IS EQUAL
+                       TO TIM-FECHA OF REG-OUT-TIMES-RND
+                   AND VEC-GRP-CUIT(INDICE-GRP) IS EQUAL
+                       TO TIM-CUIT OF REG-OUT-TIMES-RND
+                   SET IND-GRUPO-HALLADO TO INDICE-GRP
+               END-IF
+           END-PERFORM.
+
+       AGREGAR-GRUPO-TIM-SEC.
+           IF CANT-GRUPOS-TIM < CON-CANT-GRUPOS-TIM-MAX
+               ADD 1 TO CANT-GRUPOS-TIM
+               MOVE TIM-NUMERO OF REG-OUT-TIMES-RND
+                   TO VEC-GRP-NUMERO(CANT-GRUPOS-TIM)
+               MOVE TIM-FECHA OF REG-OUT-TIMES-RND
+                   TO VEC-GRP-FECHA(CANT-GRUPOS-TIM)
+               MOVE TIM-CUIT OF REG-OUT-TIMES-RND
+                   TO VEC-GRP-CUIT(CANT-GRUPOS-TIM)
+               MOVE TIM-SEC OF REG-OUT-TIMES-RND
+                   TO VEC-GRP-ULT-SEC(CANT-GRUPOS-TIM)
+           END-IF.
+
+      *- Solo se llama en modo incremental (ver ASIGNAR-TIM-SEC), que
+      *- es el unico en el que OUT-TIMES-RND esta abierto I-O y por lo
+      *- tanto se puede leer.
+       PROBAR-TIM-SEC.
+           READ OUT-TIMES-RND RECORD
+               KEY IS TIM-CLAVE OF REG-OUT-TIMES-RND.
+           IF FS-OUT-TIMES IS EQUAL TO 00
+               ADD 1 TO TIM-SEC OF REG-OUT-TIMES-RND
+           ELSE
+               SET TIM-SEC-LIBRE TO TRUE
+           END-IF.
+
+       REGISTRAR-EXCEPCION-TIME.
+           MOVE TIM-NUMERO OF REG-IN-TIMES TO EXC-CLAVE.
+           MOVE "CREADOR-INDEXADOS"  TO EXC-PROGRAMA.
+           MOVE "TIME SIN PROFESOR O SUCURSAL VALIDOS" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
        IMPRIMIR-TIMES.
            OPEN INPUT OUT-TIMES-SEQ.
            READ OUT-TIMES-SEQ.
@@ -309,9 +513,16 @@
            MOVE CORRESPONDING REG-IN-PROFESORES TO
            REG-OUT-PROFESORES-RND.
            WRITE REG-OUT-PROFESORES-RND.
-           IF (FS-OUT-PROFESORES <> 00)
+           IF (FS-OUT-PROFESORES IS EQUAL TO 22)
+               REWRITE REG-OUT-PROFESORES-RND
+               IF (FS-OUT-PROFESORES <> 00)
+                   DISPLAY "ERROR AL ACTUALIZAR PROFESORES: "
+                   FS-OUT-PROFESORES
+               END-IF
+           ELSE IF (FS-OUT-PROFESORES <> 00)
                DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO DE PROFESORES: "
-               FS-OUT-PROFESORES.
+               FS-OUT-PROFESORES
+           END-IF.
            READ IN-PROFESORES.
 
        IMPRIMIR-PROFESORES.
@@ -342,14 +553,35 @@
            CLOSE OUT-SUCURSALES-RND.
 
        CARGAR-SUCURSALES.
-           MOVE CORRESPONDING REG-IN-SUCURSALES TO
-           REG-OUT-SUCURSALES-RND.
-           WRITE REG-OUT-SUCURSALES-RND.
-           IF (FS-OUT-SUCURSALES <> 00)
-               DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO DE SUCURSALES: "
-               FS-OUT-SUCURSALES.
+           CALL "VALIDAR-CUIT" USING SUC-CUIT OF REG-IN-SUCURSALES,
+               WS-CUIT-VALIDO.
+           IF (WS-CUIT-VALIDO <> "S")
+               DISPLAY "CUIT INVALIDO, SUCURSAL NO INDEXADA: "
+               SUC-SUCURSAL OF REG-IN-SUCURSALES
+               PERFORM REGISTRAR-EXCEPCION-CUIT
+           ELSE
+               MOVE CORRESPONDING REG-IN-SUCURSALES TO
+               REG-OUT-SUCURSALES-RND
+               WRITE REG-OUT-SUCURSALES-RND
+               IF (FS-OUT-SUCURSALES IS EQUAL TO 22)
+                   REWRITE REG-OUT-SUCURSALES-RND
+                   IF (FS-OUT-SUCURSALES <> 00)
+                       DISPLAY "ERROR AL ACTUALIZAR SUCURSALES: "
+                       FS-OUT-SUCURSALES
+                   END-IF
+               ELSE IF (FS-OUT-SUCURSALES <> 00)
+                   DISPLAY "ERROR AL ESCRIBIR ARCHIVO DE SUCURSALES: "
+                   FS-OUT-SUCURSALES
+               END-IF
+           END-IF.
            READ IN-SUCURSALES.
 
+       REGISTRAR-EXCEPCION-CUIT.
+           MOVE SUC-CUIT OF REG-IN-SUCURSALES TO EXC-CLAVE.
+           MOVE "CREADOR-INDEXADOS"  TO EXC-PROGRAMA.
+           MOVE "CUIT DE SUCURSAL INVALIDO" TO EXC-MOTIVO.
+           WRITE REG-EXCEPCIONES.
+
        IMPRIMIR-SUCURSALES.
            OPEN INPUT OUT-SUCURSALES-SEQ.
            READ OUT-SUCURSALES-SEQ.
@@ -385,9 +617,16 @@
            MOVE CORRESPONDING REG-IN-TARIFAS TO
            TAR-CLAVE OF REG-OUT-TARIFAS-RND.
            WRITE REG-OUT-TARIFAS-RND.
-           IF (FS-OUT-TARIFAS <> 00)
+           IF (FS-OUT-TARIFAS IS EQUAL TO 22)
+               REWRITE REG-OUT-TARIFAS-RND
+               IF (FS-OUT-TARIFAS <> 00)
+                   DISPLAY "ERROR AL ACTUALIZAR EL ARCHIVO DE TARIFAS: "
+                   FS-OUT-TARIFAS
+               END-IF
+           ELSE IF (FS-OUT-TARIFAS <> 00)
                DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO DE TARIFAS: "
-               FS-OUT-TARIFAS.
+               FS-OUT-TARIFAS
+           END-IF.
            READ IN-TARIFAS.
 
        IMPRIMIR-TARIFAS.
@@ -414,3 +653,4 @@
            CLOSE IN-PROFESORES.
            CLOSE IN-SUCURSALES.
            CLOSE IN-TARIFAS.
+           CLOSE EXCEPCIONES.
